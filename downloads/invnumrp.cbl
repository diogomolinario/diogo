@@ -0,0 +1,307 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVNUMRP.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Relatorio de aging das contagens de inventario  *
+      *               ainda em aberto (invnumcon-invAberto = 'A') ha   *
+      *               mais de N dias, mostrando tambem a ultima        *
+      *               posicao confirmada no checkpoint (INVCKPT), se   *
+      *               houver, para apoiar a decisao de retomar uma     *
+      *               contagem parada em vez de reiniciar do zero.     *
+      * Parametro ..: dias de limite de aging, via linha de comando;   *
+      *               se omitido ou zero, assume 15 dias.              *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select invnumcon assign '/d/dados/invnumcon'
+                  organization     is indexed
+                  access mode      is dynamic
+                  record key       is invnumcon-chave
+                  file status      is ws-status.
+
+           select invckpt assign '/d/dados/invckpt'
+                  organization          is indexed
+                  access mode           is dynamic
+                  record key            is ick-chave
+                  file status           is ws-status2.
+
+           select txt assign to "invnumrp-rl"
+                  organization is line sequential
+                  file status is ws-status3.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Controle de Contagens de Inventario (invnumcon)     *
+      *----------------------------------------------------------------*
+       fd  invnumcon.
+       01  invnumcon-reg.
+           03 invnumcon-chave.
+              05 invnumcon-data-inf.
+                 07 invnumcon-ano-inf    pic 9(04).
+                 07 invnumcon-mes-inf    pic 9(02).
+                 07 invnumcon-dia-inf    pic 9(02).
+              05 invnumcon-num-cont      pic 9(03).
+
+           03 invnumcon-senha            pic x(04).
+           03 invnumcon-log-inc.
+              05 invnumcon-data-inc.
+                 07 invnumcon-ano-inc    pic 9(04).
+                 07 invnumcon-mes-inc    pic 9(02).
+                 07 invnumcon-dia-inc    pic 9(02).
+
+              05 invnumcon-hora-inc.
+                 07 invnumcon-hh-inc     pic 9(02).
+                 07 invnumcon-mm-inc     pic 9(02).
+                 07 invnumcon-ss-inc     pic 9(02).
+                 07 invnumcon-ml-inc     pic 9(02).
+
+              05 invnumcon-usr-inc       pic x(10).
+              05 invnumcon-login-inc     pic x(09).
+              05 invnumcon-invAberto     pic x(01).
+              05 invnumcon-programa      pic x(06).
+              05 invnumcon-senha-etq     pic x(04).
+      *----------------------------------------------------------------*
+      * Arquivo : Checkpoint de Contagem de Inventario (invckpt.cpy)  *
+      *----------------------------------------------------------------*
+       FD  INVCKPT.
+       01  ICK-REGISTRO.
+           03  ICK-CHAVE.
+               05  ICK-DATA-INF.
+                   07  ICK-ANO-INF        PIC 9(04).
+                   07  ICK-MES-INF        PIC 9(02).
+                   07  ICK-DIA-INF        PIC 9(02).
+               05  ICK-NUM-CONT           PIC 9(03).
+           03  ICK-ULTIMO-PRODUTO         PIC 9(06).
+           03  ICK-ULTIMA-ETIQUETA        PIC 9(12).
+           03  ICK-QTD-CONFIRMADA         PIC 9(07).
+           03  ICK-DATA-CHECKPOINT        PIC 9(08).
+           03  ICK-HORA-CHECKPOINT        PIC 9(06).
+           03  ICK-USUARIO                PIC X(10).
+           03  ICK-FILLER                 PIC X(20).
+      *----------------------------------------------------------------*
+       FD  TXT.
+       01  TXT-REG                         PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status            pic x(02) value spaces.
+       77 ws-status2           pic x(02) value spaces.
+       77 ws-status3           pic x(02) value spaces.
+       77 w-e                  pic x(80) value spaces.
+       77 ws-eof                pic x(01) value 'N'.
+       77 ws-limite-dias        pic 9(05) value zero.
+       77 ws-param-dias         pic x(05) value spaces.
+       77 ws-total-abertas      pic 9(05) value zero.
+       77 ws-total-pendentes    pic 9(05) value zero.
+       77 ws-checkpoint-txt     pic x(15) value spaces.
+      *---------------------------------------------------------------*
+       77 ws-hoje               pic 9(08) value zero.
+       77 ws-calc-ano           pic 9(04) value zero.
+       77 ws-calc-mes           pic 9(02) value zero.
+       77 ws-calc-dia           pic 9(02) value zero.
+       77 ws-calc-dias          pic 9(07) value zero.
+       77 ws-bissextos          pic 9(05) value zero.
+       77 ws-div-aux            pic 9(07) value zero.
+       77 ws-rem4               pic 9(04) value zero.
+       77 ws-rem100             pic 9(04) value zero.
+       77 ws-rem400             pic 9(04) value zero.
+       77 ws-ano-bissexto       pic x(01) value 'N'.
+       77 ws-dias-hoje          pic 9(07) value zero.
+       77 ws-dias-registro      pic 9(07) value zero.
+       77 ws-dias-idade         pic 9(07) value zero.
+      *---------------------------------------------------------------*
+      * Tabela de dias acumulados antes de cada mes (ano nao bissexto)*
+      *---------------------------------------------------------------*
+       01 WS-TAB-DIAS-ACUM.
+          05 FILLER              PIC 9(03) VALUE 000.
+          05 FILLER              PIC 9(03) VALUE 031.
+          05 FILLER              PIC 9(03) VALUE 059.
+          05 FILLER              PIC 9(03) VALUE 090.
+          05 FILLER              PIC 9(03) VALUE 120.
+          05 FILLER              PIC 9(03) VALUE 151.
+          05 FILLER              PIC 9(03) VALUE 181.
+          05 FILLER              PIC 9(03) VALUE 212.
+          05 FILLER              PIC 9(03) VALUE 243.
+          05 FILLER              PIC 9(03) VALUE 273.
+          05 FILLER              PIC 9(03) VALUE 304.
+          05 FILLER              PIC 9(03) VALUE 334.
+       01 WS-DIAS-ACUM-RED REDEFINES WS-TAB-DIAS-ACUM.
+          05 WS-DIAS-ACUM        PIC 9(03) OCCURS 12.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           perform 1000-INICIALIZA.
+           perform 2000-VARRE-CONTAGENS.
+           perform 3000-IMPRIME-RESUMO.
+           perform 4000-FINALIZA.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           move zero to ws-limite-dias.
+           accept ws-param-dias from command-line.
+           if ws-param-dias not = spaces
+              move ws-param-dias to ws-limite-dias
+           end-if
+           if ws-limite-dias = zero
+              move 15 to ws-limite-dias
+           end-if
+
+           open input invnumcon.
+           open input invckpt.
+           open output txt.
+
+           accept ws-hoje from date yyyymmdd.
+           move ws-hoje(1:4) to ws-calc-ano.
+           move ws-hoje(5:2) to ws-calc-mes.
+           move ws-hoje(7:2) to ws-calc-dia.
+           perform 8100-CALCULA-DIAS.
+           move ws-calc-dias to ws-dias-hoje.
+
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move 'INVNUMRP - AGING DE CONTAGENS DE INVENTARIO EM ABERTO'
+              to w-e.
+           write txt-reg from w-e.
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'LIMITE DE DIAS EM ABERTO..: ' delimited by size
+                  ws-limite-dias                  delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move 'DATA-INF    CONTAGEM  DIAS  CHECKPOINT'
+              to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Varre o controle de contagens inteiro, na ordem da chave, e   *
+      * avalia cada contagem ainda em aberto.                         *
+      *---------------------------------------------------------------*
+       2000-VARRE-CONTAGENS.
+           read invnumcon next record
+              at end move 'S' to ws-eof
+           end-read
+           perform 2100-AVALIA-UMA-CONTAGEM
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       2100-AVALIA-UMA-CONTAGEM.
+           if invnumcon-invAberto = 'A'
+              add 1 to ws-total-abertas
+              move invnumcon-ano-inf to ws-calc-ano
+              move invnumcon-mes-inf to ws-calc-mes
+              move invnumcon-dia-inf to ws-calc-dia
+              perform 8100-CALCULA-DIAS
+              move ws-calc-dias to ws-dias-registro
+
+              if ws-dias-hoje > ws-dias-registro
+                 compute ws-dias-idade =
+                            ws-dias-hoje - ws-dias-registro
+              else
+                 move zero to ws-dias-idade
+              end-if
+
+              if ws-dias-idade > ws-limite-dias
+                 perform 2200-IMPRIME-CONTAGEM-PENDENTE
+              end-if
+           end-if
+
+           read invnumcon next record
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+       2200-IMPRIME-CONTAGEM-PENDENTE.
+           add 1 to ws-total-pendentes.
+
+           move invnumcon-ano-inf to ick-ano-inf.
+           move invnumcon-mes-inf to ick-mes-inf.
+           move invnumcon-dia-inf to ick-dia-inf.
+           move invnumcon-num-cont to ick-num-cont.
+           read invckpt
+              invalid key
+                 move 'SEM CHECKPOINT' to ws-checkpoint-txt
+              not invalid key
+                 move spaces to ws-checkpoint-txt
+                 string 'PROD '             delimited by size
+                        ick-ultimo-produto   delimited by size
+                        ' QTD '              delimited by size
+                        ick-qtd-confirmada   delimited by size
+                   into ws-checkpoint-txt
+           end-read
+
+           move spaces to w-e.
+           string invnumcon-ano-inf  delimited by size
+                  invnumcon-mes-inf  delimited by size
+                  invnumcon-dia-inf  delimited by size
+                  '  '               delimited by size
+                  invnumcon-num-cont delimited by size
+                  '      '           delimited by size
+                  ws-dias-idade      delimited by size
+                  '  '               delimited by size
+                  ws-checkpoint-txt  delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Calcula o numero de dias corridos desde 0001/01/01 a partir  *
+      * de ws-calc-ano/mes/dia, deixando o resultado em ws-calc-dias.*
+      *---------------------------------------------------------------*
+       8100-CALCULA-DIAS.
+           divide ws-calc-ano by 4
+              giving ws-div-aux remainder ws-rem4.
+           divide ws-calc-ano by 100
+              giving ws-div-aux remainder ws-rem100.
+           divide ws-calc-ano by 400
+              giving ws-div-aux remainder ws-rem400.
+
+           if (ws-rem4 = 0 and ws-rem100 not = 0) or ws-rem400 = 0
+              move 'S' to ws-ano-bissexto
+           else
+              move 'N' to ws-ano-bissexto
+           end-if
+
+           compute ws-bissextos = (ws-calc-ano - 1) / 4
+                                 - (ws-calc-ano - 1) / 100
+                                 + (ws-calc-ano - 1) / 400.
+
+           compute ws-calc-dias =
+                      (ws-calc-ano - 1) * 365
+                    + ws-bissextos
+                    + ws-dias-acum(ws-calc-mes)
+                    + ws-calc-dia.
+
+           if ws-ano-bissexto = 'S' and ws-calc-mes > 2
+              add 1 to ws-calc-dias
+           end-if.
+      *---------------------------------------------------------------*
+       3000-IMPRIME-RESUMO.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'CONTAGENS EM ABERTO VERIFICADAS.: ' delimited by size
+                  ws-total-abertas                     delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'CONTAGENS COM AGING EXCEDIDO....: ' delimited by size
+                  ws-total-pendentes                   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       4000-FINALIZA.
+           close invnumcon invckpt txt.
+      *---------------------------------------------------------------*

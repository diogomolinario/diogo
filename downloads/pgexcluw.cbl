@@ -0,0 +1,337 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGEXCLUW.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Controlar a execucao exclusiva dos programas     *
+      *               marcados PG-EXECUTA-EXCLUSIVO, com fila real de *
+      *               espera em vez do flag solto que so era gravado  *
+      *               e nunca checado. Uma segunda solicitacao de     *
+      *               execucao de um programa exclusivo que ja esta   *
+      *               em andamento entra na fila (PGFILA) e e         *
+      *               disparada automaticamente quando a execucao     *
+      *               corrente termina.                                *
+      * Chamado por.: a camada de menu/shell, uma vez antes de iniciar *
+      *               a execucao do programa (LK-OPERACAO = 'S') e    *
+      *               uma vez ao terminar (LK-OPERACAO = 'T').         *
+      * Obs ........: PG-NUM-EXEC passa a contar quantas solicitacoes  *
+      *               desse programa estao em aberto agora (a que     *
+      *               esta executando mais as que estao na fila),     *
+      *               subindo a cada 'S' aceita e caindo a cada 'T' -  *
+      *               o numero que, sem essa fila, simplesmente       *
+      *               levava pisada de duas solicitacoes simultaneas. *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select programas assign '/d/dados/programas'
+                  organization          is indexed
+                  access mode           is dynamic
+                  record key            is pg-chave
+                  alternate record key  is pg-nome
+                              with duplicates
+                  file status           is ws-status.
+
+           select pgfila assign '/d/dados/pgfila'
+                  organization          is indexed
+                  access mode           is dynamic
+                  record key            is pgf-chave
+                  alternate record key  is pgf-chave-programa
+                              with duplicates
+                  file status           is ws-status2.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Cadastro de Programas (programas.cpy)                *
+      *----------------------------------------------------------------*
+       FD PROGRAMAS.
+       01 PG-REGISTRO.
+          03 PG-CHAVE.
+         05 PG-SISTEMA        PIC 9(02).
+         05 PG-GRUPO          PIC 9(02).
+         05 PG-NROPC1         PIC 9(02).
+         05 PG-NROPC2         PIC 9(02).
+         05 PG-NROPC3         PIC 9(02).
+         05 PG-NROPC4         PIC 9(02).
+         05 PG-NROPC5         PIC 9(02).
+         05 PG-NROPC6         PIC 9(02).
+          03 redefines pg-chave.
+             05 pg-chave-tb       pic 9(02) occurs 8.
+          03 PG-NOME              PIC X(10).
+          03 PG-DESCRICAO         PIC X(20).
+          03 PG-TIPO-PROGRAMA     PIC X(01).
+             88 PG-SHELL          VALUE 'S'.
+             88 PG-MENU           VALUE 'M'.
+             88 PG-PROGRAMA       VALUE 'P'.
+          03 PG-CONTROLE.
+             05 PG-PATH           PIC X(20).
+             05 PG-DEV-IMPR       PIC X(08).
+             05 PG-FLAG-EXEC      PIC 9(01).
+             05 PG-PGM-ANT        PIC X(10).
+             05 PG-REEXEC         PIC X(01).
+             05 PG-NUM-EXEC       PIC 9(02).
+          03 PG-DADOS-IMPRESSAO.
+             05 PG-FORM           PIC 9(03).
+             05 PG-TIPO-FOLHA     PIC X(01).
+                88 PG-PAUTADO     VALUE 'P'.
+                88 PG-LISO        VALUE 'L'.
+             05 PG-NUM-VIAS       PIC 9(01).
+             05 PG-COMPACTADO     PIC X(01).
+          03 PG-PARAMETRO         PIC X(23).
+          03 PG-ULTIMA-EXECUCAO.
+             05 PG-DATA.
+                10 PG-ANO         PIC X(04).
+                10 PG-MES         PIC X(02).
+                10 PG-DIA         PIC X(02).
+             05 PG-HORA.
+                10 PG-HH          PIC X(02).
+                10 PG-MM          PIC X(02).
+                10 PG-SS          PIC X(02).
+             05 PG-USUARIO        PIC X(10).
+          03 PG-FILLER.
+             05 PG-OBS1           PIC X(50).
+             05 PG-OBS2           PIC X(50).
+          03 PG-ATIVO             PIC X(01).
+          03 PG-EXECUTA-EXCLUSIVO PIC X(01).
+          03 PG-FILLER            PIC X(38).
+      *----------------------------------------------------------------*
+       FD  PGFILA.
+       01  PGF-REGISTRO.
+           03  PGF-CHAVE.
+               05  PGF-CHAVE-PROGRAMA.
+                   07  PGF-SISTEMA        PIC 9(02).
+                   07  PGF-GRUPO          PIC 9(02).
+                   07  PGF-NROPC1         PIC 9(02).
+                   07  PGF-NROPC2         PIC 9(02).
+                   07  PGF-NROPC3         PIC 9(02).
+                   07  PGF-NROPC4         PIC 9(02).
+                   07  PGF-NROPC5         PIC 9(02).
+                   07  PGF-NROPC6         PIC 9(02).
+               05  PGF-SENHA              PIC 9(06).
+           03  PGF-USUARIO                PIC X(10).
+           03  PGF-DATA-SOLIC             PIC 9(08).
+           03  PGF-HORA-SOLIC             PIC 9(06).
+           03  PGF-STATUS                 PIC X(01).
+               88  PGF-AGUARDANDO         VALUE 'A'.
+               88  PGF-DISPARADA          VALUE 'D'.
+           03  PGF-FILLER                 PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status          pic x(02) value spaces.
+       77 ws-status2         pic x(02) value spaces.
+       77 ws-data-atual      pic 9(08) value zero.
+       77 ws-hora-atual      pic 9(08) value zero.
+       77 ws-hora-atual-hms  redefines ws-hora-atual pic 9(06).
+       77 ws-primeira-vez    pic x(01) value 'S'.
+       77 ws-ultima-senha    pic 9(06) value zero.
+       77 ws-achou-fila      pic x(01) value 'N'.
+       77 ws-fila-ok         pic x(01) value 'N'.
+       77 ws-disparou        pic x(01) value 'N'.
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 LK-OPERACAO          PIC X(01).
+      *--> 'S' = solicita inicio de execucao / 'T' = termina execucao.
+       01 LK-CHAVE-PROGRAMA.
+          05 LK-SISTEMA         PIC 9(02).
+          05 LK-GRUPO           PIC 9(02).
+          05 LK-NROPC1          PIC 9(02).
+          05 LK-NROPC2          PIC 9(02).
+          05 LK-NROPC3          PIC 9(02).
+          05 LK-NROPC4          PIC 9(02).
+          05 LK-NROPC5          PIC 9(02).
+          05 LK-NROPC6          PIC 9(02).
+       01 LK-USUARIO            PIC X(10).
+       01 LK-SENHA              PIC 9(06).
+      *--> na chamada 'S', se a resposta for fila, devolve a senha da
+      *    ficha colocada na fila; na chamada 'T', devolve a senha do
+      *    proximo disparado (zero se nenhum estava esperando).
+       01 LK-SITUACAO           PIC X(01).
+      *--> 'E' = pode executar agora / 'F' = entrou na fila de espera /
+      *    'N' = nao conseguiu entrar na fila (ver lk-retorno).
+       01 LK-RETORNO            PIC X(02).
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-OPERACAO
+                                 LK-CHAVE-PROGRAMA
+                                 LK-USUARIO
+                                 LK-SENHA
+                                 LK-SITUACAO
+                                 LK-RETORNO.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           if ws-primeira-vez = 'S'
+              move 'N' to ws-primeira-vez
+              open i-o programas
+              if ws-status = '35'
+                 close programas
+                 open output programas
+                 close programas
+                 open i-o programas
+              end-if
+              open i-o pgfila
+              if ws-status2 = '35'
+                 close pgfila
+                 open output pgfila
+                 close pgfila
+                 open i-o pgfila
+              end-if
+           end-if
+
+           evaluate lk-operacao
+              when 'S' perform 1000-SOLICITA-EXECUCAO
+              when 'T' perform 2000-TERMINA-EXECUCAO
+              when other move '99' to lk-retorno
+           end-evaluate
+
+           goback.
+      *---------------------------------------------------------------*
+      * O programa so entra em fila se estiver marcado para execucao *
+      * exclusiva (PG-EXECUTA-EXCLUSIVO = 'S') e ja estiver em        *
+      * andamento (PG-FLAG-EXEC <> 0); caso contrario pode executar. *
+      *---------------------------------------------------------------*
+       1000-SOLICITA-EXECUCAO.
+           move spaces to lk-situacao.
+           move lk-chave-programa to pg-chave.
+           read programas
+              invalid key move '23' to lk-retorno
+           end-read
+
+           if ws-status = '00'
+              if pg-executa-exclusivo not = 'S'
+                 or pg-flag-exec = 0
+                 move 1 to pg-flag-exec
+                 if pg-num-exec < 99
+                    add 1 to pg-num-exec
+                 end-if
+                 rewrite pg-registro
+                 move 'E' to lk-situacao
+                 move ws-status to lk-retorno
+              else
+                 perform 1100-ENTRA-NA-FILA
+                 if ws-fila-ok = 'S'
+                    move 'F' to lk-situacao
+                    if pg-num-exec < 99
+                       add 1 to pg-num-exec
+                    end-if
+                    rewrite pg-registro
+                 else
+                    move 'N' to lk-situacao
+                 end-if
+                 move ws-status2 to lk-retorno
+              end-if
+           end-if.
+      *---------------------------------------------------------------*
+       1100-ENTRA-NA-FILA.
+           move 'N' to ws-fila-ok.
+           accept ws-data-atual from date yyyymmdd.
+           accept ws-hora-atual from time.
+           perform 1200-PROXIMA-SENHA.
+
+           move spaces            to pgf-registro.
+           move lk-chave-programa to pgf-chave-programa.
+           move ws-ultima-senha   to pgf-senha.
+           move lk-usuario        to pgf-usuario.
+           move ws-data-atual     to pgf-data-solic.
+           move ws-hora-atual-hms to pgf-hora-solic.
+           set pgf-aguardando     to true.
+
+           write pgf-registro
+              invalid key     move 'N' to ws-fila-ok
+              not invalid key move 'S' to ws-fila-ok
+           end-write.
+
+           if ws-fila-ok = 'S'
+              move ws-ultima-senha to lk-senha
+           else
+              move zero to lk-senha
+           end-if.
+      *---------------------------------------------------------------*
+      * A senha e sequencial por programa - comeca de zero e cresce  *
+      * a cada solicitacao que entrar na fila daquele programa, o que*
+      * garante o atendimento na ordem de chegada (FIFO).            *
+      *---------------------------------------------------------------*
+       1200-PROXIMA-SENHA.
+           move zero to ws-ultima-senha.
+           move lk-chave-programa to pgf-chave-programa.
+           move 999999            to pgf-senha.
+           start pgfila key is not greater than pgf-chave
+              invalid key move 'N' to ws-achou-fila
+              not invalid key move 'S' to ws-achou-fila
+           end-start
+
+           if ws-achou-fila = 'S'
+              read pgfila next record
+              if pgf-chave-programa = lk-chave-programa
+                 compute ws-ultima-senha = pgf-senha + 1
+              end-if
+           end-if.
+      *---------------------------------------------------------------*
+      * Libera o programa e, se houver alguem esperando na fila dele,*
+      * dispara automaticamente a proxima ficha, sem deixar o flag   *
+      * de exclusividade cair para zero nesse caso.                  *
+      *---------------------------------------------------------------*
+       2000-TERMINA-EXECUCAO.
+           move zero to lk-senha.
+           move spaces to lk-situacao.
+
+           move lk-chave-programa to pg-chave.
+           read programas
+              invalid key move '23' to lk-retorno
+           end-read
+
+           if ws-status = '00'
+              move zero to pg-flag-exec
+              if pg-num-exec > 0
+                 subtract 1 from pg-num-exec
+              end-if
+              rewrite pg-registro
+              perform 2100-DISPARA-PROXIMO-DA-FILA
+              move ws-status to lk-retorno
+           end-if.
+      *---------------------------------------------------------------*
+      * Varias fichas desse programa podem estar na fila ao mesmo    *
+      * tempo (uma ja disparada anteriormente, outras ainda          *
+      * aguardando) - avanca senha a senha a partir da mais antiga   *
+      * ate achar a primeira PGF-AGUARDANDO, ou sair do grupo de     *
+      * fichas daquele programa sem achar nenhuma.                   *
+      *---------------------------------------------------------------*
+       2100-DISPARA-PROXIMO-DA-FILA.
+           move low-values        to pgf-chave-programa.
+           move lk-chave-programa to pgf-chave-programa.
+           move zero              to pgf-senha.
+
+           start pgfila key is not less than pgf-chave
+              invalid key move 'N' to ws-achou-fila
+              not invalid key move 'S' to ws-achou-fila
+           end-start
+
+           move 'N' to ws-disparou.
+           perform 2110-PROCURA-PROXIMO-AGUARDANDO
+              until ws-achou-fila = 'N' or ws-disparou = 'S'.
+      *---------------------------------------------------------------*
+       2110-PROCURA-PROXIMO-AGUARDANDO.
+           read pgfila next record
+              at end move 'N' to ws-achou-fila
+           end-read
+
+           if ws-achou-fila = 'S'
+              if pgf-chave-programa not = lk-chave-programa
+                 move 'N' to ws-achou-fila
+              else
+                 if pgf-aguardando
+                    set pgf-disparada  to true
+                    rewrite pgf-registro
+                    move 1              to pg-flag-exec
+                    rewrite pg-registro
+                    move pgf-senha      to lk-senha
+                    move pgf-usuario    to lk-usuario
+                    move 'S'            to ws-disparou
+                 end-if
+              end-if
+           end-if.
+      *---------------------------------------------------------------*

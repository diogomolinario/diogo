@@ -0,0 +1,164 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGHISTW.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Gravar o historico de execucao de um programa   *
+      *               do menu (PROGHIST), uma linha por execucao,     *
+      *               com inicio, fim e usuario.                      *
+      * Chamado por.: a camada de menu/shell, uma vez no inicio da    *
+      *               execucao do programa (LK-OPERACAO = 'I') e uma  *
+      *               vez no fim (LK-OPERACAO = 'F').                 *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select proghist assign '/d/dados/proghist'
+                  organization          is indexed
+                  access mode           is dynamic
+                  record key            is pgh-chave
+                  alternate record key  is pgh-chave-programa
+                              with duplicates
+                  file status           is ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Historico de Execucao de Programas (proghist.cpy)   *
+      *----------------------------------------------------------------*
+       FD  PROGHIST.
+       01  PGH-REGISTRO.
+           03  PGH-CHAVE.
+               05  PGH-CHAVE-PROGRAMA.
+                   07  PGH-SISTEMA        PIC 9(02).
+                   07  PGH-GRUPO          PIC 9(02).
+                   07  PGH-NROPC1         PIC 9(02).
+                   07  PGH-NROPC2         PIC 9(02).
+                   07  PGH-NROPC3         PIC 9(02).
+                   07  PGH-NROPC4         PIC 9(02).
+                   07  PGH-NROPC5         PIC 9(02).
+                   07  PGH-NROPC6         PIC 9(02).
+               05  PGH-DATA-INICIO.
+                   07  PGH-INIC-ANO       PIC 9(04).
+                   07  PGH-INIC-MES       PIC 9(02).
+                   07  PGH-INIC-DIA       PIC 9(02).
+               05  PGH-DATA-INICIO-N REDEFINES PGH-DATA-INICIO
+                                             PIC 9(08).
+               05  PGH-HORA-INICIO.
+                   07  PGH-INIC-HH        PIC 9(02).
+                   07  PGH-INIC-MM        PIC 9(02).
+                   07  PGH-INIC-SS        PIC 9(02).
+               05  PGH-HORA-INICIO-N REDEFINES PGH-HORA-INICIO
+                                             PIC 9(06).
+           03  PGH-DATA-FIM.
+               05  PGH-FIM-ANO            PIC 9(04).
+               05  PGH-FIM-MES            PIC 9(02).
+               05  PGH-FIM-DIA            PIC 9(02).
+           03  PGH-DATA-FIM-N REDEFINES PGH-DATA-FIM PIC 9(08).
+           03  PGH-HORA-FIM.
+               05  PGH-FIM-HH             PIC 9(02).
+               05  PGH-FIM-MM             PIC 9(02).
+               05  PGH-FIM-SS             PIC 9(02).
+           03  PGH-HORA-FIM-N REDEFINES PGH-HORA-FIM PIC 9(06).
+           03  PGH-USUARIO                PIC X(10).
+           03  PGH-STATUS-EXEC            PIC X(01).
+               88  PGH-EM-ANDAMENTO       VALUE 'A'.
+               88  PGH-CONCLUIDA          VALUE 'C'.
+           03  PGH-FILLER                 PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status         pic x(02) value spaces.
+       77 ws-data-atual     pic 9(08) value zero.
+       77 ws-hora-atual     pic 9(08) value zero.
+       77 ws-hora-atual-hms redefines ws-hora-atual pic 9(06).
+       77 ws-primeira-vez   pic x(01) value 'S'.
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 LK-OPERACAO          PIC X(01).
+      *--> 'I' = registra inicio de execucao / 'F' = registra fim.
+       01 LK-CHAVE-PROGRAMA.
+          05 LK-SISTEMA         PIC 9(02).
+          05 LK-GRUPO           PIC 9(02).
+          05 LK-NROPC1          PIC 9(02).
+          05 LK-NROPC2          PIC 9(02).
+          05 LK-NROPC3          PIC 9(02).
+          05 LK-NROPC4          PIC 9(02).
+          05 LK-NROPC5          PIC 9(02).
+          05 LK-NROPC6          PIC 9(02).
+       01 LK-USUARIO            PIC X(10).
+       01 LK-DATA-INICIO        PIC 9(08).
+      *--> na chamada 'I', devolve a data/hora usadas como chave do
+      *    registro; na chamada 'F' o chamador devolve os mesmos
+      *    valores recebidos na chamada 'I' para localizar a linha.
+       01 LK-HORA-INICIO        PIC 9(06).
+       01 LK-RETORNO            PIC X(02).
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-OPERACAO
+                                 LK-CHAVE-PROGRAMA
+                                 LK-USUARIO
+                                 LK-DATA-INICIO
+                                 LK-HORA-INICIO
+                                 LK-RETORNO.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           if ws-primeira-vez = 'S'
+              move 'N' to ws-primeira-vez
+              open i-o proghist
+              if ws-status = '35'
+                 close proghist
+                 open output proghist
+                 close proghist
+                 open i-o proghist
+              end-if
+           end-if
+
+           evaluate lk-operacao
+              when 'I' perform 1000-REGISTRA-INICIO
+              when 'F' perform 2000-REGISTRA-FIM
+              when other move '99' to lk-retorno
+           end-evaluate
+
+           goback.
+      *---------------------------------------------------------------*
+       1000-REGISTRA-INICIO.
+           accept ws-data-atual from date yyyymmdd.
+           accept ws-hora-atual from time.
+
+           move spaces            to pgh-registro.
+           move lk-chave-programa  to pgh-chave-programa.
+           move ws-data-atual      to pgh-data-inicio-n.
+           move ws-hora-atual-hms  to pgh-hora-inicio-n.
+           move zero               to pgh-data-fim-n.
+           move zero               to pgh-hora-fim-n.
+           move lk-usuario          to pgh-usuario.
+           set pgh-em-andamento     to true.
+
+           write pgh-registro.
+
+           move ws-status           to lk-retorno.
+           move ws-data-atual       to lk-data-inicio.
+           move ws-hora-atual-hms   to lk-hora-inicio.
+      *---------------------------------------------------------------*
+       2000-REGISTRA-FIM.
+           move lk-chave-programa  to pgh-chave-programa.
+           move lk-data-inicio     to pgh-data-inicio-n.
+           move lk-hora-inicio     to pgh-hora-inicio-n.
+
+           read proghist.
+
+           if ws-status = '00'
+              accept ws-data-atual from date yyyymmdd
+              accept ws-hora-atual from time
+              move ws-data-atual     to pgh-data-fim-n
+              move ws-hora-atual-hms to pgh-hora-fim-n
+              set pgh-concluida      to true
+              rewrite pgh-registro
+           end-if
+
+           move ws-status to lk-retorno.
+      *---------------------------------------------------------------*

@@ -0,0 +1,531 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXCRECRP.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Reconciliar as exececoes cadastradas em EXCECAO, *
+      *               EXCRESID e EXCVALID com o que de fato chegou do  *
+      *               lado do SAP em INTSAP (ITS-EXCECAO/ITS-RESID/    *
+      *               ITS-VALIDADE), apontando toda exececao com mais *
+      *               de N dias sem a sinalizacao correspondente em    *
+      *               INTSAP - registro que caiu na interface sem      *
+      *               ninguem notar ate um embarque errado semanas     *
+      *               depois.                                          *
+      * Observacao .: IDOCPED (pedido SAP/split de produto) nao tem    *
+      *               chave em comum com EXCECAO/EXCRESID/EXCVALID     *
+      *               (que sao por rede/cliente/produto, nao por       *
+      *               pedido) - o cruzamento real e por INTSAP, que e  *
+      *               atualizado pelo mesmo sap050 que consome essas   *
+      *               tres tabelas e guarda exatamente esse sinalizador*
+      *               de envio por rede/cliente.                       *
+      * Parametro ..: dias de limite de idade, via linha de comando;   *
+      *               se omitido ou zero, assume 30 dias.              *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select excecao assign '/d/dados/excecao'
+                  organization    is indexed
+                  access mode     is dynamic
+                  record key      is ecc-chave
+                  file status     is ws-status.
+
+           select excresid    assign        '/d/dados/excresid'
+                  organization              is indexed
+                  access mode               is dynamic
+                  record key                is exr-chave
+                  file status               is ws-status2.
+
+           select excvalid assign '/d/dados/excvalid'
+                  organization    is indexed
+                  access mode     is dynamic
+                  record key      is excv-chave
+                  file status     is ws-status3.
+
+           select intsap assign '/d/dados/intsap'
+                  organization    is indexed
+                  access mode     is dynamic
+                  record key      is its-chave
+                  file status     is ws-status4.
+
+           select txt assign to "excrecrp-rl"
+                  organization is line sequential
+                  file status is ws-status5.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Cadastro de Excecao (ecc-chave = rc + codigo).       *
+      *----------------------------------------------------------------*
+       FD  EXCECAO.
+       01  ECC-REGISTRO.
+           03 ECC-CHAVE.
+              05 ECC-RC          PIC X(01).
+              05 ECC-CODIGO      PIC 9(09).
+
+           03 ECC-DT-INC         pic 9(08).
+           03 ECC-DT-INC-RE REDEFINES ECC-DT-INC.
+              05 ECC-AA-INC      PIC 9(04).
+              05 ECC-MM-INC      PIC 9(02).
+              05 ECC-DD-INC      PIC 9(02).
+
+           03 ECC-USUARIO-INC    PIC X(10).
+
+           03 ECC-DT-CAN         pic 9(08).
+           03 ECC-DT-CAN-RE REDEFINES ECC-DT-CAN.
+              05 ECC-AA-CAN      PIC 9(04).
+              05 ECC-MM-CAN      PIC 9(02).
+              05 ECC-DD-CAN      PIC 9(02).
+
+           03 ECC-USUARIO-CAN    PIC X(10).
+
+           03 ECC-RELATORIO      PIC X(01).
+           03 ECC-FILLER         PIC X(19).
+      *----------------------------------------------------------------*
+      * Arquivo : Excresid excluidos pelo esp113 para uso do sap050.   *
+      *----------------------------------------------------------------*
+       fd  excresid.
+       01  exr-reg.
+           03 exr-chave.
+              05 exr-tipo           pic x(01).
+              05 exr-codcli         pic 9(06).
+              05 filler redefines   exr-codcli.
+                 07 exr-rede-fixo   pic 9(01).
+                 07 exr-codrede     pic 9(05).
+
+           03 exr-log-exclusao.
+              05 exr-usuario-exc    pic x(10).
+              05 exr-login-exc      pic x(10).
+              05 exr-data-exc       pic 9(08).
+              05 filler redefines exr-data-exc.
+                 07 exr-anoExc      pic 9(04).
+                 07 exr-mesExc      pic 9(02).
+                 07 exr-diaExc      pic 9(02).
+              05 exr-hora-exc       pic 9(08).
+      *----------------------------------------------------------------*
+      * Arquivo : Quebra do romaneio por restricao de validade.        *
+      *----------------------------------------------------------------*
+       fd  excvalid.
+       01  excv-reg.
+           03 excv-chave.
+              05 excv-tipoReg          pic x(01).
+              05 excv-codCli           pic 9(06).
+              05 filler redefines excv-codCli.
+                 07 excv-redeFixo      pic 9(01).
+                 07 excv-codRede       pic 9(05).
+
+              05 excv-produto          pic 9(06).
+
+           03 excv-ativo               pic x(01).
+
+           03 excv-dataValTemporario.
+              05 excv-anoVlTmp         pic 9(04).
+              05 excv-mesVlTmp         pic 9(02).
+              05 excv-diaVlTmp         pic 9(02).
+
+           03 excv-filler              pic 9(04).
+
+           03 excv-logAlteracao.
+              05 excv-mesLogAlt        pic 9(02).
+              05 excv-anoLogAlt        pic 9(04).
+              05 excv-sequenciaAlt     pic 9(06).
+      *----------------------------------------------------------------*
+      * Arquivo : Ultimo envio de informacoes para o SAP (sap050).     *
+      *----------------------------------------------------------------*
+       FD  INTSAP.
+       01  ITS-REGISTRO.
+           03 ITS-CHAVE.
+              05 ITS-RC        pic x(01).
+              05 ITS-FILLER1   pic x(01).
+              05 ITS-CODIGO    pic 9(06).
+
+           03 ITS-FILLER2      pic x(01).
+           03 ITS-EXCECAO      pic x(01).
+           03 ITS-FILLER3      pic x(01).
+           03 ITS-VALIDADE     pic x(01).
+           03 ITS-FILLER4      pic x(01).
+           03 ITS-RESID        pic x(01).
+           03 ITS-FILLER5      pic x(01).
+      *----------------------------------------------------------------*
+       FD  TXT.
+       01  TXT-REG                         PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status            pic x(02) value spaces.
+       77 ws-status2           pic x(02) value spaces.
+       77 ws-status3           pic x(02) value spaces.
+       77 ws-status4           pic x(02) value spaces.
+       77 ws-status5           pic x(02) value spaces.
+       77 w-e                  pic x(80) value spaces.
+       77 ws-eof                pic x(01) value 'N'.
+       77 ws-limite-dias        pic 9(05) value zero.
+       77 ws-param-dias         pic x(05) value spaces.
+       77 ws-total-verificadas  pic 9(05) value zero.
+       77 ws-total-pendentes    pic 9(05) value zero.
+      *---------------------------------------------------------------*
+       77 ws-hoje               pic 9(08) value zero.
+       77 ws-calc-ano           pic 9(04) value zero.
+       77 ws-calc-mes           pic 9(02) value zero.
+       77 ws-calc-dia           pic 9(02) value zero.
+       77 ws-calc-dias          pic 9(07) value zero.
+       77 ws-bissextos          pic 9(05) value zero.
+       77 ws-div-aux            pic 9(07) value zero.
+       77 ws-rem4               pic 9(04) value zero.
+       77 ws-rem100             pic 9(04) value zero.
+       77 ws-rem400             pic 9(04) value zero.
+       77 ws-ano-bissexto       pic x(01) value 'N'.
+       77 ws-dias-hoje          pic 9(07) value zero.
+       77 ws-dias-registro      pic 9(07) value zero.
+       77 ws-dias-idade         pic 9(07) value zero.
+      *---------------------------------------------------------------*
+       77 ws-codigo-estreito    pic 9(06) value zero.
+       77 ws-cruzamento-ok      pic x(01) value 'N'.
+       77 ws-motivo-pendencia   pic x(30) value spaces.
+       77 ws-origem             pic x(08) value spaces.
+      *---------------------------------------------------------------*
+      * Tabela de dias acumulados antes de cada mes (ano nao bissexto)*
+      *---------------------------------------------------------------*
+       01 WS-TAB-DIAS-ACUM.
+          05 FILLER              PIC 9(03) VALUE 000.
+          05 FILLER              PIC 9(03) VALUE 031.
+          05 FILLER              PIC 9(03) VALUE 059.
+          05 FILLER              PIC 9(03) VALUE 090.
+          05 FILLER              PIC 9(03) VALUE 120.
+          05 FILLER              PIC 9(03) VALUE 151.
+          05 FILLER              PIC 9(03) VALUE 181.
+          05 FILLER              PIC 9(03) VALUE 212.
+          05 FILLER              PIC 9(03) VALUE 243.
+          05 FILLER              PIC 9(03) VALUE 273.
+          05 FILLER              PIC 9(03) VALUE 304.
+          05 FILLER              PIC 9(03) VALUE 334.
+       01 WS-DIAS-ACUM-RED REDEFINES WS-TAB-DIAS-ACUM.
+          05 WS-DIAS-ACUM        PIC 9(03) OCCURS 12.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           perform 1000-INICIALIZA.
+           perform 2000-VERIFICA-EXCECAO.
+           perform 3000-VERIFICA-EXCRESID.
+           perform 4000-VERIFICA-EXCVALID.
+           perform 5000-IMPRIME-RESUMO.
+           perform 6000-FINALIZA.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           move zero to ws-limite-dias.
+           accept ws-param-dias from command-line.
+           if ws-param-dias not = spaces
+              move ws-param-dias to ws-limite-dias
+           end-if
+           if ws-limite-dias = zero
+              move 30 to ws-limite-dias
+           end-if
+
+           open input excecao.
+           open input excresid.
+           open input excvalid.
+           open input intsap.
+           open output txt.
+
+           accept ws-hoje from date yyyymmdd.
+           move ws-hoje(1:4) to ws-calc-ano.
+           move ws-hoje(5:2) to ws-calc-mes.
+           move ws-hoje(7:2) to ws-calc-dia.
+           perform 8100-CALCULA-DIAS.
+           move ws-calc-dias to ws-dias-hoje.
+
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move 'EXCRECRP - RECONCILIACAO EXCECAO/EXCRESID/EXCVALID'
+              to w-e.
+           write txt-reg from w-e.
+           move '          X INTSAP'
+              to w-e.
+           write txt-reg from w-e.
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'LIMITE DE DIAS SEM SINALIZACAO.: ' delimited by size
+                  ws-limite-dias                       delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move 'ORIGEM   CHAVE           DIAS  PENDENCIA'
+              to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Varre EXCECAO inteiro e confronta cada registro com mais de N*
+      * dias de idade contra a sinalizacao de envio em INTSAP.        *
+      *---------------------------------------------------------------*
+       2000-VERIFICA-EXCECAO.
+           move 'EXCECAO' to ws-origem
+           read excecao next record
+              at end move 'S' to ws-eof
+           end-read
+           perform 2100-AVALIA-UMA-EXCECAO
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       2100-AVALIA-UMA-EXCECAO.
+           add 1 to ws-total-verificadas
+           move ecc-aa-inc to ws-calc-ano
+           move ecc-mm-inc to ws-calc-mes
+           move ecc-dd-inc to ws-calc-dia
+           perform 8100-CALCULA-DIAS
+           move ws-calc-dias to ws-dias-registro
+
+           if ws-dias-hoje > ws-dias-registro
+              compute ws-dias-idade = ws-dias-hoje - ws-dias-registro
+           else
+              move zero to ws-dias-idade
+           end-if
+
+           if ws-dias-idade > ws-limite-dias
+              if ecc-codigo(1:3) = '000'
+                 move ecc-codigo(4:6) to ws-codigo-estreito
+                 move ecc-rc         to its-rc
+                 move space          to its-filler1
+                 move ws-codigo-estreito to its-codigo
+                 read intsap
+                    invalid key
+                       move 'N' to ws-cruzamento-ok
+                       move 'NAO ENCONTRADO EM INTSAP'
+                          to ws-motivo-pendencia
+                    not invalid key
+                       if its-excecao = space
+                          move 'N' to ws-cruzamento-ok
+                          move 'SEM SINALIZACAO DE ENVIO'
+                             to ws-motivo-pendencia
+                       else
+                          move 'S' to ws-cruzamento-ok
+                       end-if
+                 end-read
+              else
+                 move 'N' to ws-cruzamento-ok
+                 move 'CODIGO FORA DA FAIXA DO INTSAP'
+                    to ws-motivo-pendencia
+              end-if
+
+              if ws-cruzamento-ok = 'N'
+                 move ecc-chave to w-e
+                 perform 2200-IMPRIME-PENDENCIA
+              end-if
+           end-if
+
+           read excecao next record
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+       2200-IMPRIME-PENDENCIA.
+           add 1 to ws-total-pendentes.
+           move spaces to w-e.
+           string ws-origem             delimited by size
+                  '  '                  delimited by size
+                  ecc-rc                delimited by size
+                  ecc-codigo            delimited by size
+                  '  '                  delimited by size
+                  ws-dias-idade         delimited by size
+                  '  '                  delimited by size
+                  ws-motivo-pendencia   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Varre EXCRESID inteiro - mesma logica, chave estreita (6 dig.)*
+      * ja casa direto com ITS-CODIGO, sem faixa a avaliar.            *
+      *---------------------------------------------------------------*
+       3000-VERIFICA-EXCRESID.
+           move 'EXCRESID' to ws-origem
+           read excresid next record
+              at end move 'S' to ws-eof
+           end-read
+           perform 3100-AVALIA-UM-EXCRESID
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       3100-AVALIA-UM-EXCRESID.
+           add 1 to ws-total-verificadas
+           move exr-anoExc to ws-calc-ano
+           move exr-mesExc to ws-calc-mes
+           move exr-diaExc to ws-calc-dia
+           perform 8100-CALCULA-DIAS
+           move ws-calc-dias to ws-dias-registro
+
+           if ws-dias-hoje > ws-dias-registro
+              compute ws-dias-idade = ws-dias-hoje - ws-dias-registro
+           else
+              move zero to ws-dias-idade
+           end-if
+
+           if ws-dias-idade > ws-limite-dias
+              move exr-tipo   to its-rc
+              move space      to its-filler1
+              move exr-codcli to its-codigo
+              read intsap
+                 invalid key
+                    move 'N' to ws-cruzamento-ok
+                    move 'NAO ENCONTRADO EM INTSAP'
+                       to ws-motivo-pendencia
+                 not invalid key
+                    if its-resid = space
+                       move 'N' to ws-cruzamento-ok
+                       move 'SEM SINALIZACAO DE ENVIO'
+                          to ws-motivo-pendencia
+                    else
+                       move 'S' to ws-cruzamento-ok
+                    end-if
+              end-read
+
+              if ws-cruzamento-ok = 'N'
+                 move exr-chave to w-e
+                 perform 3200-IMPRIME-PENDENCIA
+              end-if
+           end-if
+
+           read excresid next record
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+       3200-IMPRIME-PENDENCIA.
+           add 1 to ws-total-pendentes.
+           move spaces to w-e.
+           string ws-origem             delimited by size
+                  '  '                  delimited by size
+                  exr-tipo              delimited by size
+                  exr-codcli            delimited by size
+                  '  '                  delimited by size
+                  ws-dias-idade         delimited by size
+                  '  '                  delimited by size
+                  ws-motivo-pendencia   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Varre EXCVALID inteiro. O bloco original de log de inclusao  *
+      * com dia (excv-logInclusao) esta comentado no cadastro real -*
+      * usa-se a propria data de validade temporaria como referencia*
+      * de idade do registro, unica data com dia que o registro tem.*
+      *---------------------------------------------------------------*
+       4000-VERIFICA-EXCVALID.
+           move 'EXCVALID' to ws-origem
+           read excvalid next record
+              at end move 'S' to ws-eof
+           end-read
+           perform 4100-AVALIA-UM-EXCVALID
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       4100-AVALIA-UM-EXCVALID.
+           add 1 to ws-total-verificadas
+           move excv-anoVlTmp to ws-calc-ano
+           move excv-mesVlTmp to ws-calc-mes
+           move excv-diaVlTmp to ws-calc-dia
+           perform 8100-CALCULA-DIAS
+           move ws-calc-dias to ws-dias-registro
+
+           if ws-dias-hoje > ws-dias-registro
+              compute ws-dias-idade = ws-dias-hoje - ws-dias-registro
+           else
+              move zero to ws-dias-idade
+           end-if
+
+           if ws-dias-idade > ws-limite-dias
+              move excv-tipoReg to its-rc
+              move space        to its-filler1
+              move excv-codCli  to its-codigo
+              read intsap
+                 invalid key
+                    move 'N' to ws-cruzamento-ok
+                    move 'NAO ENCONTRADO EM INTSAP'
+                       to ws-motivo-pendencia
+                 not invalid key
+                    if its-validade = space
+                       move 'N' to ws-cruzamento-ok
+                       move 'SEM SINALIZACAO DE ENVIO'
+                          to ws-motivo-pendencia
+                    else
+                       move 'S' to ws-cruzamento-ok
+                    end-if
+              end-read
+
+              if ws-cruzamento-ok = 'N'
+                 move excv-chave to w-e
+                 perform 4200-IMPRIME-PENDENCIA
+              end-if
+           end-if
+
+           read excvalid next record
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+       4200-IMPRIME-PENDENCIA.
+           add 1 to ws-total-pendentes.
+           move spaces to w-e.
+           string ws-origem             delimited by size
+                  '  '                  delimited by size
+                  excv-tipoReg          delimited by size
+                  excv-codCli           delimited by size
+                  '  '                  delimited by size
+                  ws-dias-idade         delimited by size
+                  '  '                  delimited by size
+                  ws-motivo-pendencia   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Calcula o numero de dias corridos desde 0001/01/01 a partir  *
+      * de ws-calc-ano/mes/dia, deixando o resultado em ws-calc-dias.*
+      *---------------------------------------------------------------*
+       8100-CALCULA-DIAS.
+           divide ws-calc-ano by 4
+              giving ws-div-aux remainder ws-rem4.
+           divide ws-calc-ano by 100
+              giving ws-div-aux remainder ws-rem100.
+           divide ws-calc-ano by 400
+              giving ws-div-aux remainder ws-rem400.
+
+           if (ws-rem4 = 0 and ws-rem100 not = 0) or ws-rem400 = 0
+              move 'S' to ws-ano-bissexto
+           else
+              move 'N' to ws-ano-bissexto
+           end-if
+
+           compute ws-bissextos = (ws-calc-ano - 1) / 4
+                                 - (ws-calc-ano - 1) / 100
+                                 + (ws-calc-ano - 1) / 400.
+
+           compute ws-calc-dias =
+                      (ws-calc-ano - 1) * 365
+                    + ws-bissextos
+                    + ws-dias-acum(ws-calc-mes)
+                    + ws-calc-dia.
+
+           if ws-ano-bissexto = 'S' and ws-calc-mes > 2
+              add 1 to ws-calc-dias
+           end-if.
+      *---------------------------------------------------------------*
+       5000-IMPRIME-RESUMO.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'REGISTROS VERIFICADOS..: ' delimited by size
+                  ws-total-verificadas          delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'PENDENTES DE SINALIZACAO: ' delimited by size
+                  ws-total-pendentes             delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       6000-FINALIZA.
+           close excecao excresid excvalid intsap txt.
+      *---------------------------------------------------------------*

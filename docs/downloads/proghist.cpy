@@ -0,0 +1,49 @@
+      *----------------------------------------------------------------*
+      * Arquivo : Historico de Execucao de Programas                   *
+      * Chave   : PGH-CHAVE (PG-CHAVE do programa + data/hora inicio)  *
+      * Objetivo: Guardar uma linha por execucao de cada programa do   *
+      *           menu, com inicio, fim e usuario, para permitir        *
+      *           relatorio de tempo de batch por programa.            *
+      * Alim. por: PGHISTW (chamado pelo menu/shell no inicio e fim     *
+      *            da execucao de cada programa).                      *
+      *----------------------------------------------------------------*
+       FD  PROGHIST.
+       01  PGH-REGISTRO.
+           03  PGH-CHAVE.
+               05  PGH-CHAVE-PROGRAMA.
+                   07  PGH-SISTEMA        PIC 9(02).
+                   07  PGH-GRUPO          PIC 9(02).
+                   07  PGH-NROPC1         PIC 9(02).
+                   07  PGH-NROPC2         PIC 9(02).
+                   07  PGH-NROPC3         PIC 9(02).
+                   07  PGH-NROPC4         PIC 9(02).
+                   07  PGH-NROPC5         PIC 9(02).
+                   07  PGH-NROPC6         PIC 9(02).
+               05  PGH-DATA-INICIO.
+                   07  PGH-INIC-ANO       PIC 9(04).
+                   07  PGH-INIC-MES       PIC 9(02).
+                   07  PGH-INIC-DIA       PIC 9(02).
+               05  PGH-DATA-INICIO-N REDEFINES PGH-DATA-INICIO
+                                             PIC 9(08).
+               05  PGH-HORA-INICIO.
+                   07  PGH-INIC-HH        PIC 9(02).
+                   07  PGH-INIC-MM        PIC 9(02).
+                   07  PGH-INIC-SS        PIC 9(02).
+               05  PGH-HORA-INICIO-N REDEFINES PGH-HORA-INICIO
+                                             PIC 9(06).
+           03  PGH-DATA-FIM.
+               05  PGH-FIM-ANO            PIC 9(04).
+               05  PGH-FIM-MES            PIC 9(02).
+               05  PGH-FIM-DIA            PIC 9(02).
+           03  PGH-DATA-FIM-N REDEFINES PGH-DATA-FIM PIC 9(08).
+           03  PGH-HORA-FIM.
+               05  PGH-FIM-HH             PIC 9(02).
+               05  PGH-FIM-MM             PIC 9(02).
+               05  PGH-FIM-SS             PIC 9(02).
+           03  PGH-HORA-FIM-N REDEFINES PGH-HORA-FIM PIC 9(06).
+           03  PGH-USUARIO                PIC X(10).
+           03  PGH-STATUS-EXEC            PIC X(01).
+               88  PGH-EM-ANDAMENTO       VALUE 'A'.
+               88  PGH-CONCLUIDA          VALUE 'C'.
+           03  PGH-FILLER                 PIC X(20).
+      *----------------------------------------------------------------*

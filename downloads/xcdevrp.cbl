@@ -0,0 +1,460 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XCDEVRP.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Consolidar a divergencia de devolucao apurada   *
+      *               em XCDEV02 por periodo (mes/ano da planilha em  *
+      *               XCDEV01), por fornecedor (XCD01-NOME-FORNECEDOR)*
+      *               e por motivo de divergencia (XCD02-COD-DIVERG/  *
+      *               XCD02-DESC-DIVERG), para apontar quais motivos  *
+      *               estao puxando mais volume rejeitado, em vez de  *
+      *               consultar planilha por planilha (XCD01-PLANILHA *
+      *               -DEV) uma a uma.                                 *
+      * Observacao .: XCD02-COD-DIVERG e alfanumerico de 4 posicoes e  *
+      *               XCD02-DESC-DIVERG ja vem preenchida no proprio   *
+      *               detalhe da devolucao - DSCHISCANCEL so cadastra  *
+      *               codigos numericos de 2 digitos (DSCH-COD-        *
+      *               DESCRICAO), faixa e formato diferentes, sem      *
+      *               nenhum campo em comum com XCDEV02 para cruzar    *
+      *               com seguranca. Em vez de forcar esse cruzamento, *
+      *               a descricao exibida aqui e a que ja vem gravada  *
+      *               no proprio detalhe - que e, alias, a mesma       *
+      *               informacao que DSCHISCANCEL serviria para        *
+      *               preencher na origem.                             *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select xcdev01 assign     '/d/dados/xcdev01'
+                  organization       is indexed
+                  access mode        is dynamic
+                  record key         is xcd01-chave
+                  file status        is ws-status.
+
+           select xcdev02 assign '/d/dados/xcdev02'
+                  organization    is indexed
+                  access mode     is dynamic
+                  record key      is xcd02-chave
+                  file status     is ws-status2.
+
+           select wk-xcdev assign to "xcdevrpwk".
+
+           select wk-xcdev-ord assign to "xcdevrpwko"
+                  organization is line sequential
+                  file status is ws-status3.
+
+           select txt assign to "xcdevrp-rl"
+                  organization is line sequential
+                  file status is ws-status4.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Devolucao - Header (xcdev01)                        *
+      *----------------------------------------------------------------*
+       fd xcdev01.
+       01 xcd01-reg.
+          03 xcd01-chave.
+             05 xcd01-planilha-dev         pic 9(10).
+          03 xcd01-nome-transferencia      pic x(12).
+          03 xcd01-nome-fornecedor         pic x(10).
+          03 xcd01-filler-1                pic x(13).
+          03 xcd01-nota                    pic X(06).
+          03 xcd01-entrada-global          pic x(10).
+          03 xcd01-data-geracao.
+             05 xcd01-data-dia             pic 9(02).
+             05 xcd01-data-mes             pic 9(02).
+             05 xcd01-data-ano             pic 9(04).
+          03 xcd01-flag-proces             pic X(01).
+          03 xcd01-flag-enviado            pic X(01).
+          03 xcd01-qtde-item               pic 9(04).
+          03 xcd01-data-inclusao.
+             05 xcd01-inc-ano              pic 9(04).
+             05 xcd01-inc-mes              pic 9(02).
+             05 xcd01-inc-dia              pic 9(02).
+          03 xcd01-texto.
+             04 xcd01-carro-rem            pic x(20).
+          03 xcd01-data-hora.
+             05 xcd01-data-enviado         pic 9(08).
+             05 xcd01-hora-enviado         pic 9(06).
+          03 xcd01-volume                  pic 9(06).
+          03 xcd01-tipo-devolucao          pic x(10).
+          03 xcd01-data-pedido.
+             05 xcd01-ano-ped              pic x(04).
+             05 xcd01-mes-ped              pic x(02).
+             05 xcd01-dia-ped              pic x(02).
+          03 xcd01-flag-lote               pic x(01).
+          03 filler                        pic x(11).
+      *----------------------------------------------------------------*
+      * Arquivo : Devolucao - Detalhe (xcdev02)                       *
+      *----------------------------------------------------------------*
+       fd xcdev02.
+       01 xcd02-reg.
+          03 xcd02-chave.
+             05 xcd02-tipo                 pic 9(01).
+             05 xcd02-planilha-dev         pic 9(10).
+             05 xcd02-ean                  pic 9(13).
+             05 filler                     pic x(03).
+             05 xcd02-lote                 pic x(10).
+          03 xcd02-qtde-informada          pic 9(06).
+          03 xcd02-dt-verificao.
+             05 xcd02-dt-verificao-ano     pic 9(04).
+             05 xcd02-dt-verificao-mes     pic 9(02).
+             05 xcd02-dt-verificao-dia     pic 9(02).
+          03 xcd02-validade.
+             05 xcd02-validade-mes         pic 9(02).
+             05 xcd02-validade-ano         pic 9(02).
+          03 xcd02-codigo                  pic 9(06).
+          03 xcd02-desc-produto            pic x(35).
+          03 xcd02-qtde-coletada           pic 9(06).
+          03 xcd02-cod-diverg              pic X(04).
+          03 xcd02-desc-diverg             pic x(23).
+          03 xcd02-qtde-diverg             pic 9(06).
+          03 xcd02-qtde-cx-fechada         pic 9(06).
+          03 xcd02-qtde-unid-cx-fechada    pic 9(06).
+          03 xcd02-qtde-unid-avulsa        pic 9(06).
+          03 xcd02-flag-enviado            pic x(01).
+          03 xcd02-usuario                 pic x(10).
+          03 xcd02-tentativa               pic 9(01).
+          03 xcd02-flag-rejeicao           pic X(01).
+          03 xcd02-flag-lote               pic x(01).
+          03 xcd02-flag-qtdade             pic x(01).
+          03 xcd02-flag-sobra              pic x(01).
+          03 xcd02-flag-nlocaliz           pic x(01).
+          03 filler                        pic x(20).
+      *----------------------------------------------------------------*
+       SD  WK-XCDEV.
+       01  WK-XCDEV-REG.
+           03 WK-ANO-MES          PIC 9(06).
+           03 WK-FORNECEDOR       PIC X(10).
+           03 WK-COD-DIVERG       PIC X(04).
+           03 WK-DESC-DIVERG      PIC X(23).
+           03 WK-QTDE-DIVERG      PIC 9(07).
+      *----------------------------------------------------------------*
+       FD  WK-XCDEV-ORD.
+       01  WKO-XCDEV-REG.
+           03 WKO-ANO-MES          PIC 9(06).
+           03 WKO-FORNECEDOR       PIC X(10).
+           03 WKO-COD-DIVERG       PIC X(04).
+           03 WKO-DESC-DIVERG      PIC X(23).
+           03 WKO-QTDE-DIVERG      PIC 9(07).
+      *----------------------------------------------------------------*
+       FD  TXT.
+       01  TXT-REG                         PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status             pic x(02) value spaces.
+       77 ws-status2            pic x(02) value spaces.
+       77 ws-status3            pic x(02) value spaces.
+       77 ws-status4            pic x(02) value spaces.
+       77 w-e                   pic x(80) value spaces.
+       77 ws-eof                 pic x(01) value 'N'.
+       77 ws-eof-ord             pic x(01) value 'N'.
+       77 ws-primeira-quebra     pic x(01) value 'S'.
+      *---------------------------------------------------------------*
+       77 ws-grp-ano-mes         pic 9(06) value zero.
+       77 ws-grp-fornecedor      pic x(10) value spaces.
+       77 ws-grp-cod-diverg      pic x(04) value spaces.
+       77 ws-grp-desc-diverg     pic x(23) value spaces.
+       77 ws-grp-qtde-diverg     pic 9(07) value zero.
+      *---------------------------------------------------------------*
+       77 ws-total-grupos        pic 9(05) value zero.
+       77 ws-total-qtde-geral    pic 9(08) value zero.
+      *---------------------------------------------------------------*
+      * Tabela de ranking de motivos de divergencia, acumulada pelo   *
+      * codigo em toda a consolidacao (independente de periodo ou     *
+      * fornecedor), para a secao final de "maiores ofensores".       *
+      * XCDEV02 nao tem tabela de dominio fixa para os codigos de      *
+      * divergencia nesta copia do sistema, por isso o tamanho abaixo  *
+      * e um teto pratico; motivos alem dele caem no slot OUTROS para  *
+      * nao perder volume silenciosamente.                             *
+      *---------------------------------------------------------------*
+       77 ws-rank-qtd-ocorr      pic 9(03) value zero.
+       01 WS-TAB-RANKING.
+          05 WS-RANKING          OCCURS 50 TIMES
+                                  INDEXED BY WS-IDX-RANK.
+             10 WS-RANK-COD       PIC X(04).
+             10 WS-RANK-DESC      PIC X(23).
+             10 WS-RANK-QTDE      PIC 9(08).
+       77 ws-rank-achou          pic x(01) value 'N'.
+       77 ws-rank-pos            pic 9(03) value zero.
+       77 ws-troca-cod           pic x(04) value spaces.
+       77 ws-troca-desc          pic x(23) value spaces.
+       77 ws-troca-qtde          pic 9(08) value zero.
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           perform 1000-INICIALIZA.
+           perform 3000-CONSOLIDA-RELATORIO.
+           perform 5000-IMPRIME-RANKING.
+           perform 6000-IMPRIME-RESUMO.
+           perform 7000-FINALIZA.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           open input xcdev01.
+           open input xcdev02.
+           open output txt.
+
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move 'XCDEVRP - DIVERGENCIA DE DEVOLUCAO POR MOTIVO/FORNEC.'
+              to w-e.
+           write txt-reg from w-e.
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move 'PERIODO  FORNECEDOR   DIVERG  DESCRICAO         QTDE'
+              to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Varre XCDEV02 (detalhe), cruza cada item rejeitado com o      *
+      * header XCDEV01 da mesma planilha para obter fornecedor e      *
+      * periodo, e envia para a ordenacao.                             *
+      *---------------------------------------------------------------*
+       2000-EXTRAI-DIVERGENCIAS.
+           read xcdev02 next record
+              at end move 'S' to ws-eof
+           end-read
+           perform 2100-AVALIA-UM-DETALHE
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       2100-AVALIA-UM-DETALHE.
+           if xcd02-qtde-diverg > zero
+              move xcd02-planilha-dev to xcd01-planilha-dev
+              read xcdev01
+                 invalid key
+                    move '??????????'      to wk-fornecedor
+                    move zero              to wk-ano-mes
+                 not invalid key
+                    move xcd01-nome-fornecedor to wk-fornecedor
+                    compute wk-ano-mes =
+                               xcd01-data-ano * 100 + xcd01-data-mes
+              end-read
+
+              move xcd02-cod-diverg  to wk-cod-diverg
+              move xcd02-desc-diverg to wk-desc-diverg
+              move xcd02-qtde-diverg to wk-qtde-diverg
+
+              release wk-xcdev-reg
+           end-if
+
+           read xcdev02 next record
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+      * Ordena pelo periodo/fornecedor/motivo e consolida as linhas   *
+      * de mesma chave, somando a quantidade divergente.               *
+      *---------------------------------------------------------------*
+       3000-CONSOLIDA-RELATORIO.
+           sort wk-xcdev on ascending key wk-ano-mes
+                                           wk-fornecedor
+                                           wk-cod-diverg
+              input procedure is 2000-EXTRAI-DIVERGENCIAS
+              giving wk-xcdev-ord.
+
+           open input wk-xcdev-ord.
+
+           read wk-xcdev-ord next record
+              at end move 'S' to ws-eof-ord
+           end-read
+           perform 3100-PROCESSA-LINHA-ORDENADA
+              until ws-eof-ord = 'S'.
+
+           if ws-primeira-quebra = 'N'
+              perform 3200-FECHA-GRUPO
+           end-if
+
+           close wk-xcdev-ord.
+      *---------------------------------------------------------------*
+       3100-PROCESSA-LINHA-ORDENADA.
+           if ws-primeira-quebra = 'S'
+              move 'N'              to ws-primeira-quebra
+              move wko-ano-mes      to ws-grp-ano-mes
+              move wko-fornecedor   to ws-grp-fornecedor
+              move wko-cod-diverg   to ws-grp-cod-diverg
+              move wko-desc-diverg  to ws-grp-desc-diverg
+              move zero             to ws-grp-qtde-diverg
+           else
+              if wko-ano-mes    not = ws-grp-ano-mes
+                 or wko-fornecedor not = ws-grp-fornecedor
+                 or wko-cod-diverg not = ws-grp-cod-diverg
+                 perform 3200-FECHA-GRUPO
+                 move wko-ano-mes      to ws-grp-ano-mes
+                 move wko-fornecedor   to ws-grp-fornecedor
+                 move wko-cod-diverg   to ws-grp-cod-diverg
+                 move wko-desc-diverg  to ws-grp-desc-diverg
+                 move zero             to ws-grp-qtde-diverg
+              end-if
+           end-if
+
+           add wko-qtde-diverg to ws-grp-qtde-diverg
+
+           read wk-xcdev-ord next record
+              at end move 'S' to ws-eof-ord
+           end-read.
+      *---------------------------------------------------------------*
+       3200-FECHA-GRUPO.
+           add 1 to ws-total-grupos.
+           add ws-grp-qtde-diverg to ws-total-qtde-geral.
+
+           move spaces to w-e.
+           string ws-grp-ano-mes       delimited by size
+                  '  '                 delimited by size
+                  ws-grp-fornecedor    delimited by size
+                  ' '                  delimited by size
+                  ws-grp-cod-diverg    delimited by size
+                  '  '                 delimited by size
+                  ws-grp-desc-diverg   delimited by size
+                  ' '                  delimited by size
+                  ws-grp-qtde-diverg   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+
+           perform 4000-ACUMULA-RANKING.
+      *---------------------------------------------------------------*
+      * Acrescenta o total do grupo ao acumulado do motivo de         *
+      * divergencia (independente de periodo/fornecedor) na tabela    *
+      * de ranking, criando uma entrada nova quando o codigo ainda    *
+      * nao apareceu.                                                  *
+      *---------------------------------------------------------------*
+       4000-ACUMULA-RANKING.
+           move 'N' to ws-rank-achou.
+           move zero to ws-rank-pos.
+
+           perform 4100-PROCURA-NA-TABELA
+              varying ws-idx-rank from 1 by 1
+              until ws-idx-rank > ws-rank-qtd-ocorr
+                 or ws-rank-achou = 'S'.
+
+           if ws-rank-achou = 'S'
+              add ws-grp-qtde-diverg to ws-rank-qtde(ws-rank-pos)
+           else
+              if ws-rank-qtd-ocorr < 49
+                 add 1 to ws-rank-qtd-ocorr
+                 move ws-grp-cod-diverg
+                    to ws-rank-cod(ws-rank-qtd-ocorr)
+                 move ws-grp-desc-diverg
+                    to ws-rank-desc(ws-rank-qtd-ocorr)
+                 move ws-grp-qtde-diverg
+                    to ws-rank-qtde(ws-rank-qtd-ocorr)
+              else
+                 perform 4200-ACUMULA-EM-OUTROS
+              end-if
+           end-if.
+      *---------------------------------------------------------------*
+       4100-PROCURA-NA-TABELA.
+           if ws-rank-cod(ws-idx-rank) = ws-grp-cod-diverg
+              move 'S'          to ws-rank-achou
+              move ws-idx-rank  to ws-rank-pos
+           end-if.
+      *---------------------------------------------------------------*
+      * Teto da tabela de ranking atingido - em vez de perder o       *
+      * volume do motivo que nao coube, ele entra num slot coletor    *
+      * OUTROS (ultima posicao da tabela), reaproveitando-a se ja foi *
+      * criada por um excedente anterior.                             *
+      *---------------------------------------------------------------*
+       4200-ACUMULA-EM-OUTROS.
+           if ws-rank-cod(50) = 'OUTR'
+              add ws-grp-qtde-diverg to ws-rank-qtde(50)
+           else
+              move 50                to ws-rank-qtd-ocorr
+              move 'OUTR'            to ws-rank-cod(50)
+              move 'DEMAIS MOTIVOS (TABELA CHEIA)'
+                                      to ws-rank-desc(50)
+              move ws-grp-qtde-diverg to ws-rank-qtde(50)
+           end-if.
+      *---------------------------------------------------------------*
+      * Ordena a tabela de ranking por quantidade decrescente (troca  *
+      * simples) e imprime a secao de maiores motivos de divergencia. *
+      *---------------------------------------------------------------*
+       5000-IMPRIME-RANKING.
+           perform 5100-ORDENA-RANKING
+              varying ws-idx-rank from 1 by 1
+              until ws-idx-rank >= ws-rank-qtd-ocorr.
+
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+           move 'RANKING DE MOTIVOS DE DIVERGENCIA (TODO O PERIODO)'
+              to w-e.
+           write txt-reg from w-e.
+
+           perform 5200-IMPRIME-UM-RANKING
+              varying ws-idx-rank from 1 by 1
+              until ws-idx-rank > ws-rank-qtd-ocorr.
+      *---------------------------------------------------------------*
+       5100-ORDENA-RANKING.
+           perform 5110-COMPARA-TROCA
+              varying ws-rank-pos from ws-idx-rank by 1
+              until ws-rank-pos > ws-rank-qtd-ocorr.
+      *---------------------------------------------------------------*
+       5110-COMPARA-TROCA.
+           if ws-rank-qtde(ws-rank-pos) > ws-rank-qtde(ws-idx-rank)
+              move ws-rank-cod(ws-idx-rank)   to ws-troca-cod
+              move ws-rank-desc(ws-idx-rank)  to ws-troca-desc
+              move ws-rank-qtde(ws-idx-rank)  to ws-troca-qtde
+
+              move ws-rank-cod(ws-rank-pos)
+                 to ws-rank-cod(ws-idx-rank)
+              move ws-rank-desc(ws-rank-pos)
+                 to ws-rank-desc(ws-idx-rank)
+              move ws-rank-qtde(ws-rank-pos)
+                 to ws-rank-qtde(ws-idx-rank)
+
+              move ws-troca-cod  to ws-rank-cod(ws-rank-pos)
+              move ws-troca-desc to ws-rank-desc(ws-rank-pos)
+              move ws-troca-qtde to ws-rank-qtde(ws-rank-pos)
+           end-if.
+      *---------------------------------------------------------------*
+       5200-IMPRIME-UM-RANKING.
+           move ws-idx-rank to ws-rank-pos.
+           move spaces to w-e.
+           string ws-rank-pos                     delimited by size
+                  ' - '                            delimited by size
+                  ws-rank-cod(ws-idx-rank)         delimited by size
+                  ' '                              delimited by size
+                  ws-rank-desc(ws-idx-rank)        delimited by size
+                  ' '                              delimited by size
+                  ws-rank-qtde(ws-idx-rank)        delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       6000-IMPRIME-RESUMO.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'GRUPOS PERIODO/FORNECEDOR/MOTIVO...: '
+                      delimited by size
+                  ws-total-grupos       delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'QUANTIDADE DIVERGENTE TOTAL.........: '
+                      delimited by size
+                  ws-total-qtde-geral   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       7000-FINALIZA.
+           close xcdev01 xcdev02 txt.
+      *---------------------------------------------------------------*

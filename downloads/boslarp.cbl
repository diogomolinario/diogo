@@ -0,0 +1,392 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOSLARP.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Relatorio de aging/SLA dos BO's parados com     *
+      *               parecer em branco em algum departamento da      *
+      *               cadeia de aprovacao (Estoque, Vendas,            *
+      *               Contabilidade, Financeiro, Diretoria), listado  *
+      *               em ordem decrescente de tempo de espera, para   *
+      *               mostrar qual departamento e o gargalo.          *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select bo assign            '/d/dados/bo'
+                  organization         is indexed
+                  access mode          is dynamic
+                  record key           is s-chave-1
+                  alternate record key is s-chave-2 with duplicates
+                  file status          is ws-status.
+
+           select wk-bo assign to "boslwk".
+
+           select wk-bo-ord assign to "boslwko"
+                  organization is line sequential.
+
+           select txt assign to "boslarp-rl"
+                  organization is line sequential
+                  file status is ws-status3.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Boletim de Ocorrencia (bo.cpy) - so os campos usados*
+      *           na avaliacao da cadeia de parecer e no aging.       *
+      *----------------------------------------------------------------*
+       FD  BO.
+       01  REG-BO.
+           03 S-CHAVES.
+              05 S-CHAVE-1.
+                 10 NUMERO-BO         PIC 9(06).
+           03 S-CHAVE-2.
+              05 A-CLIENTE            PIC 9(06).
+           03 S-MOTIVO.
+              05 S-MOTIVO1            PIC 9(02).
+              05 S-MOTIVO2            PIC 9(02).
+           03 SAC.
+              05 S-DATA-ENTRADA.
+                 07 S-ANO-ENTRADA     PIC 9(04).
+                 07 S-MES-ENTRADA     PIC 9(02).
+                 07 S-DIA-ENTRADA     PIC 9(02).
+              05 S-HORA-ENTRADA.
+                 07 S-HOR-ENTRADA     PIC 9(02).
+                 07 S-MIN-ENTRADA     PIC 9(02).
+              05 S-NUMERO-B1          PIC 9(06).
+           03 ESTOQUE.
+              05 C-PARECER            PIC X(01).
+              05 C-DATA-PARECER.
+                 07 C-ANO-PARECER     PIC 9(04).
+                 07 C-MES-PARECER     PIC 9(02).
+                 07 C-DIA-PARECER     PIC 9(02).
+              05 C-HORA-PARECER.
+                 07 C-HOR-PARECER     PIC 9(02).
+                 07 C-MIN-PARECER     PIC 9(02).
+           03 V-VENDAS.
+              05 V-PARECER            PIC X(01).
+              05 V-DATA-PARECER.
+                 07 V-ANO-PARECER     PIC 9(04).
+                 07 V-MES-PARECER     PIC 9(02).
+                 07 V-DIA-PARECER     PIC 9(02).
+              05 V-HORA-PARECER.
+                 07 V-HOR-PARECER     PIC 9(01).
+                 07 V-MIN-PARECER     PIC 9(01).
+           03 FLAG-CFO-ICMS           PIC 9(01).
+           03 FLAG-CFO-SUBS           PIC 9(01).
+           03 CONTABILIDADE.
+              05 CT-PARECER           PIC X(01).
+              05 CT-DATA-PARECER.
+                 07 CT-ANO-PARECER    PIC 9(04).
+                 07 CT-MES-PARECER    PIC 9(02).
+                 07 CT-DIA-PARECER    PIC 9(02).
+              05 CT-HORA-PARECER.
+                 07 CT-HOR-PARECER    PIC 9(02).
+           03 CT-TIPOFAT               PIC X(01).
+           03 CT-NOTA-SAP              PIC X(01).
+           03 FINANCEIRO.
+              05 FI-PARECER           PIC X(01).
+              05 FI-DATA-PARECER.
+                 07 FI-ANO-PARECER    PIC 9(04).
+                 07 FI-MES-PARECER    PIC 9(02).
+                 07 FI-DIA-PARECER    PIC 9(02).
+              05 FI-HORA-PARECER.
+                 07 FI-HOR-PARECER    PIC 9(02).
+                 07 FI-MIN-PARECER    PIC 9(02).
+              05 FI-DUPLICATA.
+                 07 FI-DUPLIC         PIC 9(06).
+                 07 FI-SEQ            PIC X(02).
+           03 DIRETORIA.
+              05 D-PARECER            PIC X(01).
+              05 D-DATA-PARECER.
+                 07 D-ANO-PARECER     PIC 9(04).
+                 07 D-MES-PARECER     PIC 9(02).
+                 07 D-DIA-PARECER     PIC 9(02).
+              05 D-HORA-PARECER.
+                 07 D-HOR-PARECER     PIC 9(02).
+                 07 D-MIN-PARECER     PIC 9(02).
+           03 FILLER                  PIC X(121).
+      *----------------------------------------------------------------*
+       SD  WK-BO.
+       01  WK-BO-REG.
+           03 WK-DIAS-ESPERA          PIC 9(05).
+           03 WK-NUMERO-BO            PIC 9(06).
+           03 WK-DEPTO-IDX            PIC 9(01).
+      *----------------------------------------------------------------*
+       FD  WK-BO-ORD.
+       01  WK-BO-ORD-REG.
+           03 WKO-DIAS-ESPERA         PIC 9(05).
+           03 WKO-NUMERO-BO           PIC 9(06).
+           03 WKO-DEPTO-IDX           PIC 9(01).
+      *----------------------------------------------------------------*
+       FD  TXT.
+       01  TXT-REG                    PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status          pic x(02) value spaces.
+       77 ws-status3         pic x(02) value spaces.
+       77 w-e                pic x(80) value spaces.
+       77 ws-eof              pic x(01) value 'N'.
+       77 ws-hoje             pic 9(08) value zero.
+       77 ws-hoje-ano         pic 9(04) value zero.
+       77 ws-hoje-mes         pic 9(02) value zero.
+       77 ws-hoje-dia         pic 9(02) value zero.
+       77 ws-dias-hoje        pic 9(07) value zero.
+       77 ws-dias-entrada     pic 9(07) value zero.
+       77 ws-total-pendentes  pic 9(05) value zero.
+      *---------------------------------------------------------------*
+      * Campos de entrada e saida de 8100-CALCULA-DIAS - conta os     *
+      * dias corridos desde 0001/01/01 de uma data, so para tirar a  *
+      * diferenca entre duas datas (aging).                          *
+      *---------------------------------------------------------------*
+       77 ws-calc-ano         pic 9(04) value zero.
+       77 ws-calc-mes         pic 9(02) value zero.
+       77 ws-calc-dia         pic 9(02) value zero.
+       77 ws-calc-dias        pic 9(07) value zero.
+       77 ws-bissextos        pic 9(05) value zero.
+       77 ws-div-aux          pic 9(07) value zero.
+       77 ws-rem4             pic 9(04) value zero.
+       77 ws-rem100           pic 9(04) value zero.
+       77 ws-rem400           pic 9(04) value zero.
+       77 ws-ano-bissexto     pic x(01) value 'N'.
+      *---------------------------------------------------------------*
+      * Tabela de dias acumulados antes de cada mes (ano nao bissexto)*
+      *---------------------------------------------------------------*
+       01 WS-TAB-DIAS-ACUM.
+          05 FILLER              PIC 9(03) VALUE 000.
+          05 FILLER              PIC 9(03) VALUE 031.
+          05 FILLER              PIC 9(03) VALUE 059.
+          05 FILLER              PIC 9(03) VALUE 090.
+          05 FILLER              PIC 9(03) VALUE 120.
+          05 FILLER              PIC 9(03) VALUE 151.
+          05 FILLER              PIC 9(03) VALUE 181.
+          05 FILLER              PIC 9(03) VALUE 212.
+          05 FILLER              PIC 9(03) VALUE 243.
+          05 FILLER              PIC 9(03) VALUE 273.
+          05 FILLER              PIC 9(03) VALUE 304.
+          05 FILLER              PIC 9(03) VALUE 334.
+       01 WS-DIAS-ACUM-RED REDEFINES WS-TAB-DIAS-ACUM.
+          05 WS-DIAS-ACUM        PIC 9(03) OCCURS 12.
+      *---------------------------------------------------------------*
+      * Nomes dos departamentos da cadeia de parecer, na ordem em    *
+      * que o BO precisa passar por cada um deles.                   *
+      *---------------------------------------------------------------*
+       01 WS-TAB-DEPTO-NOME.
+          05 FILLER              PIC X(14) VALUE 'ESTOQUE'.
+          05 FILLER              PIC X(14) VALUE 'VENDAS'.
+          05 FILLER              PIC X(14) VALUE 'CONTABILIDADE'.
+          05 FILLER              PIC X(14) VALUE 'FINANCEIRO'.
+          05 FILLER              PIC X(14) VALUE 'DIRETORIA'.
+       01 WS-DEPTO-NOME-RED REDEFINES WS-TAB-DEPTO-NOME.
+          05 WS-DEPTO-NOME       PIC X(14) OCCURS 5.
+      *---------------------------------------------------------------*
+       01 WS-CONT-DEPTO.
+          05 WS-CONT-DEPTO-N OCCURS 5 PIC 9(05) VALUE ZERO.
+      *---------------------------------------------------------------*
+       77 ws-idx              pic 9(02) value zero.
+       77 ws-idx-maior        pic 9(02) value zero.
+       77 ws-maior-cont       pic 9(05) value zero.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           perform 1000-INICIALIZA.
+           perform 3000-CONSOLIDA-RELATORIO.
+           perform 4000-FINALIZA.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           open input bo.
+           open output txt.
+           accept ws-hoje from date yyyymmdd.
+           move ws-hoje(1:4) to ws-hoje-ano.
+           move ws-hoje(5:2) to ws-hoje-mes.
+           move ws-hoje(7:2) to ws-hoje-dia.
+           move ws-hoje-ano  to ws-calc-ano.
+           move ws-hoje-mes  to ws-calc-mes.
+           move ws-hoje-dia  to ws-calc-dia.
+           perform 8100-CALCULA-DIAS.
+           move ws-calc-dias to ws-dias-hoje.
+      *---------------------------------------------------------------*
+      * Varre o BO inteiro e fornece ao SORT, para cada ocorrencia    *
+      * com parecer pendente em algum departamento da cadeia, a      *
+      * quantidade de dias de espera ja acumulada.                   *
+      *---------------------------------------------------------------*
+       2000-EXTRAI-PENDENCIAS.
+           perform 2100-LE-PROXIMO-BO
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       2100-LE-PROXIMO-BO.
+           read bo next record
+              at end move 'S' to ws-eof
+           end-read
+           if ws-eof = 'N'
+              perform 2200-AVALIA-PENDENCIA
+           end-if.
+      *---------------------------------------------------------------*
+      * O primeiro departamento da cadeia com parecer em branco e o  *
+      * gargalo atual daquele BO - os de depois ainda nem chegaram.  *
+      *---------------------------------------------------------------*
+       2200-AVALIA-PENDENCIA.
+           move zero to ws-idx.
+           evaluate true
+              when c-parecer  = space   move 1 to ws-idx
+              when v-parecer  = space   move 2 to ws-idx
+              when ct-parecer = space   move 3 to ws-idx
+              when fi-parecer = space   move 4 to ws-idx
+              when d-parecer  = space   move 5 to ws-idx
+           end-evaluate
+
+           if ws-idx > zero
+              move s-ano-entrada to ws-calc-ano
+              move s-mes-entrada to ws-calc-mes
+              move s-dia-entrada to ws-calc-dia
+              perform 8100-CALCULA-DIAS
+              move ws-calc-dias to ws-dias-entrada
+
+              move numero-bo to wk-numero-bo
+              move ws-idx     to wk-depto-idx
+              if ws-dias-hoje > ws-dias-entrada
+                 compute wk-dias-espera = ws-dias-hoje - ws-dias-entrada
+              else
+                 move zero to wk-dias-espera
+              end-if
+              release wk-bo-reg
+           end-if.
+      *---------------------------------------------------------------*
+      * Calcula o numero de dias corridos desde 0001/01/01 a partir  *
+      * de ws-calc-ano/mes/dia, deixando o resultado em ws-calc-dias.*
+      * Serve so para tirar a diferenca entre duas datas (aging) -   *
+      * nao ha necessidade de ser um calendario "oficial" completo.  *
+      *---------------------------------------------------------------*
+       8100-CALCULA-DIAS.
+           divide ws-calc-ano by 4
+              giving ws-div-aux remainder ws-rem4.
+           divide ws-calc-ano by 100
+              giving ws-div-aux remainder ws-rem100.
+           divide ws-calc-ano by 400
+              giving ws-div-aux remainder ws-rem400.
+
+           if (ws-rem4 = 0 and ws-rem100 not = 0) or ws-rem400 = 0
+              move 'S' to ws-ano-bissexto
+           else
+              move 'N' to ws-ano-bissexto
+           end-if
+
+           compute ws-bissextos = (ws-calc-ano - 1) / 4
+                                 - (ws-calc-ano - 1) / 100
+                                 + (ws-calc-ano - 1) / 400.
+
+           compute ws-calc-dias =
+                      (ws-calc-ano - 1) * 365
+                    + ws-bissextos
+                    + ws-dias-acum(ws-calc-mes)
+                    + ws-calc-dia.
+
+           if ws-ano-bissexto = 'S' and ws-calc-mes > 2
+              add 1 to ws-calc-dias
+           end-if.
+      *---------------------------------------------------------------*
+      * Fecha o arquivo de trabalho e refaz a ordenacao pelo tempo de*
+      * espera, do mais parado para o mais recente, somando quantos  *
+      * BO's cada departamento tem pendente para apontar o gargalo.  *
+      *---------------------------------------------------------------*
+       3000-CONSOLIDA-RELATORIO.
+           sort wk-bo on descending key wk-dias-espera
+              input procedure is 2000-EXTRAI-PENDENCIAS
+              giving wk-bo-ord.
+           open input wk-bo-ord.
+
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move 'BOSLARP - AGING/SLA DE PARECER PENDENTE NO BO'
+              to w-e.
+           write txt-reg from w-e.
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move 'BO       DEPTO PENDENTE      DIAS DE ESPERA'
+              to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+
+           move 'N' to ws-eof.
+           perform 3100-LE-PROXIMO-ORDENADO.
+           perform 3200-IMPRIME-LINHA
+              until ws-eof = 'S'.
+
+           perform 3300-IMPRIME-RESUMO-DEPTO.
+      *---------------------------------------------------------------*
+       3100-LE-PROXIMO-ORDENADO.
+           read wk-bo-ord
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+       3200-IMPRIME-LINHA.
+           add 1 to ws-total-pendentes.
+           add 1 to ws-cont-depto-n(wko-depto-idx).
+
+           move spaces to w-e.
+           string wko-numero-bo                  delimited by size
+                  '   '                           delimited by size
+                  ws-depto-nome(wko-depto-idx)     delimited by size
+                  wko-dias-espera                  delimited by size
+             into w-e.
+           write txt-reg from w-e.
+
+           perform 3100-LE-PROXIMO-ORDENADO.
+      *---------------------------------------------------------------*
+      * O departamento com mais BO's pendentes e o gargalo da cadeia.*
+      *---------------------------------------------------------------*
+       3300-IMPRIME-RESUMO-DEPTO.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move 'RESUMO POR DEPARTAMENTO (BOS PENDENTES):' to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+
+           move zero to ws-idx-maior.
+           move zero to ws-maior-cont.
+           move 1    to ws-idx.
+           perform 3310-IMPRIME-UM-DEPTO
+              varying ws-idx from 1 by 1 until ws-idx > 5.
+
+           move spaces to w-e.
+           write txt-reg from w-e.
+           if ws-idx-maior > zero
+              move spaces to w-e
+              string 'GARGALO ATUAL..: '         delimited by size
+                     ws-depto-nome(ws-idx-maior)  delimited by size
+                into w-e
+              write txt-reg from w-e
+           else
+              move 'NENHUM BO COM PARECER PENDENTE.' to w-e
+              write txt-reg from w-e
+           end-if.
+      *---------------------------------------------------------------*
+       3310-IMPRIME-UM-DEPTO.
+           move spaces to w-e.
+           string ws-depto-nome(ws-idx)      delimited by size
+                  '..: '                      delimited by size
+                  ws-cont-depto-n(ws-idx)      delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           if ws-cont-depto-n(ws-idx) > ws-maior-cont
+              move ws-cont-depto-n(ws-idx) to ws-maior-cont
+              move ws-idx                  to ws-idx-maior
+           end-if.
+      *---------------------------------------------------------------*
+       4000-FINALIZA.
+           close bo wk-bo-ord txt.
+      *---------------------------------------------------------------*

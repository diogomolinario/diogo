@@ -0,0 +1,240 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DIAUTIL.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Dado uma data, devolver o proximo dia util a    *
+      *               partir dela (ela mesma, se ja for util), pulando*
+      *               sabados, domingos e os feriados cadastrados em  *
+      *               FAT-FER - para um feriado numa sexta-feira nao  *
+      *               empurrar silenciosamente um prazo de segunda    *
+      *               para terca.                                      *
+      * Chamado por.: qualquer rotina que precise ajustar uma data de *
+      *               prazo/agendamento para um dia util - ver         *
+      *               ROTAPRZ (prazo de entrega de rota) e PGPROXEX   *
+      *               (proxima execucao agendada de um programa).     *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select fat-fer  assign    '/d/dados/fat-fer'
+                  organization       is indexed
+                  access mode        is dynamic
+                  record key         is ff-chave
+                  file status        is ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      * Arquivo : Feriados (fat-fer.cpy)                               *
+      *---------------------------------------------------------------*
+       FD FAT-FER.
+       01 REG-FAT-FER.
+          03 FF-CHAVE.
+             05 FF-DATA.
+                07 FF-ANO   PIC 9(04).
+                07 FF-MES   PIC 9(02).
+                07 FF-DIA   PIC 9(02).
+             05 FF-MENU     PIC 9(02).
+          03 FF-DIA-SEM     PIC X(07).
+          03 FF-DESCRICAO   PIC X(25).
+          02 FF-FILLER      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status           pic x(02) value spaces.
+       77 ws-primeira-vez     pic x(01) value 'S'.
+       77 ws-dia-util         pic x(01) value 'N'.
+      *---------------------------------------------------------------*
+       77 ws-calc-ano         pic 9(04) value zero.
+       77 ws-calc-mes         pic 9(02) value zero.
+       77 ws-calc-dia         pic 9(02) value zero.
+       77 ws-calc-dias        pic 9(08) value zero.
+       77 ws-bissextos        pic 9(05) value zero.
+       77 ws-div-aux          pic 9(07) value zero.
+       77 ws-rem4             pic 9(04) value zero.
+       77 ws-rem100           pic 9(04) value zero.
+       77 ws-rem400           pic 9(04) value zero.
+       77 ws-ano-bissexto     pic x(01) value 'N'.
+       77 ws-dia-semana       pic 9(01) value zero.
+      *--> 1=domingo, 2=segunda, ... 7=sabado.
+       77 ws-dias-no-mes      pic 9(02) value zero.
+       77 ws-aux-semana       pic 9(08) value zero.
+      *---------------------------------------------------------------*
+      * Tabela de dias acumulados antes de cada mes (ano nao bissexto)*
+      *---------------------------------------------------------------*
+       01 WS-TAB-DIAS-ACUM.
+          05 FILLER              PIC 9(03) VALUE 000.
+          05 FILLER              PIC 9(03) VALUE 031.
+          05 FILLER              PIC 9(03) VALUE 059.
+          05 FILLER              PIC 9(03) VALUE 090.
+          05 FILLER              PIC 9(03) VALUE 120.
+          05 FILLER              PIC 9(03) VALUE 151.
+          05 FILLER              PIC 9(03) VALUE 181.
+          05 FILLER              PIC 9(03) VALUE 212.
+          05 FILLER              PIC 9(03) VALUE 243.
+          05 FILLER              PIC 9(03) VALUE 273.
+          05 FILLER              PIC 9(03) VALUE 304.
+          05 FILLER              PIC 9(03) VALUE 334.
+       01 WS-DIAS-ACUM-RED REDEFINES WS-TAB-DIAS-ACUM.
+          05 WS-DIAS-ACUM        PIC 9(03) OCCURS 12.
+      *---------------------------------------------------------------*
+      * Tabela de dias por mes (ano nao bissexto - fevereiro ajustado *
+      * em 8200-AVANCA-UM-DIA quando o ano for bissexto).             *
+      *---------------------------------------------------------------*
+       01 WS-TAB-DIAS-MES.
+          05 FILLER              PIC 9(02) VALUE 31.
+          05 FILLER              PIC 9(02) VALUE 28.
+          05 FILLER              PIC 9(02) VALUE 31.
+          05 FILLER              PIC 9(02) VALUE 30.
+          05 FILLER              PIC 9(02) VALUE 31.
+          05 FILLER              PIC 9(02) VALUE 30.
+          05 FILLER              PIC 9(02) VALUE 31.
+          05 FILLER              PIC 9(02) VALUE 31.
+          05 FILLER              PIC 9(02) VALUE 30.
+          05 FILLER              PIC 9(02) VALUE 31.
+          05 FILLER              PIC 9(02) VALUE 30.
+          05 FILLER              PIC 9(02) VALUE 31.
+       01 WS-DIAS-MES-RED REDEFINES WS-TAB-DIAS-MES.
+          05 WS-DIAS-MES         PIC 9(02) OCCURS 12.
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 LK-DATA-ENTRADA      PIC 9(08).
+      *--> data candidata (aaaammdd) a partir da qual procurar o      *
+      *    proximo dia util - devolvida sem alteracao se ja for util.*
+       01 LK-DATA-SAIDA        PIC 9(08).
+       01 LK-RETORNO           PIC X(02).
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-DATA-ENTRADA
+                                 LK-DATA-SAIDA
+                                 LK-RETORNO.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           if ws-primeira-vez = 'S'
+              move 'N' to ws-primeira-vez
+              open input fat-fer
+           end-if
+
+           move '00' to lk-retorno.
+           move lk-data-entrada(1:4) to ws-calc-ano.
+           move lk-data-entrada(5:2) to ws-calc-mes.
+           move lk-data-entrada(7:2) to ws-calc-dia.
+
+           perform 1000-AVANCA-ATE-DIA-UTIL.
+
+           compute lk-data-saida =
+                      ws-calc-ano * 10000
+                    + ws-calc-mes * 100
+                    + ws-calc-dia.
+
+           goback.
+      *---------------------------------------------------------------*
+       1000-AVANCA-ATE-DIA-UTIL.
+           move 'N' to ws-dia-util.
+           perform 2000-VERIFICA-DIA-UTIL.
+           perform 1100-TENTA-PROXIMO-DIA
+              until ws-dia-util = 'S'.
+      *---------------------------------------------------------------*
+       1100-TENTA-PROXIMO-DIA.
+           perform 8200-AVANCA-UM-DIA.
+           perform 2000-VERIFICA-DIA-UTIL.
+      *---------------------------------------------------------------*
+      * Dia util e o que nao e sabado/domingo e nao esta cadastrado   *
+      * como feriado geral (FF-MENU = 00) em FAT-FER.                 *
+      *---------------------------------------------------------------*
+       2000-VERIFICA-DIA-UTIL.
+           perform 8100-CALCULA-DIA-SEMANA.
+
+           if ws-dia-semana = 1 or ws-dia-semana = 7
+              move 'N' to ws-dia-util
+           else
+              move ws-calc-ano to ff-ano
+              move ws-calc-mes to ff-mes
+              move ws-calc-dia to ff-dia
+              move zero        to ff-menu
+              read fat-fer
+                 invalid key     move 'S' to ws-dia-util
+                 not invalid key move 'N' to ws-dia-util
+              end-read
+           end-if.
+      *---------------------------------------------------------------*
+      * Calcula o dia da semana (1=domingo ... 7=sabado) a partir do *
+      * numero de dias corridos desde 0001/01/01 - 0001/01/01 foi uma*
+      * segunda-feira nesse calendario proleptico; usa 2000/01/01    *
+      * (sabado, dias corridos = 730120) como referencia de calibre. *
+      *---------------------------------------------------------------*
+       8100-CALCULA-DIA-SEMANA.
+           perform 8000-CALCULA-DIAS-CORRIDOS.
+
+           compute ws-aux-semana = ws-calc-dias - 730120 + 7000000.
+           divide ws-aux-semana by 7
+              giving ws-div-aux remainder ws-rem4.
+
+           if ws-rem4 = 0
+              move 7 to ws-dia-semana
+           else
+              move ws-rem4 to ws-dia-semana
+           end-if.
+      *---------------------------------------------------------------*
+       8000-CALCULA-DIAS-CORRIDOS.
+           divide ws-calc-ano by 4
+              giving ws-div-aux remainder ws-rem4.
+           divide ws-calc-ano by 100
+              giving ws-div-aux remainder ws-rem100.
+           divide ws-calc-ano by 400
+              giving ws-div-aux remainder ws-rem400.
+
+           if (ws-rem4 = 0 and ws-rem100 not = 0) or ws-rem400 = 0
+              move 'S' to ws-ano-bissexto
+           else
+              move 'N' to ws-ano-bissexto
+           end-if
+
+           compute ws-bissextos = (ws-calc-ano - 1) / 4
+                                 - (ws-calc-ano - 1) / 100
+                                 + (ws-calc-ano - 1) / 400.
+
+           compute ws-calc-dias =
+                      (ws-calc-ano - 1) * 365
+                    + ws-bissextos
+                    + ws-dias-acum(ws-calc-mes)
+                    + ws-calc-dia.
+
+           if ws-ano-bissexto = 'S' and ws-calc-mes > 2
+              add 1 to ws-calc-dias
+           end-if.
+      *---------------------------------------------------------------*
+      * Avanca a data de trabalho em um dia, tratando virada de mes  *
+      * e de ano e o 29 de fevereiro nos anos bissextos.              *
+      *---------------------------------------------------------------*
+       8200-AVANCA-UM-DIA.
+           move ws-dias-mes(ws-calc-mes) to ws-dias-no-mes.
+
+           divide ws-calc-ano by 4
+              giving ws-div-aux remainder ws-rem4.
+           divide ws-calc-ano by 100
+              giving ws-div-aux remainder ws-rem100.
+           divide ws-calc-ano by 400
+              giving ws-div-aux remainder ws-rem400.
+
+           if ws-calc-mes = 2
+              and ((ws-rem4 = 0 and ws-rem100 not = 0) or ws-rem400 = 0)
+              move 29 to ws-dias-no-mes
+           end-if
+
+           if ws-calc-dia >= ws-dias-no-mes
+              move 1 to ws-calc-dia
+              if ws-calc-mes >= 12
+                 move 1 to ws-calc-mes
+                 add 1 to ws-calc-ano
+              else
+                 add 1 to ws-calc-mes
+              end-if
+           else
+              add 1 to ws-calc-dia
+           end-if.
+      *---------------------------------------------------------------*

@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      * Arquivo : Fila de Execucao Exclusiva de Programas               *
+      * Chave   : PGF-CHAVE (PG-CHAVE do programa + numero de senha)   *
+      * Objetivo: Guardar as solicitacoes de execucao de um programa   *
+      *           marcado PG-EXECUTA-EXCLUSIVO que chegaram enquanto   *
+      *           uma outra execucao dele ja estava em andamento, na   *
+      *           ordem de chegada, para serem disparadas uma a uma    *
+      *           conforme a execucao corrente vai terminando.         *
+      * Alim. por: PGEXCLUW (chamado pelo menu/shell antes de iniciar  *
+      *            e ao terminar a execucao de um programa).           *
+      *----------------------------------------------------------------*
+       FD  PGFILA.
+       01  PGF-REGISTRO.
+           03  PGF-CHAVE.
+               05  PGF-CHAVE-PROGRAMA.
+                   07  PGF-SISTEMA        PIC 9(02).
+                   07  PGF-GRUPO          PIC 9(02).
+                   07  PGF-NROPC1         PIC 9(02).
+                   07  PGF-NROPC2         PIC 9(02).
+                   07  PGF-NROPC3         PIC 9(02).
+                   07  PGF-NROPC4         PIC 9(02).
+                   07  PGF-NROPC5         PIC 9(02).
+                   07  PGF-NROPC6         PIC 9(02).
+               05  PGF-SENHA              PIC 9(06).
+           03  PGF-USUARIO                PIC X(10).
+           03  PGF-DATA-SOLIC             PIC 9(08).
+           03  PGF-HORA-SOLIC             PIC 9(06).
+           03  PGF-STATUS                 PIC X(01).
+               88  PGF-AGUARDANDO         VALUE 'A'.
+               88  PGF-DISPARADA          VALUE 'D'.
+           03  PGF-FILLER                 PIC X(20).
+      *----------------------------------------------------------------*

@@ -0,0 +1,305 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CADCXARP.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Relatorio de aging de recuperacao de caixas -    *
+      *               caixas que ja sairam (CCX-SAIDA preenchida) e    *
+      *               ainda nao deram baixa (CCX-BAIXA em branco) ha   *
+      *               mais de N dias, separadas por ja ter sido        *
+      *               impresso ou nao o relatorio de busca (CCX-BUSCA)*
+      *               para essa caixa.                                 *
+      * Parametro ..: dias de limite de aging, via linha de comando;   *
+      *               se omitido ou zero, assume 30 dias.              *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select cadcaixa    assign '/d/dados/cadcaixa'
+                  organization       is indexed
+                  access mode        is dynamic
+                  record key         is ccx-chave
+                  alternate record key is ccx-cod-cliente
+                                  with duplicates
+                  file status        is ws-status.
+
+           select txt assign to "cadcxarp-rl"
+                  organization is line sequential
+                  file status is ws-status2.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Movimentacao das Caixas (cadcaixa.cpy)               *
+      *----------------------------------------------------------------*
+       FD  CADCAIXA.
+       01  CCX-REG.
+           03 CCX-CHAVE.
+              05 CCX-NUM-CAIXA             PIC 9(06).
+
+           03 CCX-TAMANHO-CAIXA            PIC X(01).
+
+           03 CCX-DATA-PEDIDO.
+              05 CCX-ANO-PEDIDO            PIC 9(04).
+              05 CCX-MES-PEDIDO            PIC 9(02).
+              05 CCX-DIA-PEDIDO            PIC 9(02).
+           03 CCX-PEDIDO                   PIC 9(05).
+           03 CCX-ESPELHO                  PIC 9(03).
+           03 CCX-COD-CLIENTE              PIC 9(06).
+           03 CCX-CARRO.
+              05 CCX-ANO-CARRO             PIC 9(02).
+              05 CCX-MES-CARRO             PIC 9(02).
+              05 CCX-DIA-CARRO             PIC 9(02).
+              05 CCX-CAR-CARRO             PIC 9(05).
+
+           03 CCX-SAIDA.
+              05 CCX-DATA-SAI.
+                 07 CCX-ANO-SAI            PIC 9(04).
+                 07 CCX-MES-SAI            PIC 9(02).
+                 07 CCX-DIA-SAI            PIC 9(02).
+
+           03 CCX-BUSCA.
+              05 CCX-DATA-BUS.
+                 07 CCX-ANO-BUS            PIC 9(04).
+                 07 CCX-MES-BUS            PIC 9(02).
+                 07 CCX-DIA-BUS            PIC 9(02).
+              05 CCX-PROTO-BUS             PIC 9(06).
+
+           03 CCX-BAIXA.
+              05 CCX-DATA-BAI.
+                 09 CCX-ANO-BAI            PIC 9(04).
+                 09 CCX-MES-BAI            PIC 9(02).
+                 09 CCX-DIA-BAI            PIC 9(02).
+
+           03 CCX-FILIAL-SAP               PIC X(04).
+           03 CCX-DATA-INCLUSAO.
+              05 CCX-ANO-INC               PIC 9(04).
+              05 CCX-MES-INC               PIC 9(02).
+           03 CCX-MOTIVO-HIS               PIC X(03).
+           03 CCX-CD-DESTINO               PIC 9(02).
+           03 CCX-FILLER                   PIC 9(03).
+      *----------------------------------------------------------------*
+       FD  TXT.
+       01  TXT-REG                         PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status           pic x(02) value spaces.
+       77 ws-status2          pic x(02) value spaces.
+       77 w-e                 pic x(80) value spaces.
+       77 ws-eof               pic x(01) value 'N'.
+       77 ws-limite-dias       pic 9(05) value zero.
+       77 ws-param-dias        pic x(05) value spaces.
+       77 ws-total-pendentes   pic 9(05) value zero.
+       77 ws-total-com-busca   pic 9(05) value zero.
+       77 ws-total-sem-busca   pic 9(05) value zero.
+      *---------------------------------------------------------------*
+       77 ws-hoje              pic 9(08) value zero.
+       77 ws-calc-ano          pic 9(04) value zero.
+       77 ws-calc-mes          pic 9(02) value zero.
+       77 ws-calc-dia          pic 9(02) value zero.
+       77 ws-calc-dias         pic 9(07) value zero.
+       77 ws-bissextos         pic 9(05) value zero.
+       77 ws-div-aux           pic 9(07) value zero.
+       77 ws-rem4              pic 9(04) value zero.
+       77 ws-rem100            pic 9(04) value zero.
+       77 ws-rem400            pic 9(04) value zero.
+       77 ws-ano-bissexto      pic x(01) value 'N'.
+       77 ws-dias-hoje         pic 9(07) value zero.
+       77 ws-dias-saida        pic 9(07) value zero.
+       77 ws-dias-parada       pic 9(07) value zero.
+       77 ws-busca-impressa    pic x(03) value spaces.
+      *---------------------------------------------------------------*
+      * Tabela de dias acumulados antes de cada mes (ano nao bissexto)*
+      *---------------------------------------------------------------*
+       01 WS-TAB-DIAS-ACUM.
+          05 FILLER              PIC 9(03) VALUE 000.
+          05 FILLER              PIC 9(03) VALUE 031.
+          05 FILLER              PIC 9(03) VALUE 059.
+          05 FILLER              PIC 9(03) VALUE 090.
+          05 FILLER              PIC 9(03) VALUE 120.
+          05 FILLER              PIC 9(03) VALUE 151.
+          05 FILLER              PIC 9(03) VALUE 181.
+          05 FILLER              PIC 9(03) VALUE 212.
+          05 FILLER              PIC 9(03) VALUE 243.
+          05 FILLER              PIC 9(03) VALUE 273.
+          05 FILLER              PIC 9(03) VALUE 304.
+          05 FILLER              PIC 9(03) VALUE 334.
+       01 WS-DIAS-ACUM-RED REDEFINES WS-TAB-DIAS-ACUM.
+          05 WS-DIAS-ACUM        PIC 9(03) OCCURS 12.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           perform 1000-INICIALIZA.
+           perform 2000-VARRE-CAIXAS.
+           perform 3000-IMPRIME-RESUMO.
+           perform 4000-FINALIZA.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           move zero to ws-limite-dias.
+           accept ws-param-dias from command-line.
+           if ws-param-dias not = spaces
+              move ws-param-dias to ws-limite-dias
+           end-if
+           if ws-limite-dias = zero
+              move 30 to ws-limite-dias
+           end-if
+
+           open input cadcaixa.
+           open output txt.
+
+           accept ws-hoje from date yyyymmdd.
+           move ws-hoje(1:4) to ws-calc-ano.
+           move ws-hoje(5:2) to ws-calc-mes.
+           move ws-hoje(7:2) to ws-calc-dia.
+           perform 8100-CALCULA-DIAS.
+           move ws-calc-dias to ws-dias-hoje.
+
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move 'CADCXARP - AGING DE RECUPERACAO DE CAIXAS'
+              to w-e.
+           write txt-reg from w-e.
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'LIMITE DE DIAS PARADO..: ' delimited by size
+                  ws-limite-dias               delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move 'CAIXA    PEDIDO   SAIDA      DIAS  BUSCA IMPRESSA'
+              to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Varre o cadastro de caixas inteiro, na ordem da chave (numero*
+      * da caixa), avaliando cada uma que ja saiu e ainda nao baixou.*
+      *---------------------------------------------------------------*
+       2000-VARRE-CAIXAS.
+           read cadcaixa next record
+              at end move 'S' to ws-eof
+           end-read
+           perform 2100-AVALIA-UMA-CAIXA
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       2100-AVALIA-UMA-CAIXA.
+           if ccx-ano-sai not = zero
+              and ccx-ano-bai = zero
+              move ccx-ano-sai to ws-calc-ano
+              move ccx-mes-sai to ws-calc-mes
+              move ccx-dia-sai to ws-calc-dia
+              perform 8100-CALCULA-DIAS
+              move ws-calc-dias to ws-dias-saida
+
+              if ws-dias-hoje > ws-dias-saida
+                 compute ws-dias-parada = ws-dias-hoje - ws-dias-saida
+              else
+                 move zero to ws-dias-parada
+              end-if
+
+              if ws-dias-parada > ws-limite-dias
+                 perform 2200-IMPRIME-CAIXA-PENDENTE
+              end-if
+           end-if
+
+           read cadcaixa next record
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+       2200-IMPRIME-CAIXA-PENDENTE.
+           add 1 to ws-total-pendentes.
+           if ccx-ano-bus not = zero
+              move 'SIM' to ws-busca-impressa
+              add 1 to ws-total-com-busca
+           else
+              move 'NAO' to ws-busca-impressa
+              add 1 to ws-total-sem-busca
+           end-if
+
+           move spaces to w-e.
+           string ccx-num-caixa       delimited by size
+                  '  '                 delimited by size
+                  ccx-cod-cliente      delimited by size
+                  '  '                 delimited by size
+                  ccx-pedido           delimited by size
+                  '  '                 delimited by size
+                  ccx-ano-sai          delimited by size
+                  ccx-mes-sai          delimited by size
+                  ccx-dia-sai          delimited by size
+                  '  '                 delimited by size
+                  ws-dias-parada       delimited by size
+                  '  '                 delimited by size
+                  ws-busca-impressa    delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Calcula o numero de dias corridos desde 0001/01/01 a partir  *
+      * de ws-calc-ano/mes/dia, deixando o resultado em ws-calc-dias.*
+      *---------------------------------------------------------------*
+       8100-CALCULA-DIAS.
+           divide ws-calc-ano by 4
+              giving ws-div-aux remainder ws-rem4.
+           divide ws-calc-ano by 100
+              giving ws-div-aux remainder ws-rem100.
+           divide ws-calc-ano by 400
+              giving ws-div-aux remainder ws-rem400.
+
+           if (ws-rem4 = 0 and ws-rem100 not = 0) or ws-rem400 = 0
+              move 'S' to ws-ano-bissexto
+           else
+              move 'N' to ws-ano-bissexto
+           end-if
+
+           compute ws-bissextos = (ws-calc-ano - 1) / 4
+                                 - (ws-calc-ano - 1) / 100
+                                 + (ws-calc-ano - 1) / 400.
+
+           compute ws-calc-dias =
+                      (ws-calc-ano - 1) * 365
+                    + ws-bissextos
+                    + ws-dias-acum(ws-calc-mes)
+                    + ws-calc-dia.
+
+           if ws-ano-bissexto = 'S' and ws-calc-mes > 2
+              add 1 to ws-calc-dias
+           end-if.
+      *---------------------------------------------------------------*
+       3000-IMPRIME-RESUMO.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'CAIXAS PENDENTES DE RECUPERACAO..: '
+                      delimited by size
+                  ws-total-pendentes   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string '  COM BUSCA JA IMPRESSA..........: '
+                      delimited by size
+                  ws-total-com-busca   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string '  SEM BUSCA IMPRESSA.............: '
+                      delimited by size
+                  ws-total-sem-busca   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       4000-FINALIZA.
+           close cadcaixa txt.
+      *---------------------------------------------------------------*

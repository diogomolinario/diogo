@@ -0,0 +1,63 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGPROXEX.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Ajustar a proxima data de execucao agendada de  *
+      *               um programa (PG-CHAVE), empurrando-a para o     *
+      *               proximo dia util quando cair em fim de semana   *
+      *               ou feriado (DIAUTIL) - evita que um feriado     *
+      *               numa sexta empurre silenciosamente um          *
+      *               agendamento de segunda para terca.              *
+      * Chamado por.: o agendador de lotes, depois de calcular a      *
+      *               data-base da proxima execucao de um programa    *
+      *               (a partir de PG-ULTIMA-EXECUCAO e da             *
+      *               periodicidade configurada), antes de disparar   *
+      *               ou gravar essa data.                             *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-retorno-diautil  pic x(02) value spaces.
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 LK-PG-CHAVE.
+          03 LK-PG-SISTEMA        PIC 9(02).
+          03 LK-PG-GRUPO          PIC 9(02).
+          03 LK-PG-NROPC1         PIC 9(02).
+          03 LK-PG-NROPC2         PIC 9(02).
+          03 LK-PG-NROPC3         PIC 9(02).
+          03 LK-PG-NROPC4         PIC 9(02).
+          03 LK-PG-NROPC5         PIC 9(02).
+          03 LK-PG-NROPC6         PIC 9(02).
+       01 LK-DATA-PROXEXEC-BASE      PIC 9(08).
+      *--> data-base da proxima execucao, calculada pelo agendador    *
+      *    (aaaammdd).                                                *
+       01 LK-DATA-PROXEXEC-AJUSTADA  PIC 9(08).
+       01 LK-RETORNO                 PIC X(02).
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-PG-CHAVE
+                                 LK-DATA-PROXEXEC-BASE
+                                 LK-DATA-PROXEXEC-AJUSTADA
+                                 LK-RETORNO.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           move '00' to lk-retorno.
+
+           call 'DIAUTIL' using lk-data-proxexec-base
+                                 lk-data-proxexec-ajustada
+                                 ws-retorno-diautil
+           end-call.
+
+           if ws-retorno-diautil not = '00'
+              move ws-retorno-diautil to lk-retorno
+           end-if.
+
+           goback.
+      *---------------------------------------------------------------*

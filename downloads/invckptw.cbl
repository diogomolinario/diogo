@@ -0,0 +1,144 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVCKPTW.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Gravar e consultar o checkpoint de uma          *
+      *               contagem de inventario em andamento (INVCKPT),  *
+      *               para que uma contagem interrompida no meio       *
+      *               possa ser retomada da ultima posicao confirmada *
+      *               em vez de reiniciar do zero.                    *
+      * Chamado por.: o programa de contagem de inventario, a cada    *
+      *               posicao confirmada (LK-OPERACAO = 'G') e, ao     *
+      *               reabrir uma contagem, uma vez para recuperar o  *
+      *               ultimo checkpoint gravado (LK-OPERACAO = 'C').  *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select invckpt assign '/d/dados/invckpt'
+                  organization          is indexed
+                  access mode           is dynamic
+                  record key            is ick-chave
+                  file status           is ws-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Checkpoint de Contagem de Inventario (invckpt.cpy)  *
+      *----------------------------------------------------------------*
+       FD  INVCKPT.
+       01  ICK-REGISTRO.
+           03  ICK-CHAVE.
+               05  ICK-DATA-INF.
+                   07  ICK-ANO-INF        PIC 9(04).
+                   07  ICK-MES-INF        PIC 9(02).
+                   07  ICK-DIA-INF        PIC 9(02).
+               05  ICK-NUM-CONT           PIC 9(03).
+           03  ICK-ULTIMO-PRODUTO         PIC 9(06).
+           03  ICK-ULTIMA-ETIQUETA        PIC 9(12).
+           03  ICK-QTD-CONFIRMADA         PIC 9(07).
+           03  ICK-DATA-CHECKPOINT        PIC 9(08).
+           03  ICK-HORA-CHECKPOINT        PIC 9(06).
+           03  ICK-USUARIO                PIC X(10).
+           03  ICK-FILLER                 PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status         pic x(02) value spaces.
+       77 ws-data-atual     pic 9(08) value zero.
+       77 ws-hora-atual     pic 9(08) value zero.
+       77 ws-hora-atual-hms redefines ws-hora-atual pic 9(06).
+       77 ws-primeira-vez   pic x(01) value 'S'.
+       77 ws-existe         pic x(01) value 'N'.
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 LK-OPERACAO            PIC X(01).
+      *--> 'G' = grava/atualiza checkpoint / 'C' = consulta o ultimo.
+       01 LK-ICK-CHAVE.
+          05 LK-DATA-INF.
+             07 LK-ANO-INF        PIC 9(04).
+             07 LK-MES-INF        PIC 9(02).
+             07 LK-DIA-INF        PIC 9(02).
+          05 LK-NUM-CONT          PIC 9(03).
+       01 LK-ULTIMO-PRODUTO       PIC 9(06).
+       01 LK-ULTIMA-ETIQUETA      PIC 9(12).
+       01 LK-QTD-CONFIRMADA       PIC 9(07).
+       01 LK-USUARIO              PIC X(10).
+       01 LK-RETORNO              PIC X(02).
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-OPERACAO
+                                 LK-ICK-CHAVE
+                                 LK-ULTIMO-PRODUTO
+                                 LK-ULTIMA-ETIQUETA
+                                 LK-QTD-CONFIRMADA
+                                 LK-USUARIO
+                                 LK-RETORNO.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           if ws-primeira-vez = 'S'
+              move 'N' to ws-primeira-vez
+              open i-o invckpt
+              if ws-status = '35'
+                 close invckpt
+                 open output invckpt
+                 close invckpt
+                 open i-o invckpt
+              end-if
+           end-if
+
+           evaluate lk-operacao
+              when 'G' perform 1000-GRAVA-CHECKPOINT
+              when 'C' perform 2000-CONSULTA-CHECKPOINT
+              when other move '99' to lk-retorno
+           end-evaluate
+
+           goback.
+      *---------------------------------------------------------------*
+       1000-GRAVA-CHECKPOINT.
+           accept ws-data-atual from date yyyymmdd.
+           accept ws-hora-atual from time.
+
+           move lk-ick-chave to ick-chave.
+           read invckpt
+              invalid key     move 'N' to ws-existe
+              not invalid key move 'S' to ws-existe
+           end-read
+
+           move lk-ick-chave        to ick-chave.
+           move lk-ultimo-produto   to ick-ultimo-produto.
+           move lk-ultima-etiqueta  to ick-ultima-etiqueta.
+           move lk-qtd-confirmada   to ick-qtd-confirmada.
+           move ws-data-atual       to ick-data-checkpoint.
+           move ws-hora-atual-hms   to ick-hora-checkpoint.
+           move lk-usuario          to ick-usuario.
+
+           if ws-existe = 'S'
+              rewrite ick-registro
+           else
+              write ick-registro
+           end-if
+
+           move ws-status to lk-retorno.
+      *---------------------------------------------------------------*
+       2000-CONSULTA-CHECKPOINT.
+           move lk-ick-chave to ick-chave.
+           read invckpt
+              invalid key
+                 move zero   to lk-ultimo-produto
+                               lk-ultima-etiqueta
+                               lk-qtd-confirmada
+                 move spaces to lk-usuario
+                 move 'NF'   to lk-retorno
+              not invalid key
+                 move ick-ultimo-produto  to lk-ultimo-produto
+                 move ick-ultima-etiqueta to lk-ultima-etiqueta
+                 move ick-qtd-confirmada  to lk-qtd-confirmada
+                 move ick-usuario         to lk-usuario
+                 move '00'                to lk-retorno
+           end-read.
+      *---------------------------------------------------------------*

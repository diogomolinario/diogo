@@ -0,0 +1,406 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGHISTRP.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Relatorio de tempo de execucao por programa, a  *
+      *               partir do historico de execucoes (PROGHIST),   *
+      *               para identificar programas que estao crescendo *
+      *               alem da janela normal de batch.                *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select proghist assign '/d/dados/proghist'
+                  organization          is indexed
+                  access mode           is dynamic
+                  record key            is pgh-chave
+                  alternate record key  is pgh-chave-programa
+                              with duplicates
+                  file status           is ws-status.
+
+           select programas assign '/d/dados/programas'
+                  organization          is indexed
+                  access mode           is dynamic
+                  record key            is pg-chave
+                  file status           is ws-status2.
+
+           select wk-pghist assign to "pghwk".
+
+           select wk-pgho assign to "pghwko"
+                  organization is line sequential.
+
+           select txt assign to "pghistrp-rl"
+                  organization is line sequential
+                  file status is ws-status3.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  PROGHIST.
+       01  PGH-REGISTRO.
+           03  PGH-CHAVE.
+               05  PGH-CHAVE-PROGRAMA.
+                   07  PGH-SISTEMA        PIC 9(02).
+                   07  PGH-GRUPO          PIC 9(02).
+                   07  PGH-NROPC1         PIC 9(02).
+                   07  PGH-NROPC2         PIC 9(02).
+                   07  PGH-NROPC3         PIC 9(02).
+                   07  PGH-NROPC4         PIC 9(02).
+                   07  PGH-NROPC5         PIC 9(02).
+                   07  PGH-NROPC6         PIC 9(02).
+               05  PGH-DATA-INICIO.
+                   07  PGH-INIC-ANO       PIC 9(04).
+                   07  PGH-INIC-MES       PIC 9(02).
+                   07  PGH-INIC-DIA       PIC 9(02).
+               05  PGH-DATA-INICIO-N REDEFINES PGH-DATA-INICIO
+                                             PIC 9(08).
+               05  PGH-HORA-INICIO.
+                   07  PGH-INIC-HH        PIC 9(02).
+                   07  PGH-INIC-MM        PIC 9(02).
+                   07  PGH-INIC-SS        PIC 9(02).
+               05  PGH-HORA-INICIO-N REDEFINES PGH-HORA-INICIO
+                                             PIC 9(06).
+           03  PGH-DATA-FIM.
+               05  PGH-FIM-ANO            PIC 9(04).
+               05  PGH-FIM-MES            PIC 9(02).
+               05  PGH-FIM-DIA            PIC 9(02).
+           03  PGH-DATA-FIM-N REDEFINES PGH-DATA-FIM PIC 9(08).
+           03  PGH-HORA-FIM.
+               05  PGH-FIM-HH             PIC 9(02).
+               05  PGH-FIM-MM             PIC 9(02).
+               05  PGH-FIM-SS             PIC 9(02).
+           03  PGH-HORA-FIM-N REDEFINES PGH-HORA-FIM PIC 9(06).
+           03  PGH-USUARIO                PIC X(10).
+           03  PGH-STATUS-EXEC            PIC X(01).
+               88  PGH-EM-ANDAMENTO       VALUE 'A'.
+               88  PGH-CONCLUIDA          VALUE 'C'.
+           03  PGH-FILLER                 PIC X(20).
+      *----------------------------------------------------------------*
+       FD  PROGRAMAS.
+       01  PG-REGISTRO.
+           03 PG-CHAVE.
+              05 PG-SISTEMA        PIC 9(02).
+              05 PG-GRUPO          PIC 9(02).
+              05 PG-NROPC1         PIC 9(02).
+              05 PG-NROPC2         PIC 9(02).
+              05 PG-NROPC3         PIC 9(02).
+              05 PG-NROPC4         PIC 9(02).
+              05 PG-NROPC5         PIC 9(02).
+              05 PG-NROPC6         PIC 9(02).
+           03 PG-NOME              PIC X(10).
+           03 PG-DESCRICAO         PIC X(20).
+           03 PG-FILLER-REG        PIC X(236).
+      *----------------------------------------------------------------*
+       SD  WK-PGHIST.
+       01  WK-PGHIST-REG.
+           03 WK-CHAVE-PROGRAMA    PIC 9(16).
+           03 WK-SEGUNDOS          PIC 9(07).
+      *----------------------------------------------------------------*
+       FD  WK-PGHO.
+       01  WK-PGHO-REG.
+           03 WKO-CHAVE-PROGRAMA   PIC 9(16).
+           03 WKO-SEGUNDOS         PIC 9(07).
+      *----------------------------------------------------------------*
+       FD  TXT.
+       01  TXT-REG                 PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status        pic x(02) value spaces.
+       77 ws-status2        pic x(02) value spaces.
+       77 ws-status3        pic x(02) value spaces.
+       77 w-e               pic x(80) value spaces.
+       77 ws-eof             pic x(01) value 'N'.
+      *---------------------------------------------------------------*
+       77 ws-seg-inicio      pic 9(07) value zero.
+       77 ws-seg-fim         pic 9(07) value zero.
+       77 ws-duracao         pic 9(07) value zero.
+      *---------------------------------------------------------------*
+       77 ws-chave-atual     pic 9(16) value zero.
+       77 ws-chave-anterior  pic 9(16) value zero.
+       77 ws-qtde-exec       pic 9(05) value zero.
+       77 ws-soma-duracao    pic 9(09) value zero.
+       77 ws-min-duracao     pic 9(07) value zero.
+       77 ws-max-duracao     pic 9(07) value zero.
+       77 ws-ultima-duracao  pic 9(07) value zero.
+       77 ws-media-duracao   pic 9(07) value zero.
+       77 ws-limite-alerta   pic 9(07) value zero.
+       77 ws-nome-prog       pic x(10) value spaces.
+       77 ws-temp-chave      pic 9(16) value zero.
+      *---------------------------------------------------------------*
+      * Campos de entrada e saida de 8100-CALCULA-DIAS - conta os     *
+      * dias corridos desde 0001/01/01 de uma data, para que a        *
+      * duracao de uma execucao que atravessa a meia-noite seja       *
+      * calculada pela diferenca de dias (e nao descartada por nao   *
+      * ter inicio e fim no mesmo dia).                               *
+      *---------------------------------------------------------------*
+       77 ws-calc-ano         pic 9(04) value zero.
+       77 ws-calc-mes         pic 9(02) value zero.
+       77 ws-calc-dia         pic 9(02) value zero.
+       77 ws-calc-dias        pic 9(07) value zero.
+       77 ws-bissextos        pic 9(05) value zero.
+       77 ws-div-aux          pic 9(07) value zero.
+       77 ws-rem4             pic 9(04) value zero.
+       77 ws-rem100           pic 9(04) value zero.
+       77 ws-rem400           pic 9(04) value zero.
+       77 ws-ano-bissexto     pic x(01) value 'N'.
+       77 ws-dias-inicio      pic 9(07) value zero.
+       77 ws-dias-fim         pic 9(07) value zero.
+      *---------------------------------------------------------------*
+      * Tabela de dias acumulados antes de cada mes (ano nao bissexto)*
+      *---------------------------------------------------------------*
+       01 WS-TAB-DIAS-ACUM.
+          05 FILLER              PIC 9(03) VALUE 000.
+          05 FILLER              PIC 9(03) VALUE 031.
+          05 FILLER              PIC 9(03) VALUE 059.
+          05 FILLER              PIC 9(03) VALUE 090.
+          05 FILLER              PIC 9(03) VALUE 120.
+          05 FILLER              PIC 9(03) VALUE 151.
+          05 FILLER              PIC 9(03) VALUE 181.
+          05 FILLER              PIC 9(03) VALUE 212.
+          05 FILLER              PIC 9(03) VALUE 243.
+          05 FILLER              PIC 9(03) VALUE 273.
+          05 FILLER              PIC 9(03) VALUE 304.
+          05 FILLER              PIC 9(03) VALUE 334.
+       01 WS-DIAS-ACUM-RED REDEFINES WS-TAB-DIAS-ACUM.
+          05 WS-DIAS-ACUM        PIC 9(03) OCCURS 12.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           perform 1000-INICIALIZA.
+           perform 3000-CONSOLIDA-RELATORIO.
+           perform 4000-FINALIZA.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           open input proghist.
+           open input programas.
+           open output txt.
+      *---------------------------------------------------------------*
+      * Varre o historico completo e fornece ao SORT, para cada       *
+      * execucao ja concluida, a chave do programa e a duracao em    *
+      * segundos - usada como procedimento de entrada da ordenacao.  *
+      *---------------------------------------------------------------*
+       2000-EXTRAI-DURACOES.
+           move low-values to pgh-chave.
+           start proghist key is not less than pgh-chave
+              invalid key move 'N' to ws-eof
+           end-start
+           if ws-status not = '00'
+              move 'S' to ws-eof
+           end-if
+           perform 2100-LE-PROXIMO-PGHIST
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       2100-LE-PROXIMO-PGHIST.
+           read proghist next record
+              at end move 'S' to ws-eof
+           end-read
+           if ws-eof = 'N'
+              if pgh-concluida
+                 compute ws-seg-inicio =
+                          pgh-inic-hh * 3600
+                        + pgh-inic-mm * 60
+                        + pgh-inic-ss
+                 compute ws-seg-fim =
+                          pgh-fim-hh * 3600
+                        + pgh-fim-mm * 60
+                        + pgh-fim-ss
+
+                 move pgh-inic-ano to ws-calc-ano
+                 move pgh-inic-mes to ws-calc-mes
+                 move pgh-inic-dia to ws-calc-dia
+                 perform 8100-CALCULA-DIAS
+                 move ws-calc-dias to ws-dias-inicio
+
+                 move pgh-fim-ano to ws-calc-ano
+                 move pgh-fim-mes to ws-calc-mes
+                 move pgh-fim-dia to ws-calc-dia
+                 perform 8100-CALCULA-DIAS
+                 move ws-calc-dias to ws-dias-fim
+
+                 if ws-dias-fim > ws-dias-inicio
+                    or (ws-dias-fim = ws-dias-inicio
+                        and ws-seg-fim >= ws-seg-inicio)
+                    compute wk-chave-programa =
+                               pgh-sistema  * 10 ** 14
+                             + pgh-grupo    * 10 ** 12
+                             + pgh-nropc1   * 10 ** 10
+                             + pgh-nropc2   * 10 ** 8
+                             + pgh-nropc3   * 10 ** 6
+                             + pgh-nropc4   * 10 ** 4
+                             + pgh-nropc5   * 10 ** 2
+                             + pgh-nropc6
+                    compute wk-segundos =
+                               (ws-dias-fim - ws-dias-inicio) * 86400
+                             + ws-seg-fim - ws-seg-inicio
+                    release wk-pghist-reg
+                 end-if
+              end-if
+           end-if.
+      *---------------------------------------------------------------*
+      * Fecha o arquivo de trabalho, reabre ordenado pela chave do    *
+      * programa e calcula min/max/media/ultima duracao de cada um,  *
+      * escrevendo o relatorio no momento em que a chave muda.       *
+      *---------------------------------------------------------------*
+       3000-CONSOLIDA-RELATORIO.
+           sort wk-pghist on ascending key wk-chave-programa
+              input procedure is 2000-EXTRAI-DURACOES
+              giving wk-pgho.
+           open input wk-pgho.
+
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move 'PGHISTRP - TEMPO DE EXECUCAO POR PROGRAMA (PROGHIST)'
+              to w-e.
+           write txt-reg from w-e.
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+
+           move 'N' to ws-eof.
+           move zero to ws-chave-anterior.
+           read wk-pgho
+              at end move 'S' to ws-eof
+           end-read
+           if ws-eof = 'N'
+              move wko-chave-programa to ws-chave-anterior
+           end-if
+
+           perform 3100-ACUMULA-PROGRAMA
+              until ws-eof = 'S'.
+
+           if ws-chave-anterior not = zero
+              perform 3200-IMPRIME-PROGRAMA
+           end-if.
+      *---------------------------------------------------------------*
+       3100-ACUMULA-PROGRAMA.
+           if wko-chave-programa not = ws-chave-anterior
+              perform 3200-IMPRIME-PROGRAMA
+              move wko-chave-programa to ws-chave-anterior
+              move zero to ws-qtde-exec ws-soma-duracao
+              move zero to ws-min-duracao ws-max-duracao
+           end-if
+
+           add 1              to ws-qtde-exec.
+           add wko-segundos   to ws-soma-duracao.
+           move wko-segundos  to ws-ultima-duracao.
+           if ws-qtde-exec = 1
+              move wko-segundos to ws-min-duracao
+              move wko-segundos to ws-max-duracao
+           else
+              if wko-segundos < ws-min-duracao
+                 move wko-segundos to ws-min-duracao
+              end-if
+              if wko-segundos > ws-max-duracao
+                 move wko-segundos to ws-max-duracao
+              end-if
+           end-if
+
+           read wk-pgho
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+      * Aviso sempre que a ultima execucao passar 50% alem da media  *
+      * historica - sinal de que o programa esta saindo da janela.   *
+      *---------------------------------------------------------------*
+       3200-IMPRIME-PROGRAMA.
+           if ws-qtde-exec > zero
+              compute ws-media-duracao =
+                         ws-soma-duracao / ws-qtde-exec
+              compute ws-limite-alerta =
+                         ws-media-duracao * 1,5
+              perform 3300-BUSCA-NOME-PROGRAMA
+              move spaces to w-e
+              string ws-nome-prog      delimited by size
+                     ' exec='          delimited by size
+                     ws-qtde-exec      delimited by size
+                     ' min='           delimited by size
+                     ws-min-duracao    delimited by size
+                     ' max='           delimited by size
+                     ws-max-duracao    delimited by size
+                     ' media='         delimited by size
+                     ws-media-duracao  delimited by size
+                     ' ult='           delimited by size
+                     ws-ultima-duracao delimited by size
+                into w-e
+              write txt-reg from w-e
+              if ws-ultima-duracao > ws-limite-alerta
+                 move spaces to w-e
+                 move '   >>> alerta: ultima execucao acima de 150%'
+                    to w-e
+                 write txt-reg from w-e
+                 move spaces to w-e
+                 move '       da media historica deste programa.'
+                    to w-e
+                 write txt-reg from w-e
+              end-if
+           end-if.
+      *---------------------------------------------------------------*
+       3300-BUSCA-NOME-PROGRAMA.
+           move spaces to ws-nome-prog.
+           move ws-chave-anterior to ws-temp-chave.
+           divide ws-temp-chave by 100
+              giving ws-temp-chave remainder pg-nropc6.
+           divide ws-temp-chave by 100
+              giving ws-temp-chave remainder pg-nropc5.
+           divide ws-temp-chave by 100
+              giving ws-temp-chave remainder pg-nropc4.
+           divide ws-temp-chave by 100
+              giving ws-temp-chave remainder pg-nropc3.
+           divide ws-temp-chave by 100
+              giving ws-temp-chave remainder pg-nropc2.
+           divide ws-temp-chave by 100
+              giving ws-temp-chave remainder pg-nropc1.
+           divide ws-temp-chave by 100
+              giving ws-temp-chave remainder pg-grupo.
+           move ws-temp-chave to pg-sistema.
+           read programas
+              invalid key move spaces to ws-nome-prog
+              not invalid key move pg-nome to ws-nome-prog
+           end-read.
+      *---------------------------------------------------------------*
+       4000-FINALIZA.
+           close proghist programas wk-pgho txt.
+      *---------------------------------------------------------------*
+      * Calcula o numero de dias corridos desde 0001/01/01 a partir  *
+      * de ws-calc-ano/mes/dia, deixando o resultado em ws-calc-dias.*
+      * Serve so para tirar a diferenca entre duas datas (duracao) - *
+      * nao ha necessidade de ser um calendario "oficial" completo.  *
+      *---------------------------------------------------------------*
+       8100-CALCULA-DIAS.
+           divide ws-calc-ano by 4
+              giving ws-div-aux remainder ws-rem4.
+           divide ws-calc-ano by 100
+              giving ws-div-aux remainder ws-rem100.
+           divide ws-calc-ano by 400
+              giving ws-div-aux remainder ws-rem400.
+
+           if (ws-rem4 = 0 and ws-rem100 not = 0) or ws-rem400 = 0
+              move 'S' to ws-ano-bissexto
+           else
+              move 'N' to ws-ano-bissexto
+           end-if
+
+           compute ws-bissextos = (ws-calc-ano - 1) / 4
+                                 - (ws-calc-ano - 1) / 100
+                                 + (ws-calc-ano - 1) / 400.
+
+           compute ws-calc-dias =
+                      (ws-calc-ano - 1) * 365
+                    + ws-bissextos
+                    + ws-dias-acum(ws-calc-mes)
+                    + ws-calc-dia.
+
+           if ws-ano-bissexto = 'S' and ws-calc-mes > 2
+              add 1 to ws-calc-dias
+           end-if.
+      *---------------------------------------------------------------*

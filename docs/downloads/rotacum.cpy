@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      * Arquivo : Acumulado de Carga por Rota/Turno                    *
+      * Chave   : RCM-CHAVE (mesma chave de ROT-CHAVE - rota + turno)  *
+      * Objetivo: Guardar, para a rota/turno do dia, quanto ja foi      *
+      *           carregado (entregas, volumes e valor), atualizado     *
+      *           pelos programas de expedicao a cada BO/pedido         *
+      *           roteirizado, para permitir validar a carga contra     *
+      *           os limites da propria rota (ROT-VOLMIN/VOLMAX,        *
+      *           ROT-ENTMIN/ENTMAX, ROT-VLMIN/VLMAX) antes de fechar    *
+      *           a viagem (ROT-VIAGEM).                                *
+      * Alim. por: processos de expedicao/roteirizacao (fora deste      *
+      *            programa) e consultado por ROTVALRP.                 *
+      *----------------------------------------------------------------*
+       FD  ROTACUM.
+       01  RCM-REGISTRO.
+           03  RCM-CHAVE.
+               05  RCM-ROTA           PIC 9(03).
+               05  RCM-TURNO          PIC 9(01).
+           03  RCM-QTD-ENTREGAS       PIC 9(05).
+           03  RCM-QTD-VOLUMES        PIC 9(05).
+           03  RCM-VALOR-TOTAL        PIC 9(08)V99.
+           03  RCM-DATA-ATUALIZ       PIC 9(08).
+           03  RCM-HORA-ATUALIZ       PIC 9(06).
+           03  RCM-FILLER             PIC X(20).
+      *----------------------------------------------------------------*

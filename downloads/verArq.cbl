@@ -633,10 +633,10 @@
 		  organization     is indexed
 		  access mode      is dynamic
 		  record key       is nfe-chave
-*-------> retirando nfe-nfentrada de chave alternada 08/12/2015 marco
-*                 alternate record key  is nfe-nfentrada 
-*                                       with duplicates
-*-------> retirando nfe-nfentrada de chave alternada 08/12/2015 marco
+      *-------> retirando nfe-nfentrada de chave alternada 08/12/2015 marco
+      *                 alternate record key  is nfe-nfentrada 
+      *                                       with duplicates
+      *-------> retirando nfe-nfentrada de chave alternada 08/12/2015 marco
                   alternate record key  is nfe-planilha 
                                         with duplicates
 		  file status      is ws-status.
@@ -1175,7 +1175,7 @@
            select arq-totvs     assign      '/d/dados/totvs'
 		  organization              is line sequential
 		  access mode               is sequential
-*		  record key                is chave-01
+      *		  record key                is chave-01
 		  file  status              is ws-status.
 
 
@@ -1482,7 +1482,7 @@
 	      05 BLQGRP-PRODUTO     PIC 9(06).
 	      05 BLQGRP-GRUPO       PIC X(01).
            03 BLQGRP-QTDRESTO       PIC 9(07).
-** Bloqueio por quantidade comprada no mes anterior.  08/07/2002 Otavio
+      ** Bloqueio por quantidade comprada no mes anterior.  08/07/2002 Otavio
 
        FD  BLQPROD.
        01  BLQP-REG.
@@ -1613,14 +1613,14 @@
                  07 CT-DIA-PARECER    PIC 9(02).
               05 CT-HORA-PARECER.
                  07 CT-HOR-PARECER    PIC 9(02).
-**************** 07 CT-MIN-PARECER    PIC 9(02).
-* Por motivo do Proj. Bahia, substituimos o conteudo do CT-MIN-PARECER 
-* para receber CD origem -> CT-CD-ORIGEM         -Calleia   - 17/09/04   
-* Alteracao do campo ct-cd-origem (bonificacao   - Marco    - 28/07/08 
-* Tv 89 - (I) indusria tv 91 - (R) rebate - (C)artao de credito*    
-*             05 CT-CD-ORIGEM.
+      **************** 07 CT-MIN-PARECER    PIC 9(02).
+      * Por motivo do Proj. Bahia, substituimos o conteudo do CT-MIN-PARECER 
+      * para receber CD origem -> CT-CD-ORIGEM         -Calleia   - 17/09/04   
+      * Alteracao do campo ct-cd-origem (bonificacao   - Marco    - 28/07/08 
+      * Tv 89 - (I) indusria tv 91 - (R) rebate - (C)artao de credito*    
+      *             05 CT-CD-ORIGEM.
 	      05 CT-TIPOFAT          PIC X(01).
-* INCLUSAO DA CAMPO CT-NOTA-SAP (S) - nota gerada no SAP 26/11/08 
+      * INCLUSAO DA CAMPO CT-NOTA-SAP (S) - nota gerada no SAP 26/11/08 
 	      05 CT-NOTA-SAP         PIC X(01).
 
            03 FINANCEIRO.
@@ -1680,7 +1680,7 @@
 		 07 C-VR-DESC-FIN     PIC 9(07)V9(04).
 		 07 C-CREDITO         PIC X(01).
 		 07 C-STATUS-BO27     PIC X(01).
-*161009		 07 C-CFO-235         PIC X(01).
+      *161009		 07 C-CFO-235         PIC X(01).
               05 BO-OL-EDI            PIC X(01).     
            03 N-CR-CP.
               05 F-NUMERO-CH          PIC 9(06).
@@ -1717,7 +1717,7 @@
                  07 A-TM5ZONA         PIC 9(03).
                  07 A-TM5TELEVEND.
                     09 A-TM5VENDEDORA PIC X(02).
-*                   09 A-TM5CHAMADA   PIC 9(01).
+      *                   09 A-TM5CHAMADA   PIC 9(01).
            03 S-NUMERO-ENTR           PIC 9(06).
       ***************************************************************
       *                    REGISTRO HEADER                          *
@@ -1825,14 +1825,14 @@
                03 ccx-motivo-his               pic x(03).
 	       03 ccx-CD-destino               pic 9(02).
 	       03 ccx-filler                   pic 9(03).
-*
-*   Sistema.....: Stock Locator - Embarque
-*   Arquivo.....: Cadastro de Docas           
-*                 fisico "/d/dados/caddocas"            
-*   Analista....:                           
-*   Logistica...: Ederson
-*   Data Inicio.: 12/02/2015
-*
+      *
+      *   Sistema.....: Stock Locator - Embarque
+      *   Arquivo.....: Cadastro de Docas           
+      *                 fisico "/d/dados/caddocas"            
+      *   Analista....:                           
+      *   Logistica...: Ederson
+      *   Data Inicio.: 12/02/2015
+      *
 
        FD caddocas. 
        01 dcs-REG.
@@ -1859,11 +1859,11 @@
          
 
 
-*
-*   Arquivo.....: Cadastro de Funcionarios           
-*                 fisico "/d/dados/cadfunci"            
-*   Data Inicio.: 16/03/2009
-*
+      *
+      *   Arquivo.....: Cadastro de Funcionarios           
+      *                 fisico "/d/dados/cadfunci"            
+      *   Data Inicio.: 16/03/2009
+      *
 
        FD cadfunci.
        01 cfnc-REG.
@@ -2072,7 +2072,7 @@
 	     05 CADUS-ROMANEIO      PIC X(01).
 	     05 CADUS-ETQ-ROMANEIO  PIC X(01).
  	     05 CADUS-ITINERARIO    PIC X(01).
-*	     05 CADUS-FILLER        PIC X(01).
+      *	     05 CADUS-FILLER        PIC X(01).
  	  03 CADUS-hora-acesso.
              05 cadus-HH-acesso     pic 9(02).
              05 cadus-MM-acesso     pic 9(02).
@@ -2467,9 +2467,9 @@
 	     05 GRADE-TIPOPZ   PIC 9(01).
 	     05 GRADE-PARCELA  PIC X(01).
 	     05 GRADE-OL       PIC X(01).
-*-> 051009   05 GRADE-C-APRES  PIC X(01).
+      *-> 051009   05 GRADE-C-APRES  PIC X(01).
 	     05 GRADE-D-PONTO  PIC X(01).
-*-> 020209   05 GRADE-ENTR-D1  PIC X(01). 
+      *-> 020209   05 GRADE-ENTR-D1  PIC X(01). 
 	     05 GRADE-QUEBRAPZ PIC X(01). 
 	     05 GRADE-LIVRE    PIC X(01).
 	     05 GRADE-DESCMAX  PIC X(01).
@@ -2512,15 +2512,15 @@
 
 
 
-*
-*   Sistema.....: Conferencia Espelho Qtde e/ou Lote
-*   Arquivo.....: Cadastro Cliente para conferencia.
-*                 fisico "/d/dados/confclie"         
-*   Analista....: Sergio/Otavio
-*   Logistica...: Abel
-*   Data Inicio.: 27/01/2006
-*   Obj. se  o cliente do espelho estiver cadastrado neste arquivo, tarja preta
-* nele.
+      *
+      *   Sistema.....: Conferencia Espelho Qtde e/ou Lote
+      *   Arquivo.....: Cadastro Cliente para conferencia.
+      *                 fisico "/d/dados/confclie"         
+      *   Analista....: Sergio/Otavio
+      *   Logistica...: Abel
+      *   Data Inicio.: 27/01/2006
+      *   Obj. se  o cliente do espelho estiver cadastrado neste arquivo, tarja preta
+      * nele.
 
        FD CONFclie. 
        01 ccl-REG.
@@ -2580,14 +2580,14 @@
           03 ccl-FILLER.
              05 ccl-FILLER1          PIC 9(18).
 
-*
-*   Sistema.....: Conferencia Espelho Qtde e/ou Lote
-*   Arquivo.....: Cadastro de Endereco da Linha
-*                 fisico "/d/dados/confende"         
-*   Analista....: Sergio/Otavio
-*   Logistica...: Abel
-*   Data Inicio.: 25/01/2006
-*   Obj. se o espelho ultrapassar ao percentural marca-lo com tarja preta 
+      *
+      *   Sistema.....: Conferencia Espelho Qtde e/ou Lote
+      *   Arquivo.....: Cadastro de Endereco da Linha
+      *                 fisico "/d/dados/confende"         
+      *   Analista....: Sergio/Otavio
+      *   Logistica...: Abel
+      *   Data Inicio.: 25/01/2006
+      *   Obj. se o espelho ultrapassar ao percentural marca-lo com tarja preta 
 
        FD CONFENDE. 
        01 cee-REG.
@@ -2612,14 +2612,14 @@
           03 cee-FILLER.
              05 cee-FILLER1          PIC 9(18).
 
-*
-*   Sistema.....: Conferencia Espelho Qtde e/ou Lote
-*   Arquivo.....: Cadastro de Endereco da Linha
-*                 fisico "/d/dados/confends"         
-*   Analista....: Sergio/Otavio
-*   Logistica...: Abel
-*   Data Inicio.: 25/01/2006
-*   Obj. se o espelho ultrapassar ao percentural marca-lo com tarja preta 
+      *
+      *   Sistema.....: Conferencia Espelho Qtde e/ou Lote
+      *   Arquivo.....: Cadastro de Endereco da Linha
+      *                 fisico "/d/dados/confends"         
+      *   Analista....: Sergio/Otavio
+      *   Logistica...: Abel
+      *   Data Inicio.: 25/01/2006
+      *   Obj. se o espelho ultrapassar ao percentural marca-lo com tarja preta 
 
        FD CONFENDS. 
        01 ces-REG.
@@ -2680,15 +2680,15 @@
           03 cci-filler.
              05 cci-filler1          PIC 9(18).
 
-*
-*   Sistema.....: Conferencia Espelho Qtde e/ou Lote
-*   Arquivo.....: Cadastro Produto para conferencia.
-*                 fisico "/d/dados/confprod"         
-*   Analista....: Sergio/Otavio
-*   Logistica...: Abel
-*   Data Inicio.: 30/01/2006
-*   Obj. se  o produto do espelho estiver cadastrado neste arquivo, tarja preta
-* nele.
+      *
+      *   Sistema.....: Conferencia Espelho Qtde e/ou Lote
+      *   Arquivo.....: Cadastro Produto para conferencia.
+      *                 fisico "/d/dados/confprod"         
+      *   Analista....: Sergio/Otavio
+      *   Logistica...: Abel
+      *   Data Inicio.: 30/01/2006
+      *   Obj. se  o produto do espelho estiver cadastrado neste arquivo, tarja preta
+      * nele.
 
        FD CONFprod. 
        01 ccp-REG.
@@ -2710,15 +2710,15 @@
           03 ccp-FILLER.
              05 ccp-FILLER1          PIC 9(18).
 
-*
-*   Sistema.....: Conferencia Espelho Qtde e/ou Lote
-*   Arquivo.....: Cadastro Rota para conferencia.
-*                 fisico "/d/dados/confrota"         
-*   Analista....: Sergio/Otavio
-*   Logistica...: Abel
-*   Data Inicio.: 26/01/2006
-*   Obj. se a rota do espelho estiver cadastrado neste arquivo, tarja preta
-* nele.
+      *
+      *   Sistema.....: Conferencia Espelho Qtde e/ou Lote
+      *   Arquivo.....: Cadastro Rota para conferencia.
+      *                 fisico "/d/dados/confrota"         
+      *   Analista....: Sergio/Otavio
+      *   Logistica...: Abel
+      *   Data Inicio.: 26/01/2006
+      *   Obj. se a rota do espelho estiver cadastrado neste arquivo, tarja preta
+      * nele.
 
        FD CONFROTA. 
        01 crt-REG.
@@ -2789,13 +2789,13 @@
 	      05 czr-MesAlt            pic 9(02).
 	      05 czr-lgcz-sequenciaAlt pic 9(06).
               
-*-------------------------------------------------------------------*
-*   Sistema.....: Pagamento Antecipado                              *
-*   Arquivo.....: Saldo                                             * 
-*                 fisico "/d/dados/contacor"                        * 
-*   Analista....: Otavio/Adilson/Marco                              *
-*   Data Inicio.: 09/03/2005                                        *
-*-------------------------------------------------------------------*
+      *-------------------------------------------------------------------*
+      *   Sistema.....: Pagamento Antecipado                              *
+      *   Arquivo.....: Saldo                                             * 
+      *                 fisico "/d/dados/contacor"                        * 
+      *   Analista....: Otavio/Adilson/Marco                              *
+      *   Data Inicio.: 09/03/2005                                        *
+      *-------------------------------------------------------------------*
 
        FD CONTACOR. 
        01 CCS-REG.
@@ -2825,9 +2825,9 @@
           03 ctc-carro          pic 9(06).
       *--------------------------------------------------------------*
 
-*---------------------------------------------------------------------------*
-*                    Arquivo Controle de cubetas.                           *
-*---------------------------------------------------------------------------*
+      *---------------------------------------------------------------------------*
+      *                    Arquivo Controle de cubetas.                           *
+      *---------------------------------------------------------------------------*
        FD CUBETAS.
        01  CUB-REGISTRO.
 	   03 CUB-CHAVE.
@@ -2911,21 +2911,21 @@
           03 BBS-FILLER2          PIC X(56).
 
 
-** BBS-TIPOCHAVE        => R=rede ou C=cliente.
-** BBS-CODIGO           => codigo do cliente(R=c3rede-novo ou C=c3codigo).
-** BBS-CODREDE          => codigo da rede(c3rede-novo).
-** BBS-TIPO-QTDE        => F=somente as faltas, A=somente aceito, K=ambos.
-** BBS-TIPO-PRECO       => R=preco repassado, V=preco nao repassado.
-** BBS-TIPO-LAYOUT      => I01=unico I2, F01=unico Fidelize, E01=EDM, 
-**                         M01=master, M02=modem, D01=Drogao, C01=CAASP.
-** BBS-DATA             => data do sistema operacional.
-** BBS-USR              => descricao do usuario.
-** BBS-EXP-IMP          => na inclusao ou alteracao (E), na atualizacao automa
-**                         tica nas outras filiais(I).
-** BBS-FILLER2          => reservado para usu futuro.
-
-** obs.                 => toda vez que for alterado vai ser gravado no log
-**                         /f/fechaMM/logerroMM
+      ** BBS-TIPOCHAVE        => R=rede ou C=cliente.
+      ** BBS-CODIGO           => codigo do cliente(R=c3rede-novo ou C=c3codigo).
+      ** BBS-CODREDE          => codigo da rede(c3rede-novo).
+      ** BBS-TIPO-QTDE        => F=somente as faltas, A=somente aceito, K=ambos.
+      ** BBS-TIPO-PRECO       => R=preco repassado, V=preco nao repassado.
+      ** BBS-TIPO-LAYOUT      => I01=unico I2, F01=unico Fidelize, E01=EDM, 
+      **                         M01=master, M02=modem, D01=Drogao, C01=CAASP.
+      ** BBS-DATA             => data do sistema operacional.
+      ** BBS-USR              => descricao do usuario.
+      ** BBS-EXP-IMP          => na inclusao ou alteracao (E), na atualizacao automa
+      **                         tica nas outras filiais(I).
+      ** BBS-FILLER2          => reservado para usu futuro.
+
+      ** obs.                 => toda vez que for alterado vai ser gravado no log
+      **                         /f/fechaMM/logerroMM
       *----------------------------------------------------------------*     
       *                                                                *
       * Projeto ........: Protocolo de devolucao                       *
@@ -3057,75 +3057,75 @@
 	  03 EMP-CRF-FARMAC       PIC X(010).
 	  03 EMP-CODIGO-PFC3      PIC 9(006).
           03 EMP-TELEFONE         PIC X(014).
-*         03 EMP-FAX              PIC X(014).
+      *         03 EMP-FAX              PIC X(014).
           03 EMP-cnpj-lc          PIC X(014).
           03 EMP-PLACA            PIC X(007).
 	  03 EMP-arquivo          PIC X(002).
 	  03 EMP-DIVISIONAL       PIC X(030).
 	  03 EMP-FILLER           PIC X(011).
-*-----------------------------------------------------------------------------*
-*                    Cadastro das empresas PROFARMA                           *
-*-----------------------------------------------------------------------------*
-*                                                                             *
-*     EMP-ESTADO  : Em que estado esta; de acordo com o arq. ESTADOS          *
-*     EMP-TIPOEMP : Tipo da Empresa;                                          *
-*                   M - matriz                                                *
-*                   F - filial                                                *
-*                   P - polo                                                  *
-*                                                                             *
-*     EMP-NUMEMP  : Numero da empresa no estado;                              *
-*              Ex.: 1 - So existe uma empresa neste estado                    *
-*                                                                             *
-*                                                                             *
-*     EMP-APELIDO : Apelido para os pedidos de televendas                     *
-*              Ex.: rj - Pedidos da Matriz Rio de Janeiro                     *
-*                   mg - Pedidos da Filial Belo Horizonte                     *
-*                   es - Pedidos do Polo Espirito Santo                       *
-*                   sp - Pedidos do Polo Sao Paulo                            *
-*                   bf - Pedidos do Polo Barao de Sao Felix                   *
-*                                                                             *
-* EMP-BLQFAT : Flag de bloqueio para esta empresa                             *
-*              S - Sim   N - Nao                                              *
-*                                                                             *
-* EMP-FATURAMENTO : Informacoes da empresa de onde e faturado                 *
-*     EMP-CODEMPFAT - Codigo da empresa onde sera faturado                    *
-*     EMP-ESTEMPFAT - Estado da empresa onde sera faturado                    *
-*                                                                             *
-* EMP-MAQUINA : Endereco das maquinas                                         *
-*     EMP-MAQPROD  - Endereco da maquina de producao (ex.: e45a)              *
-*     EMP-MAQBACK  - Endereco da maquina de backup (ex.: d200)                *
-*     EMP-MAQDESEN - Endereco da maquina de desenvolvimento (ex.: f10a)       *
-*                                                                             *
-*     EMP-MAQCOMPILACAO  - Maquina que sera compilado para implantacao        *
-*                           (se nao houver, assume o .int na maquina chamada  *
-*                            - programa fontes.)                              *
-*     EMP-DESCR          - Campo para definir melhor o apelido da Filial      *
-*                                                                             *
-*                                                                             *
-*     EMP-RAZAO............: Descricao completa da razao social da empresa    *
-*     EMP-AUTORIZ-FUNCION..: Autorizacao de Funcionamento.                    *
-*     EMP-LICENCA-FUNCION..: Licenca de  Funcionamento (Alvara).              *
-*     EMP-AUTORIZ-ESPECIAL.: Autorizacao Especial                             *
-*     EMP-REPRES-LEGAL.....: Representante Legal                              *
-*     EMP-FARMAC-RESPONS...: Farmaceutico Responsavel                         *
-*     EMP-CRF-FARMAC.......: CRF do Farmaceutico Responsavel                  *
-*     EMP-CODICO-PFC3......: Codigo Cliente Tranferencia                      *
-*     EMP-PLACA............: Placa do veiculo de Transbordo                   *
-*     EMP-DIVISIONAL.......: Divisional de Logistica                          *
-*                                                                             *
-* OBS: No PFC5 consta o codigo da empresa que sera chave deste arquivo        *
-*-----------------------------------------------------------------------------*
-*
-*   Sistema.....: Faturamento / expedicao
-*   Arquivo.....: Cadastro endereco de entrega.             
-*                 fisico "/d/dados/endentrg"            
-*   Analista....: Sergio
-*   Logistica...: Abel
-*   Data Inicio.: 17/07/2006
-*
-*   Obs. Nota fiscal impresso com endereco do pfc3 e itinerario com o 
-*        endereco do endentrg.                                      
-*
+      *-----------------------------------------------------------------------------*
+      *                    Cadastro das empresas PROFARMA                           *
+      *-----------------------------------------------------------------------------*
+      *                                                                             *
+      *     EMP-ESTADO  : Em que estado esta; de acordo com o arq. ESTADOS          *
+      *     EMP-TIPOEMP : Tipo da Empresa;                                          *
+      *                   M - matriz                                                *
+      *                   F - filial                                                *
+      *                   P - polo                                                  *
+      *                                                                             *
+      *     EMP-NUMEMP  : Numero da empresa no estado;                              *
+      *              Ex.: 1 - So existe uma empresa neste estado                    *
+      *                                                                             *
+      *                                                                             *
+      *     EMP-APELIDO : Apelido para os pedidos de televendas                     *
+      *              Ex.: rj - Pedidos da Matriz Rio de Janeiro                     *
+      *                   mg - Pedidos da Filial Belo Horizonte                     *
+      *                   es - Pedidos do Polo Espirito Santo                       *
+      *                   sp - Pedidos do Polo Sao Paulo                            *
+      *                   bf - Pedidos do Polo Barao de Sao Felix                   *
+      *                                                                             *
+      * EMP-BLQFAT : Flag de bloqueio para esta empresa                             *
+      *              S - Sim   N - Nao                                              *
+      *                                                                             *
+      * EMP-FATURAMENTO : Informacoes da empresa de onde e faturado                 *
+      *     EMP-CODEMPFAT - Codigo da empresa onde sera faturado                    *
+      *     EMP-ESTEMPFAT - Estado da empresa onde sera faturado                    *
+      *                                                                             *
+      * EMP-MAQUINA : Endereco das maquinas                                         *
+      *     EMP-MAQPROD  - Endereco da maquina de producao (ex.: e45a)              *
+      *     EMP-MAQBACK  - Endereco da maquina de backup (ex.: d200)                *
+      *     EMP-MAQDESEN - Endereco da maquina de desenvolvimento (ex.: f10a)       *
+      *                                                                             *
+      *     EMP-MAQCOMPILACAO  - Maquina que sera compilado para implantacao        *
+      *                           (se nao houver, assume o .int na maquina chamada  *
+      *                            - programa fontes.)                              *
+      *     EMP-DESCR          - Campo para definir melhor o apelido da Filial      *
+      *                                                                             *
+      *                                                                             *
+      *     EMP-RAZAO............: Descricao completa da razao social da empresa    *
+      *     EMP-AUTORIZ-FUNCION..: Autorizacao de Funcionamento.                    *
+      *     EMP-LICENCA-FUNCION..: Licenca de  Funcionamento (Alvara).              *
+      *     EMP-AUTORIZ-ESPECIAL.: Autorizacao Especial                             *
+      *     EMP-REPRES-LEGAL.....: Representante Legal                              *
+      *     EMP-FARMAC-RESPONS...: Farmaceutico Responsavel                         *
+      *     EMP-CRF-FARMAC.......: CRF do Farmaceutico Responsavel                  *
+      *     EMP-CODICO-PFC3......: Codigo Cliente Tranferencia                      *
+      *     EMP-PLACA............: Placa do veiculo de Transbordo                   *
+      *     EMP-DIVISIONAL.......: Divisional de Logistica                          *
+      *                                                                             *
+      * OBS: No PFC5 consta o codigo da empresa que sera chave deste arquivo        *
+      *-----------------------------------------------------------------------------*
+      *
+      *   Sistema.....: Faturamento / expedicao
+      *   Arquivo.....: Cadastro endereco de entrega.             
+      *                 fisico "/d/dados/endentrg"            
+      *   Analista....: Sergio
+      *   Logistica...: Abel
+      *   Data Inicio.: 17/07/2006
+      *
+      *   Obs. Nota fiscal impresso com endereco do pfc3 e itinerario com o 
+      *        endereco do endentrg.                                      
+      *
 
        FD endentrg.  
        01 eet-REG.
@@ -3150,10 +3150,10 @@
                 07 eet-HORA-ALT      PIC 9(06).
                 07 eet-USR-ALT       PIC X(08).
 
-*------------------------------------------------------------------------------*
-*                      Tabela de parametros de Estado                          *
-* OBS.: Toda vez que alterar esta BOK tem que fazer o mesmo na BOK estados.wor *
-*------------------------------------------------------------------------------*
+      *------------------------------------------------------------------------------*
+      *                      Tabela de parametros de Estado                          *
+      * OBS.: Toda vez que alterar esta BOK tem que fazer o mesmo na BOK estados.wor *
+      *------------------------------------------------------------------------------*
        FD ESTADOS.
        01 EST-REGISTRO.
 	  03 EST-CHAVE.
@@ -3174,43 +3174,43 @@
 	  03 EST-VALHORTA-MEDI  PIC 9(05)V99.
           03 EST-VALHORTA-PERF  PIC 9(05)V99.
 	  03 EST-FILLER         PIC X(12).
-*------------------------------------------------------------------------------*
-* EST-UF - Unidade federativa                                                  *
-*                                                                              *
-* EST-DESCRICAO - Descricao do Estado                                          *
-*                                                                              *
-* EST-CODIGO  - Codigo numerico do estado para utilizar em tabelas             *
-*                                                                              *
-* EST-BLQFAT  - Flag de bloqueio de faturamento para este estado (S ou N)      *
-*                                                                              *
-* EST-BLQTEL  - Flag de bloqueio de pedidos pelo televendas (S ou N)           *
-*                                                                              *
-* EST-DEBCRED - Sistema de Debito/Credito de Icms (S ou N)                     *
-*                                                                              *
-* EST-ALQINT  - Valor da aliquota utilizada dentro do estado                   *
-*                                                                              *
-* EST-ALQEXT  - Valor da aliquota utilizada fora do estado                     *
-*                                                                              *
-* EST-DEBCRED-TRANSF - Sistema de Debito/Credito de Icms para NF de Transf S/N *
-*                                                                              *
-* EST-VALMIN-MEDI - Valor Minimo de Medicamento                                *
-*                                                                              *
-* EST-VALMIN-PERF - Valor Minimo de Perfumaria                                 *
-*                                                                              *
-* EST-PCMCPV - Valor ha ser impresso no corpo da NF. M=Pc.Maximo/V=Pc.Venda    *
-*                                                                              *
-* EST-VALHORTA-MEDI - valor minimo de Medicamento para Interestadual           *
-*                                                                              *
-* EST-VALHORTA-PERF - valor minimo de Perfumaria  para Interestadual           *
-*                                                                              *
-* Exemplo:                                                                     *
-*  UF DESCRICAO       Co B D   Int.  Ext.                                      *
-*  -- --------------- -- - - ------ ------                                     *
-*  RJ Rio de Janeiro  01 N N  18,00  12,00                                     *
-*  MG Minas Gerais    02 N N  18,00  12,00                                     *
-*  SP Sao Paulo       03 N N  18,00  12,00                                     *
-*  ES Espirito Santo  04 N N  17,00   7,00                                     *
-*------------------------------------------------------------------------------*
+      *------------------------------------------------------------------------------*
+      * EST-UF - Unidade federativa                                                  *
+      *                                                                              *
+      * EST-DESCRICAO - Descricao do Estado                                          *
+      *                                                                              *
+      * EST-CODIGO  - Codigo numerico do estado para utilizar em tabelas             *
+      *                                                                              *
+      * EST-BLQFAT  - Flag de bloqueio de faturamento para este estado (S ou N)      *
+      *                                                                              *
+      * EST-BLQTEL  - Flag de bloqueio de pedidos pelo televendas (S ou N)           *
+      *                                                                              *
+      * EST-DEBCRED - Sistema de Debito/Credito de Icms (S ou N)                     *
+      *                                                                              *
+      * EST-ALQINT  - Valor da aliquota utilizada dentro do estado                   *
+      *                                                                              *
+      * EST-ALQEXT  - Valor da aliquota utilizada fora do estado                     *
+      *                                                                              *
+      * EST-DEBCRED-TRANSF - Sistema de Debito/Credito de Icms para NF de Transf S/N *
+      *                                                                              *
+      * EST-VALMIN-MEDI - Valor Minimo de Medicamento                                *
+      *                                                                              *
+      * EST-VALMIN-PERF - Valor Minimo de Perfumaria                                 *
+      *                                                                              *
+      * EST-PCMCPV - Valor ha ser impresso no corpo da NF. M=Pc.Maximo/V=Pc.Venda    *
+      *                                                                              *
+      * EST-VALHORTA-MEDI - valor minimo de Medicamento para Interestadual           *
+      *                                                                              *
+      * EST-VALHORTA-PERF - valor minimo de Perfumaria  para Interestadual           *
+      *                                                                              *
+      * Exemplo:                                                                     *
+      *  UF DESCRICAO       Co B D   Int.  Ext.                                      *
+      *  -- --------------- -- - - ------ ------                                     *
+      *  RJ Rio de Janeiro  01 N N  18,00  12,00                                     *
+      *  MG Minas Gerais    02 N N  18,00  12,00                                     *
+      *  SP Sao Paulo       03 N N  18,00  12,00                                     *
+      *  ES Espirito Santo  04 N N  17,00   7,00                                     *
+      *------------------------------------------------------------------------------*
 
       *---------------------------------------------------------------*
       *            Projeto WMS uma etiqueta por lote de entrada       *
@@ -3284,7 +3284,7 @@
 
 
 
-*--> ECC-RELATORIO: (R)elatorio, (E)spelho ou (T)odos.	  
+      *--> ECC-RELATORIO: (R)elatorio, (E)spelho ou (T)odos.	  
       *------------------------------------------------------------*
        FD  EXCMSGN.   
        01  EXGN-REG.
@@ -3363,10 +3363,10 @@
 
            03 excv-filler              pic 9(04).
 
-**13Nov20  03 excv-logInclusao.
-**13Nov20     05 excv-mesLogInc        pic 9(02).
-**13Nov20     05 excv-anoLogInc        pic 9(04).
-**13Nov20     05 excv-sequenciaInc     pic 9(06). *>logcabi.cpy/logcabz.cpy
+      **13Nov20  03 excv-logInclusao.
+      **13Nov20     05 excv-mesLogInc        pic 9(02).
+      **13Nov20     05 excv-anoLogInc        pic 9(04).
+      **13Nov20     05 excv-sequenciaInc     pic 9(06). *>logcabi.cpy/logcabz.cpy
 	   
 	   03 excv-logAlteracao.
 	      05 excv-mesLogAlt        pic 9(02).
@@ -3483,14 +3483,14 @@
               05 GF-ARQ-TIPO-M    PIC 9(02).
            03 GF-FILLER           PIC X(19).
            03 GF-estoque          PIC X(01).
-*   
-*   Sistema.....: i2    - pedido eletronico
-*   Arquivo.....: Cadastro de Grupo de tv                   
-*                 fisico "/d/dados/grupotv"
-*   Analista....: Otavio/Marco            
-*   Ped Eletro..: Sergio Roberto
-*   Data Inicio.: 13/11/2006
-*
+      *   
+      *   Sistema.....: i2    - pedido eletronico
+      *   Arquivo.....: Cadastro de Grupo de tv                   
+      *                 fisico "/d/dados/grupotv"
+      *   Analista....: Otavio/Marco            
+      *   Ped Eletro..: Sergio Roberto
+      *   Data Inicio.: 13/11/2006
+      *
 
        FD GRUPOTV.   
        01 GRTV-REG.   
@@ -3618,14 +3618,14 @@
       *                                                                *
       *                                                                *
       *----------------------------------------------------------------*     
-*
-*   Sistema.....: Inventario     
-*   Arquivo.....: Cadastro de Controle Numero Geografico
-*                 fisico "/f/fechaMM/ictlnumg12345MMAAAA"           
-*   Analista....: Otavio
-*   Logistica...: Abel
-*   Data Inicio.: 24/05/2005
-*
+      *
+      *   Sistema.....: Inventario     
+      *   Arquivo.....: Cadastro de Controle Numero Geografico
+      *                 fisico "/f/fechaMM/ictlnumg12345MMAAAA"           
+      *   Analista....: Otavio
+      *   Logistica...: Abel
+      *   Data Inicio.: 24/05/2005
+      *
 
        FD ICTLNUMG. 
        01 cng-REG.
@@ -3653,7 +3653,7 @@
          
 
 
-* Guarda o campo e2edk01-a-pedido-sap.
+      * Guarda o campo e2edk01-a-pedido-sap.
 
        FD  IDOCPED.
 
@@ -3728,9 +3728,9 @@
 	      05 invnumcon-invAberto     pic x(01). *>A=aberto, F=fechado
               05 invnumcon-programa      pic x(06).
               05 invnumcon-senha-etq     pic x(04).
-*
-*   Sistema.....: Inventario     
-*
+      *
+      *   Sistema.....: Inventario     
+      *
 
        FD linhinvp. 
        01 IPR-REG.
@@ -3788,10 +3788,10 @@
 					       *> espaco = nao foi calculado
           03 LVZN-ETQ-FRACAO     PIC 9(01).
           03 LVZN-FILLER         PIC 9(03).
-*------------------------------------------------------------------*
-* lvzn-etq-fracao = ZERO eh cx fracionaria                         *
-*                 =  1   eh cx fechada                             *
-*------------------------------------------------------------------*
+      *------------------------------------------------------------------*
+      * lvzn-etq-fracao = ZERO eh cx fracionaria                         *
+      *                 =  1   eh cx fechada                             *
+      *------------------------------------------------------------------*
        FD  matricul.
 
        01  mtr-REG.
@@ -3957,22 +3957,22 @@
 
           03 nfe-planilha            PIC 9(10).
           03 nfe-crdk                PIC 9(01).     
-*-------> nfe-crdk = 1 
+      *-------> nfe-crdk = 1 
           03 nfe-impr                PIC X(01).
           03 FILLER                  PIC 9(02).
 
-*
-*   Sistema.....: Faturamento / expedicao
-*   Arquivo.....: Cadastro de nome fantansia do clientes.
-*                 fisico "/d/dados/nomefant"            
-*   Analista....: Sergio
-*   Logistica...: Abel
-*   Data Inicio.: 16/06/2006
-*
-*   Obs. Incluir o nome fantasia no relatorio de itinerario.
-*        A carga inicial serah feita via arquivo .txt, as demais
-*   via SAP.
-*
+      *
+      *   Sistema.....: Faturamento / expedicao
+      *   Arquivo.....: Cadastro de nome fantansia do clientes.
+      *                 fisico "/d/dados/nomefant"            
+      *   Analista....: Sergio
+      *   Logistica...: Abel
+      *   Data Inicio.: 16/06/2006
+      *
+      *   Obs. Incluir o nome fantasia no relatorio de itinerario.
+      *        A carga inicial serah feita via arquivo .txt, as demais
+      *   via SAP.
+      *
 
        FD nomefant.  
        01 nft-REG.
@@ -4014,12 +4014,12 @@
                05 PT-MES-VEN-AUX      PIC 9(02).    
                05 PT-DIA-VEN-AUX      PIC 9(02).    
 
-*--------------------------------------------------------*
-* Arquivo de lote e atualizado pelo programa exp109.     *
-*                                                        *
-* Nome...:/d/dados/notlot                                *
-*                                                        *
-*--------------------------------------------------------*
+      *--------------------------------------------------------*
+      * Arquivo de lote e atualizado pelo programa exp109.     *
+      *                                                        *
+      * Nome...:/d/dados/notlot                                *
+      *                                                        *
+      *--------------------------------------------------------*
        FD  NOTLOT.   
 
        01  NLT-REG.
@@ -4054,15 +4054,15 @@
            03 NLT-TRANSF              PIC 9(01).
            03 NLT-NOTA                PIC 9(06).
 
-** NLT-C5MES       ===> C5MMEMI.
-** NLT-SEQ-ATUAL   ===> C5SEQENT                                        
-** NLT-CODBARRASFORN => pet-cod-barras(prodest).
-** NLT-LOTE        ===> LOTE.
-** NLT-DATAVENC    ===> mes e ano do vencimento do produto.
-** NLT-QTDE        ===> unidades deste lote.                                 
-** NLT-QTDE-IMPRESSA => qtde de etiquetas impressas ate hoje.      
-** NLT-DATASYSTEMA ===> data do sistema para facilitar o alivio do arquivo.   
-** NLT-TRANSF      ===> 0=>compra (motivo 10), 1=transf(motivo 35)
+      ** NLT-C5MES       ===> C5MMEMI.
+      ** NLT-SEQ-ATUAL   ===> C5SEQENT                                        
+      ** NLT-CODBARRASFORN => pet-cod-barras(prodest).
+      ** NLT-LOTE        ===> LOTE.
+      ** NLT-DATAVENC    ===> mes e ano do vencimento do produto.
+      ** NLT-QTDE        ===> unidades deste lote.                                 
+      ** NLT-QTDE-IMPRESSA => qtde de etiquetas impressas ate hoje.      
+      ** NLT-DATASYSTEMA ===> data do sistema para facilitar o alivio do arquivo.   
+      ** NLT-TRANSF      ===> 0=>compra (motivo 10), 1=transf(motivo 35)
       *----------------------------------------------------------------*
       * Arquivo : Numero do pedido OL EDI do cliente                   *
       * Objetivo: Manter informacoes do numero do pedido OL EDI cliente* 
@@ -4468,7 +4468,7 @@
              03 C2DIAS-COM       PIC 9(02).
              03 C2DESC-FIN       PIC 9(02)V999.
              03 C2DIAS-FIN       PIC 9(02).
-*--------- Inclusao do c2abreveastura 
+      *--------- Inclusao do c2abreveastura 
           02 C2ABREVEATURA       PIC X(10).
           02 FILLER              PIC X(02).
 	  02 C2BCRDESC           PIC X(01).
@@ -4481,7 +4481,7 @@
              03 C2COMPRAS        PIC 9(07) OCCURS 6 TIMES.
           02 C2TIPO              PIC 9(02).
 	  02 C2TPCOND            PIC 9(02).
-*----------> c2filler1   passou c2centro  (11/08/2015)
+      *----------> c2filler1   passou c2centro  (11/08/2015)
 	  02 C2CENTRO            PIC X(04).
 	  02 C2CODCONT           PIC 9(02).
 	  02 C2COMPMATRIZ        PIC X(01).
@@ -4638,7 +4638,7 @@
              03 C3TIPO-LAYOUT REDEFINES C3FILLER.
 		05 C3LAYOUT-ENTRADA PIC 9(001).
 		05 C3LAYOUT-SAIDA   PIC 9(001).
-**10042006      05 C3LAYOUT-RESP    PIC 9(001).
+      **10042006      05 C3LAYOUT-RESP    PIC 9(001).
 		05 C3FLAG-TURNO     PIC X(001).
              03 C3CARTBANCO         PIC 9(001).
           02 DADOS-COBRANCA. 
@@ -4655,9 +4655,9 @@
       *  Alan - 29/08/98                                             *
       *--------------------------------------------------------------*
 	     03 C3ALVARA1           PIC X(001).
-**04102006   03 C3SEQUENCIA-ALT     PIC 9(003).
+      **04102006   03 C3SEQUENCIA-ALT     PIC 9(003).
 	     03 C3FARMALINK-TV      PIC 9(002).
-**13122006 - N - nao   S - sim  E - Estadual 
+      **13122006 - N - nao   S - sim  E - Estadual 
 	     03 C3LIB-TELEVEND      PIC X(001).
       *--------------------------------------------------------------*
       *  Troca do C3FILLER1 por ALVARA5                              *
@@ -4692,16 +4692,16 @@
              03 C3ALVARA3           PIC X(002).
              03 C3MERREL.
 		05 C3MSGLIM         PIC X(001).
-*-> 20/12/2005  05 C3ASSOCIACAO     PIC 9(002).
+      *-> 20/12/2005  05 C3ASSOCIACAO     PIC 9(002).
 		05 C3CARTAO         PIC X(001).
 		05 C3FLAG-REPAS     PIC X(001).
       *---------05 C3MERREL2        PIC 9(005).
              03 C3ALVARA4           PIC X(005).
              03 C3BRISTOL.
-* 150609        05 C3CIDADE-BRISTOL PIC 9(005).
+      * 150609        05 C3CIDADE-BRISTOL PIC 9(005).
 271109          05 C3FLAG-DESC-OL   PIC X(001).
 150609          05 C3TV-SAP         PIC X(004).
-*->             05 C3PRACA          PIC 9(001).
+      *->             05 C3PRACA          PIC 9(001).
                 05 C3FLAG-QUEBRAPZ  PIC X(001).
       *------------------------------------------
       *   REDEFINIDO EM C3BIOLAB PARA C3LOTE EM 22/01/97
@@ -4761,7 +4761,7 @@
                 05 C3VENDEDOR       PIC 9(001).
              03 C3CILAG             PIC 9(005).
              03 C3BLQPRODLIB        PIC X(001).
-*->          03 C3CEPCOB            PIC 9(005).
+      *->          03 C3CEPCOB            PIC 9(005).
              03 C3ESCR-VENDA        PIC X(004).
              03 C3LIB-NACESSO       PIC X(001).
 	  02 C3DADOS-CONSULTA.
@@ -4812,7 +4812,7 @@
 		05 C3DIA-ALT        PIC 9(002).
              03 C3FILIAL            PIC 9(002).
 	     03 C3PESSOA-FJ         PIC X(001).
-*-> 25/03/08 03 C3FILIAL-FISICO     PIC 9(002). c3grupocli
+      *-> 25/03/08 03 C3FILIAL-FISICO     PIC 9(002). c3grupocli
 	     03 C3GRUPOCLI          PIC X(002).
 	     03 C3HORTA             PIC X(001).
 	     03 C3ICMS-RETIDO       PIC X(001).
@@ -4821,10 +4821,10 @@
 	     03 C3ACUMDIA           PIC X(001).
 	     03 C3ACUMSEM           PIC X(001).
 	     03 C3DEB-AUTOM         PIC X(001).
-*-> 23/05/13 	     
-*	     03 C3DEB-BANCO         PIC 9(003).
-*	     03 C3DEB-AGENC         PIC X(005).
-*->	     
+      *-> 23/05/13 	     
+      *	     03 C3DEB-BANCO         PIC 9(003).
+      *	     03 C3DEB-AGENC         PIC X(005).
+      *->	     
 	     03 C3DATA-ALV-LOCAL.
 		05 C3ANO-ALV-LOCAL  PIC 9(004).
 		05 C3MES-ALV-LOCAL  PIC 9(002).
@@ -4862,7 +4862,7 @@
              03 C3SUPERV-MEDI       PIC 9(002).
              03 C3ROTA              PIC 9(003).
 
-*131114      03 C3SUPERV-PERF       PIC 9(002).
+      *131114      03 C3SUPERV-PERF       PIC 9(002).
              03 C3FILLER5           PIC 9(001).
              03 C3SALDO-RESERVA     PIC X(001).
 
@@ -5069,18 +5069,18 @@
 	  03 C5PROD-PEMM      PIC 9(04).
 	  03 C5CLIE-PEEM      PIC 9(04).
 	  03 C5NUMNF-PRG-ANT  PIC 9(06).
-*->051011 03 C5NUMNF-PRG-ATU  PIC 9(06).
-**220413  03 C5SEQESPEL       PIC 9(05).
+      *->051011 03 C5NUMNF-PRG-ATU  PIC 9(06).
+      **220413  03 C5SEQESPEL       PIC 9(05).
 220413	  03 C5QTDE-GDE-VOL   PIC 9(04).
 220413	  03 C5flag-itinera   pic x(01). *> (S - impressao do resumo de busca)
 	  03 c5flag-cubeta    PIC X(01).
-**220413  03 C5QTDE-GDE-VOL   pic 9(02). 
+      **220413  03 C5QTDE-GDE-VOL   pic 9(02). 
           03 c5roman-qtde-itens pic 9(02). *> valores validos > 2 and < 50
 	  03 c5imp-esp-linha3 pic x(01).
-**18Set201903 c5unific-espelho pic x(01). *> unificacao espelhos 21-03-09Otavio 
+      **18Set201903 c5unific-espelho pic x(01). *> unificacao espelhos 21-03-09Otavio 
 	  03 c5LibEspSemErro  pic x(01). *> S/N                                 
-**2103200903 FILLER           PIC X(03).
-**1307200903 FILLER           PIC X(02).
+      **2103200903 FILLER           PIC X(03).
+      **1307200903 FILLER           PIC X(02).
           03 C5FLAG-sap       PIC X(01). *> Filial Totalmente SAP. 
           03 c5contingencia   PIC X(01). *> da Knapp<=N, COBOL<=S
 
@@ -5092,14 +5092,14 @@
 	  03 C5SEQ-E1         PIC 9(006).
 	  03 C5SEQ-REC        PIC 9(006).
 	  03 C5DIA-CREDITO    PIC X(003).
-**10Nov21 03 FILLER           PIC X(001).
+      **10Nov21 03 FILLER           PIC X(001).
 	  03 c5PickListEtqA4  pic x(01).  *> E=etiqueta ou A=espelho A4
        
        01 C5REGISTRO4.
           03 FILLER           PIC 9(01).
 	  03 C5ROTAI          PIC 9(03).
 	  03 C5ROTAF          PIC 9(03).
-**160207  03 C5LOTEBAI        PIC 9(03).
+      **160207  03 C5LOTEBAI        PIC 9(03).
 	  03 C5OCUPACAO-PALET PIC 9(03).
 	  03 C5SEQPED         PIC 9(05).
 	  03 C5ATRASO         PIC 9(02).
@@ -5107,25 +5107,25 @@
 250618	  03 C5CUBETA-TERMICA PIC X(01).
 	  03 C5SEQ-ROI        PIC 9(03).
 
-**10/10/2001  incluido para atender o projeto Beta Otavio.
-**160207  03 C5TIPOVENDBETA.
-**160207     05 C5TVBETA1     PIC 9(02).
-**160207     05 C5TVBETA2     PIC 9(02).
+      **10/10/2001  incluido para atender o projeto Beta Otavio.
+      **160207  03 C5TIPOVENDBETA.
+      **160207     05 C5TVBETA1     PIC 9(02).
+      **160207     05 C5TVBETA2     PIC 9(02).
 
           03 c5lotebai        pic 9(04).
 
 	  03 c5percsemana     PIC 9(02).
 	  03 c5cor-vol-lin3   PIC X(01).
 
-*------------------------------------------------------------------*
-* Registro 5 que indica se o faturamento esta bloqueado / suspenso *
-*------------------------------------------------------------------*
+      *------------------------------------------------------------------*
+      * Registro 5 que indica se o faturamento esta bloqueado / suspenso *
+      *------------------------------------------------------------------*
 
        01 C5REGISTRO5.
           03 FILLER           PIC 9(01).
           03 C5BLQFAT         PIC X(01).
        
-*** C5DTPFAT. data do primeiro faturamento do mes.
+      *** C5DTPFAT. data do primeiro faturamento do mes.
 	  03 C5DTPFAT.
 	     05 C5ANOFAT.
 	        07 C5ANOPFAT1 PIC 9(02).
@@ -5133,7 +5133,7 @@
              05 C5MESPFAT     PIC 9(02).
              05 C5DIAPFAT     PIC 9(02).
 
-*** C5DIAUFAT. dia do ultimo faturamento.
+      *** C5DIAUFAT. dia do ultimo faturamento.
           03 C5DIAUFAT        PIC 9(02).
 
           03 C5EMPRESA.
@@ -5142,13 +5142,13 @@
 	     05 C5SEQ         PIC 9(01).
           03 C5BLQTELEV       PIC X(01).
 
-*** C5ESTADO       1=RJ, 2=MG, 3=SP, 4=ES, 5=...
-*** C5TIPOEMP      1=Matriz, 2=Filial e 3=Polo.
-*** C5SEQ          1=Caso tenha mais de uma emp. no mesmo UF e C5TIPOEMP.
-*** C5BLQTELEV     S=bloqueia Televendas, N=Televendas Liberado.
+      *** C5ESTADO       1=RJ, 2=MG, 3=SP, 4=ES, 5=...
+      *** C5TIPOEMP      1=Matriz, 2=Filial e 3=Polo.
+      *** C5SEQ          1=Caso tenha mais de uma emp. no mesmo UF e C5TIPOEMP.
+      *** C5BLQTELEV     S=bloqueia Televendas, N=Televendas Liberado.
           03 C5UF             PIC X(02).
-*Unidade federativa da empresa
-********* 03 C5VLRBOLETA-M    PIC 9(03)V99.
+      *Unidade federativa da empresa
+      ********* 03 C5VLRBOLETA-M    PIC 9(03)V99.
           03 C5EMPFAT         PIC 9(02).
 	  03 C5APELIDO        PIC X(002).
           03 C5CONFLOTE       PIC X(01).
@@ -5158,13 +5158,13 @@
 	  03 C5TP-CX          PIC X(01).
 	  03 C5EMIT-ETIQ      PIC X(01).
 	  03 C5EMIT-ETIQ-AUT  PIC X(01).
-**** C5TP-CX       P=Palelao,  C=Cubeta ou Cx. Plastica.
+      **** C5TP-CX       P=Palelao,  C=Cubeta ou Cx. Plastica.
 
-**** C5EMIT-ETIQ   S=Sim, vai ser impressa etiqueta no processo de 
-****	           separacao(inicio)
+      **** C5EMIT-ETIQ   S=Sim, vai ser impressa etiqueta no processo de 
+      ****	           separacao(inicio)
 
-**** C5ONLINE      0=Televendas esta OFF LINE.
-****               1=Televendas esta ON  LINE.
+      **** C5ONLINE      0=Televendas esta OFF LINE.
+      ****               1=Televendas esta ON  LINE.
       *-----------------------*
       * Registro 6 Itinerario *
       *-----------------------*
@@ -5212,7 +5212,7 @@
 	  03 C5LIVRO-ENTRADA  PIC 9(07).
 	  03 C5MAQUINA-CT     PIC X(06).
 	  03 C5CALLCENTER     PIC X(01).
-*21/10/05 03 C5VAL-MIN-PERF   PIC 9(05)V99. Adilson
+      *21/10/05 03 C5VAL-MIN-PERF   PIC 9(05)V99. Adilson
 	  03 C5VAL-COB-FRETE  PIC 9(05)V99.
 	  03 C5BLQ-ALTPZ      PIC X(01).
           03 C5PZ-CND-NEG     PIC 9(02).
@@ -5241,7 +5241,7 @@
              05 C5AASAI2      PIC 9(04).
              05 C5MMSAI2      PIC 9(02).
              05 C5DDSAI2      PIC 9(02).
-**170907  03 FILLER           PIC X(09).
+      **170907  03 FILLER           PIC X(09).
 
           03 C5DATAFAT        PIC 9(08).
           03 FILLER REDEFINES C5DATAFAT.
@@ -5400,28 +5400,28 @@
            02 FILLER            PIC 9(10). 
            02 M15PROXIMO-A      PIC 9(03).
            02 M15PROXIMO-POLO   PIC 9(03).
-*----------------------------------------------------------------------*
-* M15FAT-ACUM -> Para uso da boleta acumulada                          *
-*      0 - Normal. Registro referente a uma nota fiscal                *
-*      1 - boleta acumulada. O registro refere-se a uma boleta         *
-*      2 - Sem boleta. A boleta desta nota esta sendo acumulada        *
-*      3 - Boleta para Matriz. A boleta sera emitida, porem sera enca- *
-*          minhada diretamente para a matriz da rede DESCONTAO         *
-*                                  21/08/97 Rosane                     *
-*----------------------------------------------------------------------*
-*---------------------------------------------------------------------*
-* 22/08/2013: Inclusao do campo PLI-TURNO.                    Jorge   *
-*---------------------------------------------------------------------*
-* 13/12/2018: Alteracao do campo PLI-PLACA-NUMERO de 9(04) para x(04) *
-*                                                             Jorge   *
-*---------------------------------------------------------------------*
-
-*   Sistema.....: Frete                                               *
-*   Arquivo.....: Cadastro de placa x itinerario.                     *
-*                 fisico "/d/dados/placaiti"                          *
-*   Analista....: Sergio/Otavio/Marcelo                               *
-*   Data Inicio.: 03/04/2006                                          *
-*---------------------------------------------------------------------*
+      *----------------------------------------------------------------------*
+      * M15FAT-ACUM -> Para uso da boleta acumulada                          *
+      *      0 - Normal. Registro referente a uma nota fiscal                *
+      *      1 - boleta acumulada. O registro refere-se a uma boleta         *
+      *      2 - Sem boleta. A boleta desta nota esta sendo acumulada        *
+      *      3 - Boleta para Matriz. A boleta sera emitida, porem sera enca- *
+      *          minhada diretamente para a matriz da rede DESCONTAO         *
+      *                                  21/08/97 Rosane                     *
+      *----------------------------------------------------------------------*
+      *---------------------------------------------------------------------*
+      * 22/08/2013: Inclusao do campo PLI-TURNO.                    Jorge   *
+      *---------------------------------------------------------------------*
+      * 13/12/2018: Alteracao do campo PLI-PLACA-NUMERO de 9(04) para x(04) *
+      *                                                             Jorge   *
+      *---------------------------------------------------------------------*
+
+      *   Sistema.....: Frete                                               *
+      *   Arquivo.....: Cadastro de placa x itinerario.                     *
+      *                 fisico "/d/dados/placaiti"                          *
+      *   Analista....: Sergio/Otavio/Marcelo                               *
+      *   Data Inicio.: 03/04/2006                                          *
+      *---------------------------------------------------------------------*
 
        FD PLACAITI. 
        01 PLI-REG.   
@@ -5437,12 +5437,12 @@
 		07 PLI-PLACA-LETRA    PIC X(03).
 		07 PLI-PLACA-NUMERO   PIC X(04).
 
-**050406  03 PLI-ID-EQUIPAMENTO       PIC 9(07).
+      **050406  03 PLI-ID-EQUIPAMENTO       PIC 9(07).
 
-**050406  03 PLI-DATA-SAIDA.   
-**050406     05 PLI-ANOSAI            PIC 9(04).
-**050406     05 PLI-MESSAI            PIC 9(02).
-**050406     05 PLI-DIASAI            PIC 9(02).
+      **050406  03 PLI-DATA-SAIDA.   
+      **050406     05 PLI-ANOSAI            PIC 9(04).
+      **050406     05 PLI-MESSAI            PIC 9(02).
+      **050406     05 PLI-DIASAI            PIC 9(02).
 
           03 PLI-LOG.
              05 PLI-INCLUSAO.
@@ -5473,23 +5473,23 @@
 	     05 arqrej-dia               pic 9(02).
           03 arqrej-qtde                 pic 9(06).
           03 arqrej-lote                 pic X(10).    
-*         03 arqrej-unid-cx              pic 9(02).    
-*         03 arqrej-avulsa               pic 9(06).    
+      *         03 arqrej-unid-cx              pic 9(02).    
+      *         03 arqrej-avulsa               pic 9(06).    
           03 arqrej-tp-devolucao         pic x(01).
           03 filler                      pic x(03).
-*---------------------------------------------------------------------*
-* arqrej-status (D)  rejeitado (G) Liberado pelo GPP                  *
-* arqrej-status-rej                                                   * 
-*                L - lote                                             *
-*                S - sobra                                            *
-*                F - Falta                                            *
-*---------------------------------------------------------------------*
-*                                                                     *
-
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*
+      *---------------------------------------------------------------------*
+      * arqrej-status (D)  rejeitado (G) Liberado pelo GPP                  *
+      * arqrej-status-rej                                                   * 
+      *                L - lote                                             *
+      *                S - sobra                                            *
+      *                F - Falta                                            *
+      *---------------------------------------------------------------------*
+      *                                                                     *
+
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *
 
        fd planilha01.     
        01 plc01-reg.   
@@ -5574,18 +5574,18 @@
 	  03 plc01-unif-r redefines plc01-d000-r.
 	     05 plc01-plan-principal      pic 9(08).
  
-* --------------------------------------------------------------- *
-* plc-flag-process (L  livre / C Coletada / R Rejeitada           *
-* plc-flag-enviado (N  nao enviado para sap / S  enviado para sap *
-* plc01-tipo-unificada 0 - nao unificada 1 - principal unificada  *
-*                                        2 - nao principal        *
-* --------------------------------------------------------------- *
-
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*
-*   1 - transferencia  / 2 - fornecedor.
+      * --------------------------------------------------------------- *
+      * plc-flag-process (L  livre / C Coletada / R Rejeitada           *
+      * plc-flag-enviado (N  nao enviado para sap / S  enviado para sap *
+      * plc01-tipo-unificada 0 - nao unificada 1 - principal unificada  *
+      *                                        2 - nao principal        *
+      * --------------------------------------------------------------- *
+
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *
+      *   1 - transferencia  / 2 - fornecedor.
 
        fd planilha02.     
        01 plc02-reg.   
@@ -5630,13 +5630,13 @@
 	  03 plc02-qtde-pedida             pic 9(06).
 	  03 filler                        pic x(04).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*                 "/d/dados/plan_cega1"
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *                 "/d/dados/plan_cega1"
+      *
 
        fd planilha03.     
        01 plc03-reg.   
@@ -5664,13 +5664,13 @@
 	  03 plc03-flag-prati              pic x(01).
 	  03 filler                        pic x(14).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*                 "/d/dados/plan_cega1"
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *                 "/d/dados/plan_cega1"
+      *
 
        fd planilha03u.     
        01 plc03u-reg.   
@@ -5698,13 +5698,13 @@
 	  03 plc03u-flag-prati              pic x(01).
 	  03 filler                         pic x(14).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*                 "/d/dados/plan_cega1"
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *                 "/d/dados/plan_cega1"
+      *
 
        fd planilha05.     
        01 plc05-reg.   
@@ -5717,19 +5717,19 @@
 	  03 plc05-qtdade-palate           pic 9(02).
 	  03 plc05-qtde-vol occurs 10 times.
 	     05 plc05-vol                  pic 9(02).
-*------> (S - ja foi unificada / N - nao foi unificada)
+      *------> (S - ja foi unificada / N - nao foi unificada)
 	  03 plc05-unificada               pic x(01).
-*------> (S - que usou unificacao / espaco ainda nao usou)
+      *------> (S - que usou unificacao / espaco ainda nao usou)
 	  03 plc05-flag-usou               pic x(01).
 	  03 filler                        pic x(01).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*                 "/d/dados/plan_cega1"
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *                 "/d/dados/plan_cega1"
+      *
 
        fd planilha05u.     
        01 plc05u-reg.   
@@ -5744,12 +5744,12 @@
 	     05 plc05u-vol                  pic 9(02).
 	  03 filler                        pic x(03).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *
 
        fd planilha06d.     
        01 plc06d-reg.    
@@ -5766,18 +5766,18 @@
           03 plc06d-gpp-qtde               pic 9(07).
 	  03 filler                        pic x(20).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *
 
        fd planilha06h.     
        01 plc06h-reg.   
           03 plc06h-chave.
 	     05 plc06h-planilha-cega        pic 9(10).
-*-------> inicial coletada  (1a Contagem)
+      *-------> inicial coletada  (1a Contagem)
 	  03 plc06h-data-entrada.
 	     05 plc06h-ano-entrada          pic 9(04).
 	     05 plc06h-mes-entrada          pic 9(02).
@@ -5796,7 +5796,7 @@
 	     05 plc06h-ss-entr-f            pic 9(02).
 
 
-*-------> Segunda Contagem                             
+      *-------> Segunda Contagem                             
 	  03 plc06h-usuario-lib2            pic x(10).
 	  03 plc06h-data-entrada2.
 	     05 plc06h-ano-entrada2         pic 9(04).
@@ -5815,7 +5815,7 @@
 	     05 plc06h-mm-entr2-f           pic 9(02).
 	     05 plc06h-ss-entr2-f           pic 9(02).
 
-*-------> liberacao para ser coletada
+      *-------> liberacao para ser coletada
 	  03 plc06h-usuario-lib             pic x(10).
 	  03 plc06h-data-lib.     
 	     05 plc06h-ano-lib              pic 9(04).
@@ -5826,7 +5826,7 @@
 	     05 plc06h-mm-lib               pic 9(02).
 	     05 plc06h-ss-lib               pic 9(02).
 
-*-------> liberacao conferencia por gdd. (3a Contagem)
+      *-------> liberacao conferencia por gdd. (3a Contagem)
 	  03 plc06h-usuario-gpp             pic x(10).
 	  03 plc06h-data-gpp.     
 	     05 plc06h-ano-gpp              pic 9(04).
@@ -5849,12 +5849,12 @@
 	  03 filler                         pic x(18).
  
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega lote .           
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega lote .           
+      *
 
        fd planilha06l.     
        01 plc06l-reg.    
@@ -5878,13 +5878,13 @@
 	  03 plc06l-gpp-lote               pic x(10).
 	  03 filler                        pic x(20).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*                 "/d/dados/plan_cega1"
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *                 "/d/dados/plan_cega1"
+      *
 
        fd planilha13.     
        01 plc13-reg.   
@@ -5896,13 +5896,13 @@
 	  03 plc13-ano-val                 pic x(02).
 	  03 filler                        pic x(16).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planilha cega.           
-*                 "/d/dados/plan_cega1"
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planilha cega.           
+      *                 "/d/dados/plan_cega1"
+      *
 
        fd planilha15.     
        01 plc15-reg.   
@@ -5915,7 +5915,7 @@
           03 plc15-fracao                  pic 9(03).
 	  03 filler                        pic x(20).
 
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
        fd planlib.
        01 planlib-reg.    
@@ -5939,16 +5939,16 @@
           03 planlib-usuario              pic x(10).
 	  03 planlib-tipo-docto           pic x(01).
           03 filler                       pic x(10).
-*-----------------------------------------------------------------------*
-* planlib-statu-lib                                                     *
-* A - Armazenado no estoque                                             *
-*   - Ainda nao estoque                                                 *
-*-----------------------------------------------------------------------*
-
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Planvol - quantidade de volume na planilha cega
-*
+      *-----------------------------------------------------------------------*
+      * planlib-statu-lib                                                     *
+      * A - Armazenado no estoque                                             *
+      *   - Ainda nao estoque                                                 *
+      *-----------------------------------------------------------------------*
+
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Planvol - quantidade de volume na planilha cega
+      *
 
        fd planvol.        
        01 plv01-reg.   
@@ -5962,12 +5962,12 @@
           03 plv01-ult-volume              pic 9(05). 
 	  03 plv01-prim-volume             pic 9(05).
 	  03 plv01-filler                  pic 9(13).
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
-*   
-*   Sistema.....: Coletor 
-*   Arquivo.....: Plunifica01 _ Controle de planilha cega Unificada
-*
+      *   
+      *   Sistema.....: Coletor 
+      *   Arquivo.....: Plunifica01 _ Controle de planilha cega Unificada
+      *
 
        fd plunifica01.    
        01 plun01-reg.   
@@ -5978,7 +5978,7 @@
 	  03 plun01-flag-proces            pic x(01).
 	  03 plun01-nota                   pic x(10).
 	  03 plun01-filler                 pic x(40).
-* --------------------------------------------------------------- *
+      * --------------------------------------------------------------- *
 
       *----------------------------------------------------------------*
       *            Cadastro de Classificacao de Produtos               *
@@ -6001,7 +6001,7 @@
           02 PC-ALTERA            PIC 9(001).
           02 PC-BLOQUEIO          PIC 9(001).
 	  02 PC-PRECOVENDA        PIC 9(011)V99.
-*-------->02 PC-FILLER            PIC X(007).
+      *-------->02 PC-FILLER            PIC X(007).
           02 PC-PRECOMAXIMO       PIC 9(005)V99.
       *----------------------------------------------------------------*
       *                                                                *
@@ -6532,10 +6532,10 @@
              05 RTP-TP            PIC 9(02).
 	  03 RTP-DESCR            PIC X(40).
 	  03 RTP-FILLER           PIC X(10).
-*----------------------------------------------------------------------*
-* 07/10/2022 Aumento ocorrencias de 5 para 6 times (inclusao do Sabado)*
-*                                                            Jorge     *      
-*----------------------------------------------------------------------*
+      *----------------------------------------------------------------------*
+      * 07/10/2022 Aumento ocorrencias de 5 para 6 times (inclusao do Sabado)*
+      *                                                            Jorge     *      
+      *----------------------------------------------------------------------*
       
       *----------------------------------------------------------------*
       *                     Arquivo  ROTASTR                           *
@@ -6556,9 +6556,9 @@
 	      03 RTT-FILLER           PIC X(10).
 
 
-*-> RTT-CNPJ : (Se RTT-TURNO = 0)
-*-> RTT-SLA OCCURS 5 TIMES: 1-Segunda, 2-Terca, 3-Quarta, 4-Quinta, 5-Sexta
-*-->                                                                6-Sabado
+      *-> RTT-CNPJ : (Se RTT-TURNO = 0)
+      *-> RTT-SLA OCCURS 5 TIMES: 1-Segunda, 2-Terca, 3-Quarta, 4-Quinta, 5-Sexta
+      *-->                                                                6-Sabado
 
 
        FD SALDOPEND.
@@ -6592,14 +6592,14 @@
 
 	  03 slz-filler            pic 9(18).
 
-*
-*   Sistema.....: Separacao e conferencia por setor 
-*   Arquivo.....: Cadastro de Funcao                  
-*                 fisico "/d/dados/scfuncao"            
-*   Analista....: Otavio/Sergio      
-*   Logistica...: Abel
-*   Data Inicio.: 26/12/2005
-*
+      *
+      *   Sistema.....: Separacao e conferencia por setor 
+      *   Arquivo.....: Cadastro de Funcao                  
+      *                 fisico "/d/dados/scfuncao"            
+      *   Analista....: Otavio/Sergio      
+      *   Logistica...: Abel
+      *   Data Inicio.: 26/12/2005
+      *
 
        FD SCFUNCAO.
        01 scsn-REG.
@@ -6627,21 +6627,21 @@
          
 
 
-*
-*   Sistema.....: Separacao e conferencia por setor 
-*   Arquivo.....: Configuracao do sistema.            
-*                 fisico "/d/dados/scsconfg"            
-*   Analista....: Otavio/Sergio      
-*   Logistica...: Abel
-*   Data Inicio.: 22/12/2005
-*
-*   Inclusao de 2 campos: estouro do coletor e estouro do espelho(tarja
-* preta).                                         Otavio 27/06/06
-*
-*   inclusao de 2 campos: scsg-qtde-lote-nf =>qtde maxima de lotes que que o  
-* coletor vai aceitar.             
-*                       : scsg-corrige-lote => corrige lote S/N
-*                                                 Otavio 29/03/07
+      *
+      *   Sistema.....: Separacao e conferencia por setor 
+      *   Arquivo.....: Configuracao do sistema.            
+      *                 fisico "/d/dados/scsconfg"            
+      *   Analista....: Otavio/Sergio      
+      *   Logistica...: Abel
+      *   Data Inicio.: 22/12/2005
+      *
+      *   Inclusao de 2 campos: estouro do coletor e estouro do espelho(tarja
+      * preta).                                         Otavio 27/06/06
+      *
+      *   inclusao de 2 campos: scsg-qtde-lote-nf =>qtde maxima de lotes que que o  
+      * coletor vai aceitar.             
+      *                       : scsg-corrige-lote => corrige lote S/N
+      *                                                 Otavio 29/03/07
 
 
        FD SCSCONFG.
@@ -6743,14 +6743,14 @@
 	      05 scsx-MesAlt           pic 9(02).
 	      05 scsx-lgczSequenciaAlt pic 9(06).
               
-*
-*   Sistema.....: Separacao e conferencia por setor 
-*   Arquivo.....: Cadastro de Funcionarios           
-*                 fisico "/d/dados/scsfunci"            
-*   Analista....: Otavio/Sergio      
-*   Logistica...: Abel
-*   Data Inicio.: 22/12/2005
-*
+      *
+      *   Sistema.....: Separacao e conferencia por setor 
+      *   Arquivo.....: Cadastro de Funcionarios           
+      *                 fisico "/d/dados/scsfunci"            
+      *   Analista....: Otavio/Sergio      
+      *   Logistica...: Abel
+      *   Data Inicio.: 22/12/2005
+      *
 
        FD SCSFUNCI.
        01 scsf-REG.
@@ -6784,14 +6784,14 @@
 
 
 
-*
-*   Sistema.....: Separacao e conferencia por setor 
-*   Arquivo.....: Entidade que faz o relacionamento Funcionario x Libera Setor
-*                 fisico "/d/dados/scsfunst"   
-*   Analista....: Otavio/Sergio      
-*   Logistica...: Abel
-*   Data Inicio.: 13/04/2006
-*
+      *
+      *   Sistema.....: Separacao e conferencia por setor 
+      *   Arquivo.....: Entidade que faz o relacionamento Funcionario x Libera Setor
+      *                 fisico "/d/dados/scsfunst"   
+      *   Analista....: Otavio/Sergio      
+      *   Logistica...: Abel
+      *   Data Inicio.: 13/04/2006
+      *
 
        FD SCSFUNST.
        01 scss-REG.
@@ -6811,14 +6811,14 @@
                 07 scss-HORA-INC     PIC 9(06).
                 07 scss-USR-INC      PIC X(10).
 
-*
-*   Sistema.....: Separacao e conferencia por setor 
-*   Arquivo.....: Cadastro de bloqueio por setor         
-*                 fisico "/d/dados/scsblset"            
-*   Analista....: Otavio/Sergio      
-*   Logistica...: Abel
-*   Data Inicio.: 16/02/2006
-*
+      *
+      *   Sistema.....: Separacao e conferencia por setor 
+      *   Arquivo.....: Cadastro de bloqueio por setor         
+      *                 fisico "/d/dados/scsblset"            
+      *   Analista....: Otavio/Sergio      
+      *   Logistica...: Abel
+      *   Data Inicio.: 16/02/2006
+      *
 
        FD SCSLBSET.
        01 scsb-REG.
@@ -7036,9 +7036,9 @@
 	     05 TABLC-MM            PIC 9(02).
 	     05 TABLC-DD            PIC 9(02).
           03 TABLC-FILLER            PIC X(20).
-*----------------------------------------------------------------------*
-*     tabreimp-tipo I -itinerario                                      *
-*----------------------------------------------------------------------*
+      *----------------------------------------------------------------------*
+      *     tabreimp-tipo I -itinerario                                      *
+      *----------------------------------------------------------------------*
 
        fd tabreimp.    
        01 tabreimp-reg.
@@ -7173,10 +7173,10 @@
            03  VNDA-FILLER             PIC 9(13).
 
 
-*   
-*   Sistema.....: Devolucao ( Header )
-*   Arquivo.....: xcdev01
-*
+      *   
+      *   Sistema.....: Devolucao ( Header )
+      *   Arquivo.....: xcdev01
+      *
 
        fd xcdev01.     
        01 xcd01-reg.   
@@ -7221,15 +7221,15 @@
 	  03 filler                        pic x(11).
 
  
-* -------------------------------------------------------------------- *
-* xcd01-flag-proces  (L  livre / C conferida / R lote nao passou casa) *
-* xcd01-flag-enviado (N  nao enviado para sap / S  enviado para sap    *
-* -------------------------------------------------------------------- *
-
-*   
-*   Sistema.....: Devolucao ( Detalhe )
-*   Arquivo.....: xcdev02.
-*
+      * -------------------------------------------------------------------- *
+      * xcd01-flag-proces  (L  livre / C conferida / R lote nao passou casa) *
+      * xcd01-flag-enviado (N  nao enviado para sap / S  enviado para sap    *
+      * -------------------------------------------------------------------- *
+
+      *   
+      *   Sistema.....: Devolucao ( Detalhe )
+      *   Arquivo.....: xcdev02.
+      *
 
        fd xcdev02.     
        01 xcd02-reg.   
@@ -7277,964 +7277,1044 @@
       *---------------------------------------------------------------*
        77 ws-status pic x(02) value spaces.
        77 w-e pic x(80) value spaces.
+      *---------------------------------------------------------------*
+      * Contadores e tabela de apoio ao relatorio de saude do estoque *
+      * de arquivos - verArq virou check-up de pre-batch.             *
+      *---------------------------------------------------------------*
+       77 ws-total-arquivos    pic 9(04) value zero.
+       77 ws-total-erros       pic 9(04) value zero.
+       77 ws-total-ok          pic 9(04) value zero.
+       77 ws-nome-arq          pic x(12) value spaces.
+       77 ws-desc-status       pic x(48) value spaces.
+       77 ws-idx               pic 9(04) value zero.
+      *---------------------------------------------------------------*
+       01 ws-tab-erros.
+          05 ws-erro occurs 200 times.
+             10 ws-erro-nome   pic x(12).
+             10 ws-erro-status pic x(02).
+             10 ws-erro-desc   pic x(48).
       *---------------------------------------------------------------*
        SCREEN SECTION.
 
       *---------------------------------------------------------------*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
-      *---------------------------------------------------------------*
-
+      * Relatorio de saude do estoque de arquivos.                    *
+      * Abre cada arquivo em modo input, contabiliza os que falharem, *
+      * traduz o file status para linguagem simples, imprime um      *
+      * resumo (total verificado/ok/falha + lista) e fecha tudo de   *
+      * volta - pensado para rodar como check-up de pre-batch.       *
       *---------------------------------------------------------------*
        INICIO.
+           perform 1000-inicializa.
+           perform 2000-verifica-arquivos.
+           perform 3000-imprime-relatorio.
+           perform 4000-fecha-arquivos.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           move zero to ws-total-arquivos.
+           move zero to ws-total-erros.
+           open output txt.
+      *---------------------------------------------------------------*
+       2000-VERIFICA-ARQUIVOS.
+           add 1 to ws-total-arquivos.
+           move 'alvara-esp' to ws-nome-arq.
+           open input alvara-esp.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arqcusto' to ws-nome-arq.
+           open input arqcusto.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arq-fant' to ws-nome-arq.
+           open input arq-fant.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arqhorta' to ws-nome-arq.
+           open input arqhorta.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arqmsgn' to ws-nome-arq.
+           open input arqmsgn.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arqpesq' to ws-nome-arq.
+           open input arqpesq.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arqsap' to ws-nome-arq.
+           open input arqsap.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'balance' to ws-nome-arq.
+           open input balance.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'banco' to ws-nome-arq.
+           open input banco.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'bloqm001' to ws-nome-arq.
+           open input bloqm001.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'blqgrupo' to ws-nome-arq.
+           open input blqgrupo.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'blqprod' to ws-nome-arq.
+           open input blqprod.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'blqzona' to ws-nome-arq.
+           open input blqzona.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'boavi' to ws-nome-arq.
+           open input boavi.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'bo' to ws-nome-arq.
+           open input bo.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadbanco' to ws-nome-arq.
+           open input cadbanco.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadcaixa' to ws-nome-arq.
+           open input cadcaixa.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'caddocas' to ws-nome-arq.
+           open input caddocas.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadfunci' to ws-nome-arq.
+           open input cadfunci.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadgen2' to ws-nome-arq.
+           open input cadgen2.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadgen' to ws-nome-arq.
+           open input cadgen.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadprodol' to ws-nome-arq.
+           open input cadprodol.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadresid' to ws-nome-arq.
+           open input cadresid.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadstk281' to ws-nome-arq.
+           open input cadstk281.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadusuarios' to ws-nome-arq.
+           open input cadusuarios.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cadvar' to ws-nome-arq.
+           open input cadvar.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'categ-grp' to ws-nome-arq.
+           open input categ-grp.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'categoria' to ws-nome-arq.
+           open input categoria.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cdaltlot' to ws-nome-arq.
+           open input cdaltlot.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cdclired' to ws-nome-arq.
+           open input cdclired.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'chavenfe' to ws-nome-arq.
+           open input chavenfe.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'chendlin' to ws-nome-arq.
+           open input chendlin.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cidadeuf' to ws-nome-arq.
+           open input cidadeuf.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'classif' to ws-nome-arq.
+           open input classif.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'clicaixa' to ws-nome-arq.
+           open input clicaixa.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'clidpara' to ws-nome-arq.
+           open input clidpara.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'clienteclf' to ws-nome-arq.
+           open input clienteclf.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'condfaixa' to ws-nome-arq.
+           open input condfaixa.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'condgrade' to ws-nome-arq.
+           open input condgrade.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'condtpcli' to ws-nome-arq.
+           open input condtpcli.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'condvdpar' to ws-nome-arq.
+           open input condvdpar.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confclie' to ws-nome-arq.
+           open input confclie.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confclired' to ws-nome-arq.
+           open input confclired.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confende' to ws-nome-arq.
+           open input confende.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confends' to ws-nome-arq.
+           open input confends.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confinteli' to ws-nome-arq.
+           open input confinteli.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confprod' to ws-nome-arq.
+           open input confprod.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confrota' to ws-nome-arq.
+           open input confrota.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'confzero' to ws-nome-arq.
+           open input confzero.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'contacor' to ws-nome-arq.
+           open input contacor.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'contrcarro' to ws-nome-arq.
+           open input contrcarro.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'cubetas' to ws-nome-arq.
+           open input cubetas.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'descnf' to ws-nome-arq.
+           open input descnf.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'difbbs' to ws-nome-arq.
+           open input difbbs.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'dschiscancel' to ws-nome-arq.
+           open input dschiscancel.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'eanmult' to ws-nome-arq.
+           open input eanmult.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'empresa' to ws-nome-arq.
+           open input empresa.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'endentrg' to ws-nome-arq.
+           open input endentrg.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'estados' to ws-nome-arq.
+           open input estados.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'etiqprofor' to ws-nome-arq.
+           open input etiqprofor.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'excecao' to ws-nome-arq.
+           open input excecao.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'excmsgn' to ws-nome-arq.
+           open input excmsgn.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'excresid' to ws-nome-arq.
+           open input excresid.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'excvalid' to ws-nome-arq.
+           open input excvalid.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'fastrack' to ws-nome-arq.
+           open input fastrack.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'fat-fer' to ws-nome-arq.
+           open input fat-fer.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'geogrpar' to ws-nome-arq.
+           open input geogrpar.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'grupofor' to ws-nome-arq.
+           open input grupofor.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'grupotv' to ws-nome-arq.
+           open input grupotv.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'hiscanal' to ws-nome-arq.
+           open input hiscanal.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'hisprotdev' to ws-nome-arq.
+           open input hisprotdev.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'ictlnumg' to ws-nome-arq.
+           open input ictlnumg.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'idocped' to ws-nome-arq.
+           open input idocped.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'intsap' to ws-nome-arq.
+           open input intsap.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'invnumcon' to ws-nome-arq.
+           open input invnumcon.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'linhinvp' to ws-nome-arq.
+           open input linhinvp.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'lotevezn' to ws-nome-arq.
+           open input lotevezn.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'matricul' to ws-nome-arq.
+           open input matricul.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'metaprio' to ws-nome-arq.
+           open input metaprio.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'modfec' to ws-nome-arq.
+           open input modfec.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'motcanmin' to ws-nome-arq.
+           open input motcanmin.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'nfentrada' to ws-nome-arq.
+           open input nfentrada.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'nomefant' to ws-nome-arq.
+           open input nomefant.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'notapt' to ws-nome-arq.
+           open input notapt.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'notlot' to ws-nome-arq.
+           open input notlot.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'numpedol' to ws-nome-arq.
+           open input numpedol.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'olcodcli' to ws-nome-arq.
+           open input olcodcli.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'olprojeto' to ws-nome-arq.
+           open input olprojeto.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'olprovedor' to ws-nome-arq.
+           open input olprovedor.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'operadora' to ws-nome-arq.
+           open input operadora.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'paleprod' to ws-nome-arq.
+           open input paleprod.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pdf1' to ws-nome-arq.
+           open input pdf1.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pednfsap' to ws-nome-arq.
+           open input pednfsap.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'peem' to ws-nome-arq.
+           open input peem.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc11' to ws-nome-arq.
+           open input pfc11.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc12c' to ws-nome-arq.
+           open input pfc12c.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc2' to ws-nome-arq.
+           open input pfc2.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc2s1' to ws-nome-arq.
+           open input pfc2s1.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc3a' to ws-nome-arq.
+           open input pfc3a.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc3' to ws-nome-arq.
+           open input pfc3.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc3sap' to ws-nome-arq.
+           open input pfc3sap.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc4g' to ws-nome-arq.
+           open input pfc4g.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc4' to ws-nome-arq.
+           open input pfc4.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc4rep' to ws-nome-arq.
+           open input pfc4rep.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc4s' to ws-nome-arq.
+           open input pfc4s.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc5' to ws-nome-arq.
+           open input pfc5.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfc7' to ws-nome-arq.
+           open input pfc7.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfd4n' to ws-nome-arq.
+           open input pfd4n.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pffecham' to ws-nome-arq.
+           open input pffecham.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'pfm15' to ws-nome-arq.
+           open input pfm15.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'placaiti' to ws-nome-arq.
+           open input placaiti.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arqrej' to ws-nome-arq.
+           open input arqrej.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha01' to ws-nome-arq.
+           open input planilha01.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha02' to ws-nome-arq.
+           open input planilha02.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha03' to ws-nome-arq.
+           open input planilha03.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha03u' to ws-nome-arq.
+           open input planilha03u.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha05' to ws-nome-arq.
+           open input planilha05.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha05u' to ws-nome-arq.
+           open input planilha05u.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha06d' to ws-nome-arq.
+           open input planilha06d.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha06h' to ws-nome-arq.
+           open input planilha06h.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha06l' to ws-nome-arq.
+           open input planilha06l.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha13' to ws-nome-arq.
+           open input planilha13.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planilha15' to ws-nome-arq.
+           open input planilha15.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planlib' to ws-nome-arq.
+           open input planlib.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'planvol' to ws-nome-arq.
+           open input planvol.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'plunifica01' to ws-nome-arq.
+           open input plunifica01.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'prodclas' to ws-nome-arq.
+           open input prodclas.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'prodestb' to ws-nome-arq.
+           open input prodestb.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'produtz5' to ws-nome-arq.
+           open input produtz5.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'programas' to ws-nome-arq.
+           open input programas.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'progs' to ws-nome-arq.
+           open input progs.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'protodev' to ws-nome-arq.
+           open input protodev.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'qtdpedcli' to ws-nome-arq.
+           open input qtdpedcli.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'regcaixa' to ws-nome-arq.
+           open input regcaixa.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'relacmsg' to ws-nome-arq.
+           open input relacmsg.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'retencao' to ws-nome-arq.
+           open input retencao.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'retsap' to ws-nome-arq.
+           open input retsap.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'rota' to ws-nome-arq.
+           open input rota.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'rotastp' to ws-nome-arq.
+           open input rotastp.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'rotastr' to ws-nome-arq.
+           open input rotastr.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'saldopend' to ws-nome-arq.
+           open input saldopend.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'saldwmsz' to ws-nome-arq.
+           open input saldwmsz.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'scfuncao' to ws-nome-arq.
+           open input scfuncao.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'scsconfg' to ws-nome-arq.
+           open input scsconfg.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'scscxcli' to ws-nome-arq.
+           open input scscxcli.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'scscxemb' to ws-nome-arq.
+           open input scscxemb.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'scsfunci' to ws-nome-arq.
+           open input scsfunci.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'scsfunst' to ws-nome-arq.
+           open input scsfunst.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'scslbset' to ws-nome-arq.
+           open input scslbset.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'subsetor' to ws-nome-arq.
+           open input subsetor.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'supcard00c' to ws-nome-arq.
+           open input supcard00c.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'supcard04c' to ws-nome-arq.
+           open input supcard04c.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'supcard11' to ws-nome-arq.
+           open input supcard11.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'tabaltusu' to ws-nome-arq.
+           open input tabaltusu.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'tabusu' to ws-nome-arq.
+           open input tabusu.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'tabelmsg' to ws-nome-arq.
+           open input tabelmsg.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'tabimpsetor' to ws-nome-arq.
+           open input tabimpsetor.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'tablc' to ws-nome-arq.
+           open input tablc.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'tabreimp' to ws-nome-arq.
+           open input tabreimp.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'tipocli' to ws-nome-arq.
+           open input tipocli.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'arq-totvs' to ws-nome-arq.
+           open input arq-totvs.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'usuariosn' to ws-nome-arq.
+           open input usuariosn.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'usuarios' to ws-nome-arq.
+           open input usuarios.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'vendas' to ws-nome-arq.
+           open input vendas.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'vndativo' to ws-nome-arq.
+           open input vndativo.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'xcdev01' to ws-nome-arq.
+           open input xcdev01.
+           perform 8000-verifica-status.
+           add 1 to ws-total-arquivos.
+           move 'xcdev02' to ws-nome-arq.
+           open input xcdev02.
+           perform 8000-verifica-status.
+      *---------------------------------------------------------------*
+       3000-IMPRIME-RELATORIO.
+           compute ws-total-ok = ws-total-arquivos - ws-total-erros.
+           move '================================================'
+              to w-e.
+           write txt-reg from w-e.
+           move 'VERARQ - RELATORIO DE SAUDE DO ESTOQUE DE ARQUIVOS'
+              to w-e.
+           write txt-reg from w-e.
+           move '================================================'
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'TOTAL DE ARQUIVOS VERIFICADOS..: ' delimited by size
+                  ws-total-arquivos delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'TOTAL DE ARQUIVOS OK...........: ' delimited by size
+                  ws-total-ok delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'TOTAL DE ARQUIVOS COM FALHA....: ' delimited by size
+                  ws-total-erros delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           if ws-total-erros > zero
+              move 'ARQUIVOS COM FALHA (STATUS - DESCRICAO):' to w-e
+              write txt-reg from w-e
+              move '------------------------------------------------'
+                    to w-e
+              write txt-reg from w-e
+              perform 3100-imprime-erro-detalhe
+                 varying ws-idx from 1 by 1
+                 until ws-idx > ws-total-erros
+           else
+              move 'NENHUM ARQUIVO COM FALHA - ESTOQUE OK.' to w-e
+              write txt-reg from w-e
+           end-if.
+      *---------------------------------------------------------------*
+       3100-IMPRIME-ERRO-DETALHE.
+           move spaces to w-e.
+           string ws-erro-nome (ws-idx)   delimited by size
+                  ' status '              delimited by size
+                  ws-erro-status (ws-idx) delimited by size
+                  ' - '                   delimited by size
+                  ws-erro-desc (ws-idx)   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       4000-FECHA-ARQUIVOS.
+           close alvara-esp.
+           close arqcusto.
+           close arq-fant.
+           close arqhorta.
+           close arqmsgn.
+           close arqpesq.
+           close arqsap.
+           close balance.
+           close banco.
+           close bloqm001.
+           close blqgrupo.
+           close blqprod.
+           close blqzona.
+           close boavi.
+           close bo.
+           close cadbanco.
+           close cadcaixa.
+           close caddocas.
+           close cadfunci.
+           close cadgen2.
+           close cadgen.
+           close cadprodol.
+           close cadresid.
+           close cadstk281.
+           close cadusuarios.
+           close cadvar.
+           close categ-grp.
+           close categoria.
+           close cdaltlot.
+           close cdclired.
+           close chavenfe.
+           close chendlin.
+           close cidadeuf.
+           close classif.
+           close clicaixa.
+           close clidpara.
+           close clienteclf.
+           close condfaixa.
+           close condgrade.
+           close condtpcli.
+           close condvdpar.
+           close confclie.
+           close confclired.
+           close confende.
+           close confends.
+           close confinteli.
+           close confprod.
+           close confrota.
+           close confzero.
+           close contacor.
+           close contrcarro.
+           close cubetas.
+           close descnf.
+           close difbbs.
+           close dschiscancel.
+           close eanmult.
+           close empresa.
+           close endentrg.
+           close estados.
+           close etiqprofor.
+           close excecao.
+           close excmsgn.
+           close excresid.
+           close excvalid.
+           close fastrack.
+           close fat-fer.
+           close geogrpar.
+           close grupofor.
+           close grupotv.
+           close hiscanal.
+           close hisprotdev.
+           close ictlnumg.
+           close idocped.
+           close intsap.
+           close invnumcon.
+           close linhinvp.
+           close lotevezn.
+           close matricul.
+           close metaprio.
+           close modfec.
+           close motcanmin.
+           close nfentrada.
+           close nomefant.
+           close notapt.
+           close notlot.
+           close numpedol.
+           close olcodcli.
+           close olprojeto.
+           close olprovedor.
+           close operadora.
+           close paleprod.
+           close pdf1.
+           close pednfsap.
+           close peem.
+           close pfc11.
+           close pfc12c.
+           close pfc2.
+           close pfc2s1.
+           close pfc3a.
+           close pfc3.
+           close pfc3sap.
+           close pfc4g.
+           close pfc4.
+           close pfc4rep.
+           close pfc4s.
+           close pfc5.
+           close pfc7.
+           close pfd4n.
+           close pffecham.
+           close pfm15.
+           close placaiti.
+           close arqrej.
+           close planilha01.
+           close planilha02.
+           close planilha03.
+           close planilha03u.
+           close planilha05.
+           close planilha05u.
+           close planilha06d.
+           close planilha06h.
+           close planilha06l.
+           close planilha13.
+           close planilha15.
+           close planlib.
+           close planvol.
+           close plunifica01.
+           close prodclas.
+           close prodestb.
+           close produtz5.
+           close programas.
+           close progs.
+           close protodev.
+           close qtdpedcli.
+           close regcaixa.
+           close relacmsg.
+           close retencao.
+           close retsap.
+           close rota.
+           close rotastp.
+           close rotastr.
+           close saldopend.
+           close saldwmsz.
+           close scfuncao.
+           close scsconfg.
+           close scscxcli.
+           close scscxemb.
+           close scsfunci.
+           close scsfunst.
+           close scslbset.
+           close subsetor.
+           close supcard00c.
+           close supcard04c.
+           close supcard11.
+           close tabaltusu.
+           close tabusu.
+           close tabelmsg.
+           close tabimpsetor.
+           close tablc.
+           close tabreimp.
+           close tipocli.
+           close arq-totvs.
+           close usuariosn.
+           close usuarios.
+           close vendas.
+           close vndativo.
+           close xcdev01.
+           close xcdev02.
+           close txt.
+      *---------------------------------------------------------------*
+       8000-VERIFICA-STATUS.
+           if ws-status <> '00'
+              perform 8100-decodifica-status
+              add 1 to ws-total-erros
+              move ws-total-erros    to ws-idx
+              move ws-nome-arq       to ws-erro-nome (ws-idx)
+              move ws-status         to ws-erro-status (ws-idx)
+              move ws-desc-status    to ws-erro-desc (ws-idx)
+           end-if.
       *---------------------------------------------------------------*
-        open output txt.
-        open input alvara-esp
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'alvara-esp ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input arqcusto
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'arqcusto ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input arq-fant
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'arq-fant ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input arqhorta
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'arqhorta ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input arqmsgn
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'arqmsgn ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input arqpesq
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'arqpesq ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input arqsap
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'arqsap ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input balance
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'balance ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input banco
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'banco ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input bloqm001
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'bloqm001 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input blqgrupo
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'blqgrupo ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input blqprod
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'blqprod ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input blqzona
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'blqzona ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input boavi
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'boavi ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input bo
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'bo ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadbanco
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadbanco ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadcaixa
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadcaixa ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input caddocas
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'caddocas ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadfunci
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadfunci ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadgen2
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadgen2 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadgen
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadgen ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadprodol
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadprodol ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadresid
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadresid ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadstk281
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadstk281 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadusuarios
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadusuarios ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cadvar
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cadvar ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input categ-grp
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'categ-grp ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input categoria
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'categoria ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cdaltlot
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cdaltlot ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cdclired
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cdclired ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input chavenfe
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'chavenfe ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input chendlin
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'chendlin ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cidadeUF
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cidadeUF ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input classif
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'classif ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input clicaixa
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'clicaixa ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input clidpara
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'clidpara ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input clienteclf
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'clienteclf ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input condfaixa
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'condfaixa ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input condgrade
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'condgrade ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input condtpcli
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'condtpcli ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input condvdpar
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'condvdpar ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confclie
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confclie ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confclired
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confclired ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confende
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confende ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confends
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confends ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confinteli
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confinteli ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confprod
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confprod ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confrota
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confrota ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input confZero
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'confZero ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input contacor
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'contacor ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input contrcarro
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'contrcarro ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input cubetas
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'cubetas ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input descnf
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'descnf ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input difbbs
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'difbbs ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input dschiscancel
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'dschiscancel ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input eanmult
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'eanmult ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input endentrg
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'endentrg ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input etiqprofor
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'etiqprofor ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input excecao
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'excecao ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input excmsgn
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'excmsgn ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input excresid
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'excresid ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input excvalid
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'excvalid ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input fastrack
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'fastrack ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input fat-fer
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'fat-fer ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input geogrpar
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'geogrpar ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input grupofor
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'grupofor ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input grupotv
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'grupotv ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input hiscanal
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'hiscanal ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input hisprotdev
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'hisprotdev ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input ictlnumg
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'ictlnumg ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input idocped
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'idocped ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input intsap
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'intsap ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input invnumcon
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'invnumcon ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input linhinvp
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'linhinvp ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input lotevezn
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'lotevezn ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input matricul
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'matricul ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input metaprio
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'metaprio ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input modfec
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'modfec ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input motcanmin
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'motcanmin ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input nfentrada
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'nfentrada ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input nomefant
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'nomefant ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input notapt
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'notapt ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input notlot
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'notlot ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input numpedol
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'numpedol ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input olcodcli
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'olcodcli ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input olprojeto
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'olprojeto ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input olprovedor
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'olprovedor ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input operadora
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'operadora ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input paleprod
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'paleprod ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pdf1
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pdf1 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pednfsap
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pednfsap ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input peem
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'peem ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc11
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc11 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc12c
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc12c ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc2
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc2 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc2s1
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc2s1 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc3a
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc3a ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc3
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc3 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc3sap
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc3sap ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc4g
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc4g ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc4
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc4 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc4rep
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc4rep ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc4s
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc4s ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc5
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc5 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfc7
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfc7 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfd4n
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfd4n ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pffecham
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pffecham ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input pfm15
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'pfm15 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input placaiti
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'placaiti ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha01
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha01 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha02
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha02 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha03
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha03 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha03u
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha03u ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha05
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha05 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha05u
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha05u ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha06d
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha06d ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha06h
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha06h ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha06l
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha06l ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha13
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha13 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planilha15
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planilha15 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planlib
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planlib ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input planvol
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'planvol ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input plunifica01
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'plunifica01 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input prodclas
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'prodclas ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input prodestB
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'prodestB ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input produtZ5
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'produtZ5 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input programas
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'programas ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input progs
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'progs ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input protodev
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'protodev ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input qtdpedcli
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'qtdpedcli ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input regcaixa
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'regcaixa ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input relacmsg
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'relacmsg ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input retencao
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'retencao ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input rotastp
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'rotastp ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input rotastr
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'rotastr ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input saldopend
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'saldopend ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input saldwmsz
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'saldwmsz ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input scfuncao
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'scfuncao ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input scsconfg
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'scsconfg ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input scscxcli
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'scscxcli ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input scscxemb
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'scscxemb ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input scsfunci
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'scsfunci ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input scsfunst
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'scsfunst ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input scslbset
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'scslbset ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input subsetor
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'subsetor ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input supcard00c
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'supcard00c ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input supcard04c
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'supcard04c ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input supcard11
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'supcard11 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input tabaltusu
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'tabaltusu ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input tabelmsg
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'tabelmsg ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input tabimpsetor
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'tabimpsetor ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input tabreimp
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'tabreimp ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input tipocli
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'tipocli ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input usuarios
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'usuarios ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input vendas
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'vendas ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input vndativo
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'vndativo ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input xcdev01
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'xcdev01 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        open input xcdev02
-        if ws-status <> '00'
-           move spaces to w-e
-           string 'xcdev02 ' ws-status into w-e
-           write txt-reg from w-e
-        end-if 
-        stop run.
+       8100-DECODIFICA-STATUS.
+           evaluate ws-status
+              when '00'
+                 move 'ok - arquivo aberto normalmente'
+                    to ws-desc-status
+              when '05'
+                 move 'arquivo nao indexado aberto em modo de extensao'
+                    to ws-desc-status
+              when '10'
+                 move 'fim de arquivo'
+                    to ws-desc-status
+              when '21'
+                 move 'erro de sequencia de chave'
+                    to ws-desc-status
+              when '22'
+                 move 'chave duplicada'
+                    to ws-desc-status
+              when '23'
+                 move 'registro nao encontrado'
+                    to ws-desc-status
+              when '24'
+                 move 'limite do arquivo excedido'
+                    to ws-desc-status
+              when '30'
+                 move 'erro permanente de entrada/saida'
+                    to ws-desc-status
+              when '34'
+                 move 'limite do arquivo excedido na gravacao'
+                    to ws-desc-status
+              when '35'
+                 move 'arquivo nao encontrado'
+                    to ws-desc-status
+              when '37'
+                 move 'modo de abertura incompativel com o arquivo'
+                    to ws-desc-status
+              when '38'
+                 move 'arquivo fechado com lock - acesso negado'
+                    to ws-desc-status
+              when '39'
+                 move 'atributos do arquivo nao conferem com o programa'
+                    to ws-desc-status
+              when '41'
+                 move 'arquivo ja esta aberto'
+                    to ws-desc-status
+              when '42'
+                 move 'arquivo nao esta aberto'
+                    to ws-desc-status
+              when '44'
+                 move 'tamanho de registro fora do limite'
+                    to ws-desc-status
+              when '46'
+                 move 'leitura tentada apos o fim do arquivo'
+                    to ws-desc-status
+              when '47'
+                 move 'arquivo nao aberto para leitura'
+                    to ws-desc-status
+              when '48'
+                 move 'arquivo nao aberto para gravacao'
+                    to ws-desc-status
+              when '49'
+                 move 'operacao invalida - arquivo nao aberto em i-o'
+                    to ws-desc-status
+              when '91'
+                 move 'arquivo indisponivel - permissao negada'
+                    to ws-desc-status
+              when '92'
+                 move 'erro de logica no acesso ao arquivo'
+                    to ws-desc-status
+              when '93'
+                 move 'recurso indisponivel - bloqueado por outro proc.'
+                    to ws-desc-status
+              when '94'
+                 move 'incompativel com organizacao do arquivo'
+                    to ws-desc-status
+              when '95'
+                 move 'atributos de arquivo invalidos'
+                    to ws-desc-status
+              when '96'
+                 move 'tamanho de chave invalido'
+                    to ws-desc-status
+              when '97'
+                 move 'arquivo ja existe'
+                    to ws-desc-status
+              when '98'
+                 move 'arquivo nao existe para este tipo de acesso'
+                    to ws-desc-status
+              when '99'
+                 move 'registro bloqueado por outro usuario'
+                    to ws-desc-status
+              when other
+                 move spaces to ws-desc-status
+                 string 'status ' delimited by size
+                        ws-status delimited by size
+                        ' nao mapeado - ver tabela de file status'
+                        delimited by size
+                   into ws-desc-status
+           end-evaluate.

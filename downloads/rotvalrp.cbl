@@ -0,0 +1,223 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ROTVALRP.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Validar a carga acumulada de cada rota/turno     *
+      *               ainda em aberto (ROTACUM) contra os proprios     *
+      *               limites cadastrados na rota (ROT-VOLMIN/VOLMAX, *
+      *               ROT-ENTMIN/ENTMAX, ROT-VLMIN/VLMAX), gerando     *
+      *               uma lista de excecao de rotas sobrecarregadas    *
+      *               ou com carga insuficiente ANTES de fechar a      *
+      *               viagem (ROT-VIAGEM) - para nao descobrir isso    *
+      *               so na doca, na hora de carregar o caminhao.      *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           select rota assign      '/d/dados/rotas'
+                  organization     is indexed
+                  access mode      is dynamic
+                  record key       is rot-chave
+                  file status      is ws-status.
+
+           select rotacum assign   '/d/dados/rotacum'
+                  organization     is indexed
+                  access mode      is dynamic
+                  record key       is rcm-chave
+                  file status      is ws-status2.
+
+           select txt assign to "rotvalrp-rl"
+                  organization is line sequential
+                  file status is ws-status3.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * Arquivo : Cadastro de Rotas (rota.cpy) - campos usados na      *
+      *           validacao de carga.                                  *
+      *----------------------------------------------------------------*
+       FD ROTA.
+       01 ROT-REGISTRO.
+          03 ROT-CHAVE.
+             05 ROT-ROTA          PIC 9(03).
+             05 ROT-TURNO         PIC 9(01).
+          03 ROT-RECONF           PIC X(01).
+          03 ROT-TAMPCUB          PIC X(01).
+          03 ROT-BLOQUEADO        PIC X(01).
+          03 ROT-VIAGEM           PIC X(01).
+          03 ROT-DESCRICAO        PIC X(32).
+          03 ROT-DADOS            PIC X(64).
+          03 ROT-TURNOS REDEFINES ROT-DADOS.
+             05 ROT-HORA.
+                07 ROT-HOR        PIC 9(02).
+                07 ROT-MIN        PIC 9(02).
+                07 ROT-SEG        PIC 9(02).
+             05 ROT-DATASAI       PIC X(01).
+             05 ROT-DATAPZ        PIC X(01).
+             05 ROT-FECHAENTREGA.
+                07 ROT-EXPEDIDOR  PIC X(01).
+                07 ROT-VLMIN      PIC 9(08)V99.
+                07 ROT-VLMAX      PIC 9(08)V99.
+                07 ROT-ENTMIN     PIC 9(03).
+                07 ROT-ENTMAX     PIC 9(03).
+                07 ROT-VOLMIN     PIC 9(03).
+                07 ROT-VOLMAX     PIC 9(03).
+                07 ROT-PLACA.
+                   09 ROT-LETRAS  PIC X(03).
+                   09 ROT-NUMEROS PIC X(04).
+                07 ROT-VLFRETE    PIC 9(06)V99.
+             05 ROT-HORA-PROD.
+                07 ROT-HH-PROD    PIC 9(02).
+                07 ROT-MM-PROD    PIC 9(02).
+             05 ROT-FILLER2       PIC X(04).
+      *----------------------------------------------------------------*
+       FD  ROTACUM.
+       01  RCM-REGISTRO.
+           03  RCM-CHAVE.
+               05  RCM-ROTA           PIC 9(03).
+               05  RCM-TURNO          PIC 9(01).
+           03  RCM-QTD-ENTREGAS       PIC 9(05).
+           03  RCM-QTD-VOLUMES        PIC 9(05).
+           03  RCM-VALOR-TOTAL        PIC 9(08)V99.
+           03  RCM-DATA-ATUALIZ       PIC 9(08).
+           03  RCM-HORA-ATUALIZ       PIC 9(06).
+           03  RCM-FILLER             PIC X(20).
+      *----------------------------------------------------------------*
+       FD  TXT.
+       01  TXT-REG                    PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-status           pic x(02) value spaces.
+       77 ws-status2          pic x(02) value spaces.
+       77 ws-status3          pic x(02) value spaces.
+       77 w-e                 pic x(80) value spaces.
+       77 ws-eof               pic x(01) value 'N'.
+       77 ws-total-rotas       pic 9(05) value zero.
+       77 ws-total-excecoes    pic 9(05) value zero.
+       77 ws-tem-excecao       pic x(01) value 'N'.
+       77 ws-motivo-excecao    pic x(30) value spaces.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           perform 1000-INICIALIZA.
+           perform 2000-VALIDA-ROTAS.
+           perform 3000-IMPRIME-RESUMO.
+           perform 4000-FINALIZA.
+           stop run.
+      *---------------------------------------------------------------*
+       1000-INICIALIZA.
+           open input rota.
+           open input rotacum.
+           open output txt.
+
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move 'ROTVALRP - EXCECOES DE CARGA X LIMITE DA ROTA'
+              to w-e.
+           write txt-reg from w-e.
+           move '====================================================='
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+      * Varre todas as rotas ainda em aberto (viagem nao fechada) e   *
+      * confronta o acumulado de carga com os limites da propria      *
+      * rota, uma a uma, na ordem da chave (rota/turno).               *
+      *---------------------------------------------------------------*
+       2000-VALIDA-ROTAS.
+           read rota next record
+              at end move 'S' to ws-eof
+           end-read
+           perform 2100-VALIDA-UMA-ROTA
+              until ws-eof = 'S'.
+      *---------------------------------------------------------------*
+       2100-VALIDA-UMA-ROTA.
+           if rot-viagem = space or rot-viagem = 'N'
+              add 1 to ws-total-rotas
+              move rot-chave to rcm-chave
+              read rotacum
+                 invalid key move 'N' to ws-tem-excecao
+                 not invalid key perform 2200-CONFRONTA-LIMITES
+              end-read
+           end-if
+
+           read rota next record
+              at end move 'S' to ws-eof
+           end-read.
+      *---------------------------------------------------------------*
+      * Rota sobrecarregada e a que passou do maximo; rota com carga *
+      * insuficiente e a que, tendo algo carregado, ainda nao chegou *
+      * no minimo - as duas entram na lista de excecao.              *
+      *---------------------------------------------------------------*
+       2200-CONFRONTA-LIMITES.
+           move 'N' to ws-tem-excecao.
+
+           if rcm-qtd-volumes > rot-volmax
+              move 'VOLUME ACIMA DO MAXIMO' to ws-motivo-excecao
+              perform 2210-IMPRIME-EXCECAO
+           end-if
+           if rcm-qtd-volumes < rot-volmin
+              move 'VOLUME ABAIXO DO MINIMO' to ws-motivo-excecao
+              perform 2210-IMPRIME-EXCECAO
+           end-if
+           if rcm-qtd-entregas > rot-entmax
+              move 'ENTREGAS ACIMA DO MAXIMO' to ws-motivo-excecao
+              perform 2210-IMPRIME-EXCECAO
+           end-if
+           if rcm-qtd-entregas < rot-entmin
+              move 'ENTREGAS ABAIXO DO MINIMO' to ws-motivo-excecao
+              perform 2210-IMPRIME-EXCECAO
+           end-if
+           if rcm-valor-total > rot-vlmax
+              move 'VALOR ACIMA DO MAXIMO' to ws-motivo-excecao
+              perform 2210-IMPRIME-EXCECAO
+           end-if
+           if rcm-valor-total < rot-vlmin
+              move 'VALOR ABAIXO DO MINIMO' to ws-motivo-excecao
+              perform 2210-IMPRIME-EXCECAO
+           end-if.
+      *---------------------------------------------------------------*
+       2210-IMPRIME-EXCECAO.
+           if ws-tem-excecao = 'N'
+              add 1 to ws-total-excecoes
+              move 'S' to ws-tem-excecao
+           end-if
+
+           move spaces to w-e.
+           string 'ROTA '            delimited by size
+                  rot-rota            delimited by size
+                  '/'                 delimited by size
+                  rot-turno           delimited by size
+                  ' - '               delimited by size
+                  ws-motivo-excecao   delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       3000-IMPRIME-RESUMO.
+           move spaces to w-e.
+           write txt-reg from w-e.
+           move '-----------------------------------------------------'
+              to w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'ROTAS EM ABERTO VERIFICADAS..: ' delimited by size
+                  ws-total-rotas                     delimited by size
+             into w-e.
+           write txt-reg from w-e.
+           move spaces to w-e.
+           string 'ROTAS COM EXCECAO DE CARGA...: ' delimited by size
+                  ws-total-excecoes                  delimited by size
+             into w-e.
+           write txt-reg from w-e.
+      *---------------------------------------------------------------*
+       4000-FINALIZA.
+           close rota rotacum txt.
+      *---------------------------------------------------------------*

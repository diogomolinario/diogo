@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------*
+      * Arquivo : Checkpoint de Contagem de Inventario                 *
+      * Chave   : ICK-CHAVE (mesma chave de invnumcon-chave - data da   *
+      *           informacao + numero da contagem).                    *
+      * Objetivo: Guardar a ultima posicao confirmada de uma contagem   *
+      *           em andamento (ultimo produto/etiqueta contado e a    *
+      *           quantidade ja confirmada), para que uma contagem      *
+      *           interrompida possa ser retomada dali em vez de        *
+      *           reiniciar do zero.                                    *
+      * Alim. por: o programa de contagem de inventario (fora deste     *
+      *            programa), via INVCKPTW; consultado por INVNUMRP.    *
+      *----------------------------------------------------------------*
+       FD  INVCKPT.
+       01  ICK-REGISTRO.
+           03  ICK-CHAVE.
+               05  ICK-DATA-INF.
+                   07  ICK-ANO-INF        PIC 9(04).
+                   07  ICK-MES-INF        PIC 9(02).
+                   07  ICK-DIA-INF        PIC 9(02).
+               05  ICK-NUM-CONT           PIC 9(03).
+           03  ICK-ULTIMO-PRODUTO         PIC 9(06).
+           03  ICK-ULTIMA-ETIQUETA        PIC 9(12).
+           03  ICK-QTD-CONFIRMADA         PIC 9(07).
+           03  ICK-DATA-CHECKPOINT        PIC 9(08).
+           03  ICK-HORA-CHECKPOINT        PIC 9(06).
+           03  ICK-USUARIO                PIC X(10).
+           03  ICK-FILLER                 PIC X(20).
+      *----------------------------------------------------------------*

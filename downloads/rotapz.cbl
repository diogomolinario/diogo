@@ -0,0 +1,54 @@
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ROTAPZ.
+      *---------------------------------------------------------------*
+      * Objetivo ...: Ajustar o prazo de entrega calculado para uma   *
+      *               rota/turno (ROT-CHAVE), empurrando-o para o     *
+      *               proximo dia util quando cair em fim de semana   *
+      *               ou feriado (DIAUTIL) - evita que um feriado     *
+      *               numa sexta empurre silenciosamente um prazo de  *
+      *               segunda para terca.                             *
+      * Chamado por.: o processo de roteirizacao/expedicao, depois de *
+      *               calcular a data-base do prazo (ROT-DATAPZ) da   *
+      *               rota, antes de grava-la no BO/pedido.            *
+      * Data .......: 08/08/2026                          Otavio      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       77 ws-retorno-diautil  pic x(02) value spaces.
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 LK-ROT-CHAVE.
+          03 LK-ROT-ROTA          PIC 9(03).
+          03 LK-ROT-TURNO         PIC 9(01).
+       01 LK-DATA-PRAZO-BASE      PIC 9(08).
+      *--> data-base do prazo, calculada pela roteirizacao (aaaammdd).*
+       01 LK-DATA-PRAZO-AJUSTADA  PIC 9(08).
+       01 LK-RETORNO              PIC X(02).
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-ROT-CHAVE
+                                 LK-DATA-PRAZO-BASE
+                                 LK-DATA-PRAZO-AJUSTADA
+                                 LK-RETORNO.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           move '00' to lk-retorno.
+
+           call 'DIAUTIL' using lk-data-prazo-base
+                                 lk-data-prazo-ajustada
+                                 ws-retorno-diautil
+           end-call.
+
+           if ws-retorno-diautil not = '00'
+              move ws-retorno-diautil to lk-retorno
+           end-if.
+
+           goback.
+      *---------------------------------------------------------------*
